@@ -1,202 +1,372 @@
-001000 @OPTIONS NOALPHA
-001010 @OPTIONS MAIN
-001020
-001030 *>
-001040 *>
-001050 *>  Source Module: DRIVER.CBL
-001060 *>
-001070 *>  Last Modified: September 1, 1999.
-001080 *>
-001090 *>  Author:  MDM
-001100 *>
-001110 *>  Must be linked with SEE32.LIB
-001120 *>
-001130 *> IMPORTANT:  Edit SMTP_SERVER, EMAIL_TO, EMAIL_FROM, EMAIL_SUBJ,
-001140 *>    EMAIL_MSG, and EMAIL_ATTACH with appropriate strings before.
-001150 *>    compiling. See SEE4CB_U.TXT and SEE4CB_R.TXT manuals.
-001160 *>
-001170
-001180 IDENTIFICATION DIVISION.
-001190 PROGRAM-ID.    DRIVER.
-001200 AUTHOR.        Mike Marshall.
-001210 INSTALLATION.  Fujitsu COBOL.
-001220 
-001230 ENVIRONMENT DIVISION.
-001240 CONFIGURATION SECTION.
-001250 SOURCE-COMPUTER. Fujitsu.
-001260 OBJECT-COMPUTER. Fujitsu.
-001270 SPECIAL-NAMES.
-001280     
-001290 COPY "SEE32.CBI".
-001300
-001310 DATA DIVISION.
-001320 WORKING-STORAGE SECTION.
-001330 COPY "KEYCODE.CBI".
-001340  01  NBR_CHANS    PIC S9(9) COMP-5 VALUE 1.
-001350  01  AUTO_CALL    PIC 9(9) COMP-5 VALUE 9.
-001360  01  IS_ZERO      PIC 9(9) COMP-5 VALUE 0.
-001370  01  IS_ONE       PIC 9(9) COMP-5 VALUE 1.
-001380  01  BUFFER       PIC X(80).
-001390  01  BUF_LEN      PIC 9(9) COMP-5 VALUE 80.
-001400  01  SEE_CODE     PIC S9(9) COMP-5 VALUE 0.
-001410  01  CHANNEL      PIC S9(9) COMP-5 VALUE 0.
-001420  01  BYTES_SENT   PIC S9(9) COMP-5 VALUE 0.
-001430  01  SMTP_SERVER.
-001440      05  FILLER PIC X(8) VALUE "10.0.0.1".
-001450      05  FILLER PIC X VALUE X'00'.
-001460  01  EMAIL_TO.
-001470      05  FILLER PIC X(15) VALUE "<mike@10.0.0.1>".
-001480      05  FILLER PIC X VALUE X'00'.
-001490  01  EMAIL_FROM.
-001500      05  FILLER PIC X(15) VALUE "<mike@10.0.0.1>".
-001510      05  FILLER PIC X VALUE X'00'.
-001520  01  EMAIL_SUBJ.
-001530      05  FILLER PIC X(18) VALUE "Attaching TEST.ZIP".
-001540      05  FILLER PIC X VALUE X'00'.    
-001550  01  EMAIL_MSG.
-001560      05  FILLER PIC X(9) VALUE "@test.mai".
-001570      05  FILLER PIC X VALUE X'00'. 
-001580  01  EMAIL_ATTACH.
-001590      05  FILLER PIC X(8) VALUE "test.zip".
-001600      05  FILLER PIC X VALUE X'00'.
-001610  01  RESULT.
-001620      05  FILLER PIC X(40).
-001630      05  FILLER PIC X VALUE X'00'.
-001640  01  COUNTER    PIC 9(9) COMP-5 VALUE 0.
-001650
-001660 PROCEDURE DIVISION.
-001670 
-001680      DISPLAY "DRIVER.CBL Program"
-001690      DISPLAY " " 
-001700
-001710      DISPLAY "Server is " SMTP_SERVER
-001720      DISPLAY "Email To "  EMAIL_TO
-001730      DISPLAY "Email From "  EMAIL_FROM
-001740      DISPLAY "Email Subject "  EMAIL_SUBJ
-001750      DISPLAY " "
-001760
-001770      *> attach SEE
-001780      CALL "seeAttach" WITH STDCALL USING
-001790           BY VALUE     NBR_CHANS     *> number of channels
-001800           BY VALUE     SEE_KEY_CODE  *> See KEYCODE.CBI
-001810      END-CALL.
-001820
-001830      *> connect to SMTP server
-001840      DISPLAY "Calling seeSmptConnect()..."
-001850      CALL "seeSmtpConnect" WITH STDCALL USING
-001860           BY VALUE     CHANNEL       *> channel
-001870           BY REFERENCE SMTP_SERVER   *> SMTP server name
-001880           BY REFERENCE EMAIL_FROM    *> sender's email address
-001890           BY REFERENCE EMAIL_ATTACH  *> no Reply-To header
-001900      END-CALL.
-001910
-001920      *> check result
-001930      IF PROGRAM-STATUS < 0 THEN
-001940        DISPLAY "Cannot connect to SMTP server"
-001950        MOVE PROGRAM-STATUS TO SEE_CODE
-001960        GO TO ERROR-EXIT
-001970      END-IF.
-001980 
-001990      *> turn OFF automatic calls to driver for seeSendEmail
-002000      CALL "seeIntegerParam" WITH STDCALL USING
-002010           BY VALUE     CHANNEL       *> channel
-002020           BY VALUE     AUTO_CALL     *> Command   
-002030           BY VALUE     IS_ZERO       *> off
-002040      END-CALL.
-002050
-002060      *> set up to send email
-002070      DISPLAY "Calling seeSendEmail()..."
-002080      CALL "seeSendEmail" WITH STDCALL USING
-002090           BY VALUE     CHANNEL       *> channel
-002100           BY REFERENCE EMAIL_TO      *> receipient
-002110           BY REFERENCE IS_ZERO       *> no CC list
-002120           BY REFERENCE IS_ZERO       *> no BCC list
-002130           BY REFERENCE EMAIL_SUBJ    *> email subject
-002140           BY REFERENCE EMAIL_MSG     *> text of message
-002150           BY REFERENCE EMAIL_ATTACH  *> attachment
-002160      END-CALL.
-002170
-002180      *> check result of call to seeSendEmail
-002190      IF PROGRAM-STATUS < 0 THEN
-002200        DISPLAY "Cannot send email"
-002210        MOVE PROGRAM-STATUS TO SEE_CODE
-002220        GO TO ERROR-EXIT
-002230      END-IF.   
-002240        
-002250      *> call driver
-002260
-002270  DRIVER-LOOP.      
-002280 
-002290      CALL "seeDriver" WITH STDCALL USING
-002300        BY VALUE     CHANNEL       *> channel
-002310      END-CALL.
-002320
-002330      *> check results
-002340      MOVE PROGRAM-STATUS TO SEE_CODE
-002350      IF SEE_CODE < 0 THEN
-002360        DISPLAY "Error returned from seeDriver"       
-002370        GO TO ERROR-EXIT
-002380      END-IF.   
-002390
-002400      IF SEE_CODE >= 0 THEN
-002410        *> don't count wait states (9999)
-002420        IF SEE_CODE NOT EQUAL 9999 THEN
-002430          *> check every 10th call
-002440          ADD 1 TO COUNTER
-002450          IF (COUNTER = 10) OR (SEE_CODE = 0) THEN
-002460            *> ask for bytes sent
-002470            CALL "seeStatistics" WITH STDCALL USING
-002480              BY VALUE     CHANNEL
-002490              BY VALUE     SEE_GET_TOTAL_BYTES_SENT 
-002500            END-CALL
-002510            *> display bytes sent if changed
-002520            IF PROGRAM-STATUS NOT = BYTES_SENT THEN
-002530              MOVE PROGRAM-STATUS TO BYTES_SENT
-002540              DISPLAY BYTES_SENT " bytes sent."
-002550            END-IF
-002560            MOVE IS_ZERO TO COUNTER
-002570          END-IF
-002580        END-IF
-002581        IF SEE_CODE > 0 THEN
-002590          GO TO DRIVER-LOOP
-002591        END-IF
-002600      END-IF. 
-002610
-002620      *> SEE_CODE was 0
-002630      DISPLAY "Email sent." 
-002640
-002650      *> turn ON automatic calls to driver
-002660      CALL "seeIntegerParam" WITH STDCALL USING
-002670           BY VALUE     CHANNEL       *> channel
-002680           BY VALUE     AUTO_CALL     *> Command   
-002690           BY VALUE     IS_ONE        *> off
-002700      END-CALL.
-002710
-002720      *> close SEE
-002730      DISPLAY "Calling seeClose()..."
-002740      CALL "seeClose" WITH STDCALL USING
-002750         BY VALUE     CHANNEL       *> channel
-002760      END-CALL
-002770
-002780      *> release SEE
-002790      CALL "seeRelease" WITH STDCALL 
-002800      END-CALL
-002810      
-002820      DISPLAY "All done."
-002830      STOP RUN.
-002840        
-002850  ERROR-EXIT.
-002860
-002870      DISPLAY "SEE4CB Error " SEE_CODE
-002880      CALL "seeErrorText" WITH STDCALL USING 
-002890         BY VALUE     CHANNEL       *> channel
-002900         BY VALUE     SEE_CODE
-002910         BY REFERENCE BUFFER
-002920         BY VALUE     BUF_LEN
-002930      END-CALL
-002940      DISPLAY BUFFER
-002950      STOP RUN.
-002960
-002970 END PROGRAM DRIVER.
-002980 
-002990
+000100 @OPTIONS NOALPHA
+000110 @OPTIONS MAIN
+000120
+000130 *>
+000140 *>
+000150 *>  Source Module: DRIVER.CBL
+000160 *>
+000170 *>  Last Modified: September 1, 1999.
+000180 *>
+000190 *>  Author:  MDM
+000200 *>
+000210 *>  Must be linked with SEE32.LIB
+000220 *>
+000230 *> IMPORTANT:  Edit EMAIL_TO, and the DEFAULT-* mail parameter
+000240 *>    values below, with appropriate strings before compiling.
+000250 *>    See SEE4CB_U.TXT and SEE4CB_R.TXT manuals.
+000260 *>
+000270 *> Mail parameters (other than EMAIL_TO) may instead be
+000280 *> externalized in DRIVER.CFG, one value per line in the order
+000290 *> SMTP_SERVER, EMAIL_FROM, EMAIL_SUBJ, EMAIL_MSG, EMAIL_ATTACH.
+000300 *> A blank line or a missing file leaves the compiled-in default
+000310 *> for that parameter. A recipient distribution list may be given
+000320 *> in DIST.LST, one address per line; when present it is used
+000330 *> instead of the single compiled-in EMAIL_TO.
+000340 *>
+000350
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID.    DRIVER.
+000380 AUTHOR.        Mike Marshall.
+000390 INSTALLATION.  Fujitsu COBOL.
+000400
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430 SOURCE-COMPUTER. Fujitsu.
+000440 OBJECT-COMPUTER. Fujitsu.
+000450 SPECIAL-NAMES.
+000460
+000470 COPY "SEE32.CBI".
+000480
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT OPTIONAL CONFIG-FILE ASSIGN TO "DRIVER.CFG"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WS-CONFIG-STATUS.
+000540     SELECT OPTIONAL DIST-LIST-FILE ASSIGN TO "DIST.LST"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-DIST-STATUS.
+000570
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  CONFIG-FILE.
+000610 01  CONFIG-FILE-RECORD       PIC X(80).
+000620 FD  DIST-LIST-FILE.
+000630 01  DIST-LIST-FILE-RECORD    PIC X(80).
+000640
+000650 WORKING-STORAGE SECTION.
+000660 COPY "KEYCODE.CBI".
+000670  01  NBR_CHANS    PIC S9(9) COMP-5 VALUE 1.
+000680  01  AUTO_CALL    PIC 9(9) COMP-5 VALUE 9.
+000690  01  IS_ZERO      PIC 9(9) COMP-5 VALUE 0.
+000700  01  IS_ONE       PIC 9(9) COMP-5 VALUE 1.
+000710  01  BUFFER       PIC X(80).
+000720  01  BUF_LEN      PIC 9(9) COMP-5 VALUE 80.
+000730  01  SEE_CODE     PIC S9(9) COMP-5 VALUE 0.
+000740  01  CHANNEL      PIC S9(9) COMP-5 VALUE 0.
+000750  01  BYTES_SENT   PIC S9(9) COMP-5 VALUE 0.
+000760  01  EMAIL_TO.
+000770      05  FILLER PIC X(15) VALUE "<mike@10.0.0.1>".
+000780      05  FILLER PIC X VALUE X'00'.
+000790  01  RESULT.
+000800      05  FILLER PIC X(40).
+000810      05  FILLER PIC X VALUE X'00'.
+000820  01  COUNTER    PIC 9(9) COMP-5 VALUE 0.
+000830
+000840 *> req 031 - distribution list and per-recipient send buffer.
+000850  01  WS-DIST-STATUS       PIC XX VALUE "99".
+000860  01  WS-HAVE-DIST-LIST    PIC X VALUE "N".
+000870      88  HAVE-DIST-LIST       VALUE "Y".
+000880  01  WS-DIST-EOF          PIC X VALUE "N".
+000890      88  DIST-EOF             VALUE "Y".
+000900  01  DIST-LINE            PIC X(80).
+000910  01  CURRENT-EMAIL-TO     PIC X(80).
+000920
+000930 *> req 032 - mail parameters externalized via DRIVER.CFG,
+000940 *> falling back to these compiled-in defaults when it is absent.
+000950  01  WS-CONFIG-STATUS     PIC XX VALUE "99".
+000960  01  CONFIG-LINE          PIC X(80).
+000970  01  DEFAULT-SMTP-SERVER  PIC X(20) VALUE "10.0.0.1".
+000980  01  DEFAULT-EMAIL-FROM   PIC X(20) VALUE "<mike@10.0.0.1>".
+000990  01  DEFAULT-EMAIL-SUBJ   PIC X(40) VALUE "Attaching TEST.ZIP".
+001000  01  DEFAULT-EMAIL-MSG    PIC X(40) VALUE "@test.mai".
+001010  01  DEFAULT-EMAIL-ATTACH PIC X(20) VALUE "test.zip".
+001020  01  RT-SMTP-SERVER       PIC X(64).
+001030  01  RT-EMAIL-FROM        PIC X(64).
+001040  01  RT-EMAIL-SUBJ        PIC X(64).
+001050  01  RT-EMAIL-MSG         PIC X(64).
+001060  01  RT-EMAIL-ATTACH      PIC X(64).
+001070
+001080 *> req 033 - retry with backoff on seeSmtpConnect.
+001090  01  RETRY-COUNT          PIC 9(9) COMP-5 VALUE 0.
+001100  01  MAX-RETRY            PIC 9(9) COMP-5 VALUE 5.
+001110  01  RETRY-DELAY          PIC 9(9) COMP-5 VALUE 0.
+001120
+001130 PROCEDURE DIVISION.
+001140
+001150      DISPLAY "DRIVER.CBL Program"
+001160      DISPLAY " "
+001170
+001180      PERFORM INIT-MAIL-PARAMS
+001190      PERFORM LOAD-CONFIG
+001200      PERFORM OPEN-DIST-LIST
+001210
+001220      DISPLAY "Server is " RT-SMTP-SERVER
+001230      DISPLAY "Email From "  RT-EMAIL-FROM
+001240      DISPLAY "Email Subject "  RT-EMAIL-SUBJ
+001250      DISPLAY " "
+001260
+001270      *> attach SEE
+001280      CALL "seeAttach" WITH STDCALL USING
+001290           BY VALUE     NBR_CHANS     *> number of channels
+001300           BY VALUE     SEE_KEY_CODE  *> See KEYCODE.CBI
+001310      END-CALL.
+001320
+001330      *> connect to SMTP server, retrying with backoff on failure
+001340      PERFORM CONNECT-TO-SMTP
+001350
+001360      *> turn OFF automatic calls to driver for seeSendEmail
+001370      CALL "seeIntegerParam" WITH STDCALL USING
+001380           BY VALUE     CHANNEL       *> channel
+001390           BY VALUE     AUTO_CALL     *> Command
+001400           BY VALUE     IS_ZERO       *> off
+001410      END-CALL.
+001420
+001430      *> send to the distribution list if one was found, else to
+001440      *> the single compiled-in EMAIL_TO
+001450      IF HAVE-DIST-LIST THEN
+001460        PERFORM SEND-TO-DIST-LIST
+001470      ELSE
+001480        MOVE EMAIL_TO TO CURRENT-EMAIL-TO
+001490        PERFORM SEND-EMAIL-AND-DRIVE THRU DRIVER-LOOP
+001500      END-IF.
+001510
+001520      *> turn ON automatic calls to driver
+001530      CALL "seeIntegerParam" WITH STDCALL USING
+001540           BY VALUE     CHANNEL       *> channel
+001550           BY VALUE     AUTO_CALL     *> Command
+001560           BY VALUE     IS_ONE        *> off
+001570      END-CALL.
+001580
+001590      *> close SEE
+001600      DISPLAY "Calling seeClose()..."
+001610      CALL "seeClose" WITH STDCALL USING
+001620         BY VALUE     CHANNEL       *> channel
+001630      END-CALL
+001640
+001650      *> release SEE
+001660      CALL "seeRelease" WITH STDCALL
+001670      END-CALL
+001680
+001690      DISPLAY "All done."
+001700      STOP RUN.
+001710
+001720  INIT-MAIL-PARAMS.
+001730      *> seed the runtime mail parameters with the compiled-in
+001740      *> defaults; LOAD-CONFIG overrides any of these it finds
+001750      *> in DRIVER.CFG.
+001760      MOVE SPACES TO RT-SMTP-SERVER
+001770      STRING FUNCTION TRIM(DEFAULT-SMTP-SERVER) DELIMITED BY SIZE
+001780             X'00' DELIMITED BY SIZE
+001790        INTO RT-SMTP-SERVER
+001800      MOVE SPACES TO RT-EMAIL-FROM
+001810      STRING FUNCTION TRIM(DEFAULT-EMAIL-FROM) DELIMITED BY SIZE
+001820             X'00' DELIMITED BY SIZE
+001830        INTO RT-EMAIL-FROM
+001840      MOVE SPACES TO RT-EMAIL-SUBJ
+001850      STRING FUNCTION TRIM(DEFAULT-EMAIL-SUBJ) DELIMITED BY SIZE
+001860             X'00' DELIMITED BY SIZE
+001870        INTO RT-EMAIL-SUBJ
+001880      MOVE SPACES TO RT-EMAIL-MSG
+001890      STRING FUNCTION TRIM(DEFAULT-EMAIL-MSG) DELIMITED BY SIZE
+001900             X'00' DELIMITED BY SIZE
+001910        INTO RT-EMAIL-MSG
+001920      MOVE SPACES TO RT-EMAIL-ATTACH
+001930      STRING FUNCTION TRIM(DEFAULT-EMAIL-ATTACH) DELIMITED BY SIZE
+001940             X'00' DELIMITED BY SIZE
+001950        INTO RT-EMAIL-ATTACH
+001960      .
+001970
+001980  LOAD-CONFIG.
+001990      OPEN INPUT CONFIG-FILE
+002000      IF WS-CONFIG-STATUS = "00" THEN
+002010        DISPLAY "Loading mail parameters from DRIVER.CFG"
+002020        PERFORM READ-CONFIG-LINE
+002030        IF FUNCTION TRIM(CONFIG-LINE) NOT = SPACES THEN
+002040          MOVE SPACES TO RT-SMTP-SERVER
+002050          STRING FUNCTION TRIM(CONFIG-LINE) DELIMITED BY SIZE
+002060                 X'00' DELIMITED BY SIZE INTO RT-SMTP-SERVER
+002070        END-IF
+002080        PERFORM READ-CONFIG-LINE
+002090        IF FUNCTION TRIM(CONFIG-LINE) NOT = SPACES THEN
+002100          MOVE SPACES TO RT-EMAIL-FROM
+002110          STRING FUNCTION TRIM(CONFIG-LINE) DELIMITED BY SIZE
+002120                 X'00' DELIMITED BY SIZE INTO RT-EMAIL-FROM
+002130        END-IF
+002140        PERFORM READ-CONFIG-LINE
+002150        IF FUNCTION TRIM(CONFIG-LINE) NOT = SPACES THEN
+002160          MOVE SPACES TO RT-EMAIL-SUBJ
+002170          STRING FUNCTION TRIM(CONFIG-LINE) DELIMITED BY SIZE
+002180                 X'00' DELIMITED BY SIZE INTO RT-EMAIL-SUBJ
+002190        END-IF
+002200        PERFORM READ-CONFIG-LINE
+002210        IF FUNCTION TRIM(CONFIG-LINE) NOT = SPACES THEN
+002220          MOVE SPACES TO RT-EMAIL-MSG
+002230          STRING FUNCTION TRIM(CONFIG-LINE) DELIMITED BY SIZE
+002240                 X'00' DELIMITED BY SIZE INTO RT-EMAIL-MSG
+002250        END-IF
+002260        PERFORM READ-CONFIG-LINE
+002270        IF FUNCTION TRIM(CONFIG-LINE) NOT = SPACES THEN
+002280          MOVE SPACES TO RT-EMAIL-ATTACH
+002290          STRING FUNCTION TRIM(CONFIG-LINE) DELIMITED BY SIZE
+002300                 X'00' DELIMITED BY SIZE INTO RT-EMAIL-ATTACH
+002310        END-IF
+002320        CLOSE CONFIG-FILE
+002330      ELSE
+002340        DISPLAY "DRIVER.CFG not found; using compiled-in "
+002350                "mail parameter defaults"
+002360      END-IF
+002370      .
+002380
+002390  READ-CONFIG-LINE.
+002400      MOVE SPACES TO CONFIG-LINE
+002410      READ CONFIG-FILE INTO CONFIG-LINE
+002420          AT END MOVE SPACES TO CONFIG-LINE
+002430      END-READ
+002440      .
+002450
+002460  OPEN-DIST-LIST.
+002470      OPEN INPUT DIST-LIST-FILE
+002480      IF WS-DIST-STATUS = "00" THEN
+002490        READ DIST-LIST-FILE INTO DIST-LINE
+002500            AT END SET DIST-EOF TO TRUE
+002510        END-READ
+002520        IF NOT DIST-EOF THEN
+002530          SET HAVE-DIST-LIST TO TRUE
+002540          DISPLAY "Using recipient distribution list DIST.LST"
+002550        ELSE
+002560          CLOSE DIST-LIST-FILE
+002570        END-IF
+002580      END-IF
+002590      .
+002600
+002610  SEND-TO-DIST-LIST.
+002620      PERFORM UNTIL DIST-EOF
+002630        IF FUNCTION TRIM(DIST-LINE) NOT = SPACES THEN
+002640          MOVE SPACES TO CURRENT-EMAIL-TO
+002650          STRING FUNCTION TRIM(DIST-LINE) DELIMITED BY SIZE
+002660                 X'00' DELIMITED BY SIZE
+002670            INTO CURRENT-EMAIL-TO
+002680          DISPLAY "Sending to " FUNCTION TRIM(DIST-LINE)
+002690          PERFORM SEND-EMAIL-AND-DRIVE THRU DRIVER-LOOP
+002700        END-IF
+002710        READ DIST-LIST-FILE INTO DIST-LINE
+002720            AT END SET DIST-EOF TO TRUE
+002730        END-READ
+002740      END-PERFORM
+002750      CLOSE DIST-LIST-FILE
+002760      .
+002770
+002780  CONNECT-TO-SMTP.
+002790      DISPLAY "Calling seeSmtpConnect()..."
+002800      CALL "seeSmtpConnect" WITH STDCALL USING
+002810           BY VALUE     CHANNEL          *> channel
+002820           BY REFERENCE RT-SMTP-SERVER   *> SMTP server name
+002830           BY REFERENCE RT-EMAIL-FROM    *> sender's address
+002840           BY REFERENCE RT-EMAIL-ATTACH  *> no Reply-To header
+002850      END-CALL.
+002860
+002870      IF PROGRAM-STATUS < 0 THEN
+002880        ADD 1 TO RETRY-COUNT
+002890        IF RETRY-COUNT > MAX-RETRY THEN
+002900          DISPLAY "Cannot connect to SMTP server after "
+002910                  MAX-RETRY " retries"
+002920          MOVE PROGRAM-STATUS TO SEE_CODE
+002930          GO TO ERROR-EXIT
+002940        END-IF
+002950        COMPUTE RETRY-DELAY = RETRY-COUNT * 2
+002960        DISPLAY "Cannot connect to SMTP server, retry "
+002970                RETRY-COUNT " of " MAX-RETRY
+002980                " in " RETRY-DELAY " seconds..."
+002990        CALL "C$SLEEP" USING BY VALUE RETRY-DELAY
+003000        GO TO CONNECT-TO-SMTP
+003010      END-IF
+003020      .
+003030
+003040  SEND-EMAIL-AND-DRIVE.
+003050      MOVE IS_ZERO TO COUNTER
+003060
+003070      *> set up to send email
+003080      DISPLAY "Calling seeSendEmail()..."
+003090      CALL "seeSendEmail" WITH STDCALL USING
+003100           BY VALUE     CHANNEL           *> channel
+003110           BY REFERENCE CURRENT-EMAIL-TO  *> recipient
+003120           BY REFERENCE IS_ZERO           *> no CC list
+003130           BY REFERENCE IS_ZERO           *> no BCC list
+003140           BY REFERENCE RT-EMAIL-SUBJ     *> email subject
+003150           BY REFERENCE RT-EMAIL-MSG      *> text of message
+003160           BY REFERENCE RT-EMAIL-ATTACH   *> attachment
+003170      END-CALL.
+003180
+003190      *> check result of call to seeSendEmail
+003200      IF PROGRAM-STATUS < 0 THEN
+003210        DISPLAY "Cannot send email"
+003220        MOVE PROGRAM-STATUS TO SEE_CODE
+003230        GO TO ERROR-EXIT
+003240      END-IF.
+003250
+003260      *> call driver
+003270
+003280  DRIVER-LOOP.
+003290
+003300      CALL "seeDriver" WITH STDCALL USING
+003310        BY VALUE     CHANNEL       *> channel
+003320      END-CALL.
+003330
+003340      *> check results
+003350      MOVE PROGRAM-STATUS TO SEE_CODE
+003360      IF SEE_CODE < 0 THEN
+003370        DISPLAY "Error returned from seeDriver"
+003380        GO TO ERROR-EXIT
+003390      END-IF.
+003400
+003410      IF SEE_CODE >= 0 THEN
+003420        *> don't count wait states (9999)
+003430        IF SEE_CODE NOT EQUAL 9999 THEN
+003440          *> check every 10th call
+003450          ADD 1 TO COUNTER
+003460          IF (COUNTER = 10) OR (SEE_CODE = 0) THEN
+003470            *> ask for bytes sent
+003480            CALL "seeStatistics" WITH STDCALL USING
+003490              BY VALUE     CHANNEL
+003500              BY VALUE     SEE_GET_TOTAL_BYTES_SENT
+003510            END-CALL
+003520            *> display bytes sent if changed
+003530            IF PROGRAM-STATUS NOT = BYTES_SENT THEN
+003540              MOVE PROGRAM-STATUS TO BYTES_SENT
+003550              DISPLAY BYTES_SENT " bytes sent."
+003560            END-IF
+003570            MOVE IS_ZERO TO COUNTER
+003580          END-IF
+003590        END-IF
+003600        IF SEE_CODE > 0 THEN
+003610          GO TO DRIVER-LOOP
+003620        END-IF
+003630      END-IF.
+003640
+003650      *> SEE_CODE was 0
+003660      DISPLAY "Email sent."
+003670      .
+003680
+003690  ERROR-EXIT.
+003700
+003710      DISPLAY "SEE4CB Error " SEE_CODE
+003720      CALL "seeErrorText" WITH STDCALL USING
+003730         BY VALUE     CHANNEL       *> channel
+003740         BY VALUE     SEE_CODE
+003750         BY REFERENCE BUFFER
+003760         BY VALUE     BUF_LEN
+003770      END-CALL
+003780      DISPLAY BUFFER
+003790      STOP RUN.
+003800
+003810 END PROGRAM DRIVER.
