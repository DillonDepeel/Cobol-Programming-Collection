@@ -1,177 +1,364 @@
-001000 @OPTIONS NOALPHA
-001010 @OPTIONS MAIN
-001020
-001030 *>
-001040 *>
-001050 *>  Source Module: READER.CBL
-001060 *>
-001070 *>  Last Modified: September 1, 1999
-001080 *>
-001090 *>  Author:  MDM
-001100 *>
-001110 *>  Must be linked with SEE32.LIB
-001120 *>
-001130 *> IMPORTANT:  Edit POP3_SERVER, POP3_USER, and POP3_PASS
-001140 *>    with appropriate strings before compiling.
-001150 *>    See SEE4CB_U.TXT and SEE4CB_R.TXT manuals.
-001160 *>
-001170
-001180 IDENTIFICATION DIVISION.
-001190 PROGRAM-ID.    READER.
-001200 AUTHOR.        Mike Marshall.
-001210 INSTALLATION.  Fujitsu COBOL.
-001220
-001230 ENVIRONMENT DIVISION.
-001240 CONFIGURATION SECTION.
-001250 SOURCE-COMPUTER. Fujitsu.
-001260 OBJECT-COMPUTER. Fujitsu.
-001270 SPECIAL-NAMES.
-001280
-001290 COPY "SEE32.CBI".
-001300
-001310 DATA DIVISION.
-001320
-001330 WORKING-STORAGE SECTION.
-001340
-001350 COPY "KEYCODE.CBI".
-001360  01  SEE_CODE     PIC S9(9) COMP-5 VALUE 0.
-001370  01  IS_ZERO      PIC 9(9)  COMP-5 VALUE 0.
-001380  01  BUFFER       PIC X(80).
-001390  01  BUF_LEN      PIC 9(9)  COMP-5 VALUE 80.
-001400  01  NBR_CHANS    PIC S9(9) COMP-5 VALUE 1.
-001410  01  CHANNEL      PIC S9(9) COMP-5 VALUE 0.
-001420  01  POP3_SERVER.
-001430      05  FILLER PIC X(8) VALUE "10.0.0.1".
-001440      05  FILLER PIC X VALUE X'00'.
-001450  01  POP3_USER.
-001460      05  FILLER PIC X(4) VALUE "mike".
-001470      05  FILLER PIC X VALUE X'00'.
-001480  01  POP3_PASS.
-001490      05  FILLER PIC X(4) VALUE "mike".
-001500      05  FILLER PIC X VALUE X'00'.
-001510  01  CHAR_SET.
-001520      02  CHARS PIC X(35) VALUE "123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-001530      02  FILLER REDEFINES CHARS.
-001540          03 WORK PIC X OCCURS 35 TIMES.
-001550  01  EMAIL_NAME.
-001560      02  FILLER PIC X(6) VALUE "EMAIL_".
-001570      02  SECOND PIC X(1) VALUE "A".
-001580      02  FILLER PIC X(4) VALUE ".MAI".
-001590      02  FILLER PIC X VALUE X'00'.
-001600  01  EMAIL_DIR.
-001610      05  FILLER PIC X(6) VALUE ".\".
-001620      05  FILLER PIC X    VALUE X'00'.
-001630  01  ATTACH_DIR.
-001640      05  FILLER PIC X(6) VALUE ".\".
-001650      05  FILLER PIC X    VALUE X'00'.
-001660  01  NBR_MESSAGES PIC S9(9) COMP-5 VALUE 0.
-001670  01  COUNTER PIC S9(9) COMP-5 VALUE 1.
-001680  01  RESULT.
-001690      05  FILLER PIC X(55).
-001700      05  FILLER PIC X VALUE X'00'.
-001710  01  RESULT-LEN PIC S9(9) COMP-5 VALUE 55.
-001720
-001730 PROCEDURE DIVISION.
-001740
-001750      DISPLAY "READER.CBL Program"
-001760      DISPLAY " "
-001770
-001780      DISPLAY "Server is " POP3_SERVER
-001790      DISPLAY "User is " POP3_USER
-001800      DISPLAY " "
-001810
-001820      *> attach SEE
-001830      CALL "seeAttach" WITH STDCALL USING
-001840           BY VALUE     NBR_CHANS     *> number of channels
-001850           BY VALUE     SEE_KEY_CODE  *> See KEYCODE.CBI
-001860      END-CALL.
-001870
-001880      *> connect to POP3 server
-001890      DISPLAY "Calling seePop3Connect()..."
-001900      CALL "seePop3Connect" WITH STDCALL USING
-001910           BY VALUE     CHANNEL       *> channel
-001920           BY REFERENCE POP3_SERVER   *> POP3 server name
-001930           BY REFERENCE POP3_USER     *> user name
-001940           BY REFERENCE POP3_PASS     *> user password
-001950      END-CALL.
-001960
-001970      *> check result
-001980      IF PROGRAM-STATUS < 0 THEN
-001990        DISPLAY "Cannot connect to POP3 server"
-002000        MOVE PROGRAM-STATUS TO SEE_CODE
-002010        GO TO ERROR-EXIT
-002020      END-IF.
-002030
-002040      *> get # messages waiting
-002050      DISPLAY "Calling seeGetEmailCount()..."
-002060      CALL "seeGetEmailCount" WITH STDCALL USING
-002070           BY VALUE     CHANNEL       *> channel
-002080      END-CALL.
-002090
-002100      *> check result
-002110      IF PROGRAM-STATUS < 0 THEN
-002120        DISPLAY "Error getting email count"
-002130        MOVE PROGRAM-STATUS TO SEE_CODE
-002140        GO TO ERROR-EXIT
-002150      END-IF.
-002160
-002170      MOVE PROGRAM-STATUS TO NBR_MESSAGES
-002180      DISPLAY NBR_MESSAGES " messages waiting on server."
-002190
-002200      MOVE 1 TO COUNTER.
-002210
-002220  PROCESS-LOOP.
-002230
-002240      *> any more email messages ?
-002250      IF COUNTER > NBR_MESSAGES THEN
-002260        GO TO PROCESS-DONE
-002270      END-IF.
-002280
-002290      *> construct email message name
-002300      MOVE WORK(COUNTER) TO SECOND
-002310      *> read email message
-002320      DISPLAY "Calling seeGetEmailFile()..."
-002330      CALL "seeGetEmailFile" WITH STDCALL USING
-002340         BY VALUE     CHANNEL       *> channel
-002350         BY VALUE     COUNTER       *> message number (1,2,...)
-002360         BY REFERENCE EMAIL_NAME    *> email filename
-002370         BY REFERENCE EMAIL_DIR     *> email directory
-002380         BY REFERENCE ATTACH_DIR    *> attachment directory
-002390      END-CALL
-002400      DISPLAY "Email saved as " EMAIL_NAME
-002410
-002420      ADD 1 TO COUNTER
-002430      GO TO PROCESS-LOOP.
-002440
-002450  PROCESS-DONE.
-002460
-002470
-002480      *> close SEE
-002490      DISPLAY "Calling seeClose()..."
-002500      CALL "seeClose" WITH STDCALL USING
-002510         BY VALUE     CHANNEL       *> channel
-002520      END-CALL
-002530
-002540      *> release SEE
-002550      DISPLAY "Calling seeRelease()..."
-002560      CALL "seeRelease" WITH STDCALL
-002570      END-CALL
-002580
-002590      DISPLAY "All done."
-002600      STOP RUN.
-002610
-002620  ERROR-EXIT.
-002630
-002640      DISPLAY "SEE4CB Error " SEE_CODE
-002650      CALL "seeErrorText" WITH STDCALL USING
-002660         BY VALUE     CHANNEL       *> channel
-002670         BY VALUE     SEE_CODE
-002680         BY REFERENCE BUFFER
-002690         BY VALUE     BUF_LEN
-002700      END-CALL
-002710      DISPLAY BUFFER
-002720      STOP RUN.
-002730
-002740 END PROGRAM READER.
-002750
-002760
+000100 @OPTIONS NOALPHA
+000110 @OPTIONS MAIN
+000120
+000130 *>
+000140 *>
+000150 *>  Source Module: READER.CBL
+000160 *>
+000170 *>  Last Modified: September 1, 1999
+000180 *>
+000190 *>  Author:  MDM
+000200 *>
+000210 *>  Must be linked with SEE32.LIB
+000220 *>
+000230 *> IMPORTANT:  Edit POP3_SERVER, POP3_USER, and POP3_PASS
+000240 *>    with appropriate strings before compiling.
+000250 *>    See SEE4CB_U.TXT and SEE4CB_R.TXT manuals.
+000260 *>
+000270 *> Optional READER.CFG, two lines: line 1 is "Y"/"N" for
+000280 *> delete-after-read, line 2 is a poll interval in seconds
+000290 *> ("0" or absent means run once and stop, as before).
+000300 *>
+000310
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID.    READER.
+000340 AUTHOR.        Mike Marshall.
+000350 INSTALLATION.  Fujitsu COBOL.
+000360
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER. Fujitsu.
+000400 OBJECT-COMPUTER. Fujitsu.
+000410 SPECIAL-NAMES.
+000420
+000430 COPY "SEE32.CBI".
+000440
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT OPTIONAL READER-CFG-FILE ASSIGN TO "READER.CFG"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS WS-READER-CFG-STATUS.
+000500     SELECT OPTIONAL MANIFEST-FILE ASSIGN TO "MANIFEST.TXT"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-MANIFEST-STATUS.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  READER-CFG-FILE.
+000570 01  READER-CFG-RECORD        PIC X(80).
+000580 FD  MANIFEST-FILE.
+000590 01  MANIFEST-RECORD          PIC X(120).
+000600
+000610 WORKING-STORAGE SECTION.
+000620
+000630 COPY "KEYCODE.CBI".
+000640  01  SEE_CODE     PIC S9(9) COMP-5 VALUE 0.
+000650  01  IS_ZERO      PIC 9(9)  COMP-5 VALUE 0.
+000660  01  BUFFER       PIC X(80).
+000670  01  BUF_LEN      PIC 9(9)  COMP-5 VALUE 80.
+000680  01  NBR_CHANS    PIC S9(9) COMP-5 VALUE 1.
+000690  01  CHANNEL      PIC S9(9) COMP-5 VALUE 0.
+000700  01  POP3_SERVER.
+000710      05  FILLER PIC X(8) VALUE "10.0.0.1".
+000720      05  FILLER PIC X VALUE X'00'.
+000730  01  POP3_USER.
+000740      05  FILLER PIC X(4) VALUE "mike".
+000750      05  FILLER PIC X VALUE X'00'.
+000760  01  POP3_PASS.
+000770      05  FILLER PIC X(4) VALUE "mike".
+000780      05  FILLER PIC X VALUE X'00'.
+000790  01  CHAR_SET.
+000800      02  CHARS PIC X(35) VALUE "123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+000810      02  FILLER REDEFINES CHARS.
+000820          03 WORK PIC X OCCURS 35 TIMES.
+000830  01  EMAIL_NAME.
+000840      02  FILLER PIC X(6) VALUE "EMAIL_".
+000850      02  SECOND PIC X(1) VALUE "A".
+000860      02  FILLER PIC X(4) VALUE ".MAI".
+000870      02  FILLER PIC X VALUE X'00'.
+000880  01  EMAIL_DIR.
+000890      05  FILLER PIC X(6) VALUE ".\".
+000900      05  FILLER PIC X    VALUE X'00'.
+000910 *> ATTACH_DIR is the directory seeGetEmailFile is told to drop
+000911 *> attachments into, not a list of the attachment filenames it
+000912 *> saved there - SEE4CB has no call in this program that returns
+000913 *> individual attachment names. It is therefore the same fixed
+000914 *> value on every manifest row (see WRITE-MANIFEST-ENTRY) and
+000915 *> cannot be used to tell which attachment(s) belong to which
+000916 *> message; that per-message detail is a SEE4CB API limitation,
+000917 *> not something this program can enumerate.
+000918  01  ATTACH_DIR.
+000920      05  FILLER PIC X(6) VALUE ".\".
+000930      05  FILLER PIC X    VALUE X'00'.
+000940  01  NBR_MESSAGES PIC S9(9) COMP-5 VALUE 0.
+000950  01  COUNTER PIC S9(9) COMP-5 VALUE 1.
+000960  01  RESULT.
+000970      05  FILLER PIC X(55).
+000980      05  FILLER PIC X VALUE X'00'.
+000990  01  RESULT-LEN PIC S9(9) COMP-5 VALUE 55.
+001000
+001010 *> req 034 - delete-after-read and req 037 - poll interval,
+001020 *> both read from the optional READER.CFG.
+001030  01  WS-READER-CFG-STATUS  PIC XX VALUE "99".
+001040  01  READER-CFG-LINE       PIC X(80).
+001050  01  WS-DELETE-AFTER-READ  PIC X VALUE "N".
+001060      88  DELETE-AFTER-READ     VALUE "Y".
+001070  01  WS-POLL-MODE          PIC X VALUE "N".
+001080      88  POLL-MODE-ON          VALUE "Y".
+001090  01  POLL-INTERVAL         PIC 9(9) COMP-5 VALUE 0.
+001100
+001110 *> req 035 - EMAIL_NAME can only disambiguate as many messages
+001120 *> as CHAR_SET has characters.
+001130  01  MAX-NAMEABLE          PIC S9(9) COMP-5 VALUE 35.
+001140  01  PROCESS-LIMIT         PIC S9(9) COMP-5 VALUE 0.
+001150
+001160 *> req 036 - attachment manifest report.
+001170  01  WS-MANIFEST-STATUS    PIC XX VALUE "99".
+001171      88  MANIFEST-OK-OR-NEW    VALUE "00" "05".
+001180  01  WS-HAVE-MANIFEST      PIC X VALUE "N".
+001190      88  HAVE-MANIFEST         VALUE "Y".
+001195  01  MSG-NUM-DISPLAY       PIC ZZZ9.
+001196
+001197 *> req 037 follow-up - COUNTER is reset to 1 at the top of every
+001198 *> poll cycle (it doubles as the server's 1-based message number),
+001199 *> so using it to pick EMAIL_NAME's disambiguating SECOND character
+001200 *> let a later cycle overwrite an earlier cycle's EMAIL_n.MAI files.
+001201 *> WS-NAME-COUNTER runs for the life of the program instead and
+001202 *> only wraps through CHAR_SET once every MAX-NAMEABLE messages
+001203 *> saved, not once every cycle.
+001204  01  WS-NAME-COUNTER       PIC S9(9) COMP-5 VALUE 1.
+001205  01  WS-NAME-IDX           PIC S9(9) COMP-5 VALUE 1.
+001200
+001210 PROCEDURE DIVISION.
+001220
+001230      DISPLAY "READER.CBL Program"
+001240      DISPLAY " "
+001250
+001260      DISPLAY "Server is " POP3_SERVER
+001270      DISPLAY "User is " POP3_USER
+001280      DISPLAY " "
+001290
+001300      PERFORM LOAD-READER-CONFIG
+001310
+001320      *> attach SEE
+001330      CALL "seeAttach" WITH STDCALL USING
+001340           BY VALUE     NBR_CHANS     *> number of channels
+001350           BY VALUE     SEE_KEY_CODE  *> See KEYCODE.CBI
+001360      END-CALL.
+001370
+001380  POLL-LOOP.
+001390
+001400      PERFORM RUN-ONE-POLL-CYCLE THRU PROCESS-DONE
+001410
+001420      IF POLL-MODE-ON THEN
+001430        DISPLAY "Polling again in " POLL-INTERVAL " seconds..."
+001440        CALL "C$SLEEP" USING BY VALUE POLL-INTERVAL
+001450        GO TO POLL-LOOP
+001460      END-IF.
+001470
+001480      *> release SEE
+001490      DISPLAY "Calling seeRelease()..."
+001500      CALL "seeRelease" WITH STDCALL
+001510      END-CALL
+001520
+001530      DISPLAY "All done."
+001540      STOP RUN.
+001550
+001560  LOAD-READER-CONFIG.
+001570      OPEN INPUT READER-CFG-FILE
+001580      IF WS-READER-CFG-STATUS = "00" THEN
+001590        DISPLAY "Loading options from READER.CFG"
+001600        READ READER-CFG-FILE INTO READER-CFG-LINE
+001610            AT END MOVE SPACES TO READER-CFG-LINE
+001620        END-READ
+001630        IF FUNCTION TRIM(READER-CFG-LINE) = "Y" THEN
+001640          SET DELETE-AFTER-READ TO TRUE
+001650          DISPLAY "Delete-after-read is ON"
+001660        END-IF
+001670        READ READER-CFG-FILE INTO READER-CFG-LINE
+001680            AT END MOVE SPACES TO READER-CFG-LINE
+001690        END-READ
+001700        IF FUNCTION TRIM(READER-CFG-LINE) IS NUMERIC
+001710           AND FUNCTION TRIM(READER-CFG-LINE) NOT = SPACES THEN
+001720          MOVE FUNCTION TRIM(READER-CFG-LINE) TO POLL-INTERVAL
+001730          IF POLL-INTERVAL > 0 THEN
+001740            SET POLL-MODE-ON TO TRUE
+001750            DISPLAY "Continuous polling every " POLL-INTERVAL
+001760                    " seconds"
+001770          END-IF
+001780        END-IF
+001790        CLOSE READER-CFG-FILE
+001800      END-IF
+001810      .
+001820
+001830  RUN-ONE-POLL-CYCLE.
+001840      *> connect to POP3 server
+001850      DISPLAY "Calling seePop3Connect()..."
+001860      CALL "seePop3Connect" WITH STDCALL USING
+001870           BY VALUE     CHANNEL       *> channel
+001880           BY REFERENCE POP3_SERVER   *> POP3 server name
+001890           BY REFERENCE POP3_USER     *> user name
+001900           BY REFERENCE POP3_PASS     *> user password
+001910      END-CALL.
+001920
+001930      *> check result
+001940      IF PROGRAM-STATUS < 0 THEN
+001950        DISPLAY "Cannot connect to POP3 server"
+001960        MOVE PROGRAM-STATUS TO SEE_CODE
+001970        GO TO ERROR-EXIT
+001980      END-IF.
+001990
+002000      *> get # messages waiting
+002010      DISPLAY "Calling seeGetEmailCount()..."
+002020      CALL "seeGetEmailCount" WITH STDCALL USING
+002030           BY VALUE     CHANNEL       *> channel
+002040      END-CALL.
+002050
+002060      *> check result
+002070      IF PROGRAM-STATUS < 0 THEN
+002080        DISPLAY "Error getting email count"
+002090        MOVE PROGRAM-STATUS TO SEE_CODE
+002100        GO TO ERROR-EXIT
+002110      END-IF.
+002120
+002130      MOVE PROGRAM-STATUS TO NBR_MESSAGES
+002140      DISPLAY NBR_MESSAGES " messages waiting on server."
+002150
+002160      *> req 035 - EMAIL_NAME's SECOND character only has
+002170      *> MAX-NAMEABLE distinct values to hand out
+002180      MOVE NBR_MESSAGES TO PROCESS-LIMIT
+002190      IF NBR_MESSAGES > MAX-NAMEABLE THEN
+002200        DISPLAY "WARNING: " NBR_MESSAGES " messages waiting, "
+002210                "but only " MAX-NAMEABLE " can be given unique "
+002220                "names this run - the rest are left on the "
+002230                "server for the next poll"
+002240        MOVE MAX-NAMEABLE TO PROCESS-LIMIT
+002250      END-IF.
+002260
+002270      PERFORM OPEN-MANIFEST
+002280
+002290      MOVE 1 TO COUNTER.
+002300
+002310  PROCESS-LOOP.
+002320
+002330      *> any more email messages ?
+002340      IF COUNTER > PROCESS-LIMIT THEN
+002350        GO TO PROCESS-DONE
+002360      END-IF.
+002370
+002380      *> construct email message name - WS-NAME-COUNTER, not
+002382      *> COUNTER, so the suffix keeps advancing across cycles
+002384      COMPUTE WS-NAME-IDX =
+002386          FUNCTION MOD(WS-NAME-COUNTER - 1, MAX-NAMEABLE) + 1
+002388      MOVE WORK(WS-NAME-IDX) TO SECOND
+002389      ADD 1 TO WS-NAME-COUNTER
+002400      *> read email message
+002410      DISPLAY "Calling seeGetEmailFile()..."
+002420      CALL "seeGetEmailFile" WITH STDCALL USING
+002430         BY VALUE     CHANNEL       *> channel
+002440         BY VALUE     COUNTER       *> message number (1,2,...)
+002450         BY REFERENCE EMAIL_NAME    *> email filename
+002460         BY REFERENCE EMAIL_DIR     *> email directory
+002470         BY REFERENCE ATTACH_DIR    *> attachment directory
+002480      END-CALL
+002490      DISPLAY "Email saved as " EMAIL_NAME
+002500
+002510      PERFORM WRITE-MANIFEST-ENTRY
+002520
+002530      *> req 034 - remove the message from the server once it
+002540      *> has been saved locally
+002550      IF DELETE-AFTER-READ THEN
+002560        DISPLAY "Calling seeDeleteEmail()..."
+002570        CALL "seeDeleteEmail" WITH STDCALL USING
+002580           BY VALUE     CHANNEL       *> channel
+002590           BY VALUE     COUNTER       *> message number (1,2,...)
+002600        END-CALL
+002610        IF PROGRAM-STATUS < 0 THEN
+002620          DISPLAY "Could not delete message " COUNTER
+002630                  " from server, leaving it in place"
+002640        END-IF
+002650      END-IF.
+002660
+002670      ADD 1 TO COUNTER
+002680      GO TO PROCESS-LOOP.
+002690
+002700  PROCESS-DONE.
+002710
+002720      PERFORM CLOSE-MANIFEST
+002730
+002740      *> close SEE
+002750      DISPLAY "Calling seeClose()..."
+002760      CALL "seeClose" WITH STDCALL USING
+002770         BY VALUE     CHANNEL       *> channel
+002780      END-CALL
+002790      .
+002800
+002810  OPEN-MANIFEST.
+002820      MOVE "N" TO WS-HAVE-MANIFEST
+002830      IF PROCESS-LIMIT > 0 THEN
+002831       IF POLL-MODE-ON THEN
+002832 *> req 037 follow-up - OPEN OUTPUT here would truncate the
+002833 *> manifest on every poll cycle, leaving only the last cycle's
+002834 *> entries. OPEN EXTEND on a not-yet-existing MANIFEST.TXT
+002835 *> creates it (status "05"), same fallback as CALC.LOG/SEND.LOG.
+002836        OPEN EXTEND MANIFEST-FILE
+002837        IF MANIFEST-OK-OR-NEW THEN
+002838          SET HAVE-MANIFEST TO TRUE
+002839          IF WS-MANIFEST-STATUS = "05" THEN
+002840       MOVE "MSG#  EMAIL FILE        EMAIL DIR   ATTACH DIR"
+002841        TO MANIFEST-RECORD
+002842       WRITE MANIFEST-RECORD
+002843          END-IF
+002844        ELSE
+002845          DISPLAY "Unable to open MANIFEST.TXT, skipping report"
+002846        END-IF
+002847       ELSE
+002848        OPEN OUTPUT MANIFEST-FILE
+002850        IF WS-MANIFEST-STATUS = "00" THEN
+002860          SET HAVE-MANIFEST TO TRUE
+002870          MOVE "MSG#  EMAIL FILE        EMAIL DIR   ATTACH DIR"
+002880            TO MANIFEST-RECORD
+002890          WRITE MANIFEST-RECORD
+002900        ELSE
+002910          DISPLAY "Unable to open MANIFEST.TXT, skipping report"
+002920        END-IF
+002925        END-IF
+002930      END-IF
+002940      .
+002950
+002960  WRITE-MANIFEST-ENTRY.
+002970      IF HAVE-MANIFEST THEN
+002975        MOVE COUNTER TO MSG-NUM-DISPLAY
+002980        MOVE SPACES TO MANIFEST-RECORD
+002990        STRING MSG-NUM-DISPLAY            DELIMITED BY SIZE
+003000               "  "                       DELIMITED BY SIZE
+003010               EMAIL_NAME                 DELIMITED BY SIZE
+003020               "  "                       DELIMITED BY SIZE
+003030               EMAIL_DIR                  DELIMITED BY SIZE
+003040               "  "                       DELIMITED BY SIZE
+003050               ATTACH_DIR                 DELIMITED BY SIZE
+003060          INTO MANIFEST-RECORD
+003070        WRITE MANIFEST-RECORD
+003080      END-IF
+003090      .
+003100
+003110  CLOSE-MANIFEST.
+003120      IF HAVE-MANIFEST THEN
+003130        CLOSE MANIFEST-FILE
+003140        MOVE "N" TO WS-HAVE-MANIFEST
+003150      END-IF
+003160      .
+003170
+003180  ERROR-EXIT.
+003190
+003200      DISPLAY "SEE4CB Error " SEE_CODE
+003210      CALL "seeErrorText" WITH STDCALL USING
+003220         BY VALUE     CHANNEL       *> channel
+003230         BY VALUE     SEE_CODE
+003240         BY REFERENCE BUFFER
+003250         BY VALUE     BUF_LEN
+003260      END-CALL
+003270      DISPLAY BUFFER
+003280      STOP RUN.
+003290
+003300 END PROGRAM READER.
