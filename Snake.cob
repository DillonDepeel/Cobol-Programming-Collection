@@ -8,10 +8,23 @@ special-names.
     CURSOR     IS wCursorRowCol.  *> Cursor Position
 repository.
     function all intrinsic.
+input-output section.
+file-control.
+    select optional HIGH-SCORE-FILE assign to "SNAKE.SCORE"
+        file status is wHighScoreStatus
+        organization is line sequential.
+    select optional MAZE-FILE assign to wMazeFileName
+        file status is wMazeFileStatus
+        organization is line sequential.
 *>****************************************************************
 *>
 *>****************************************************************
 DATA DIVISION.
+file section.
+FD  HIGH-SCORE-FILE.
+01  HIGH-SCORE-RECORD          pic x(40).
+FD  MAZE-FILE.
+01  MAZE-RECORD                pic x(25).
 working-storage section.
 01 black   constant as 0.
 01 blue    constant as 1.
@@ -79,6 +92,38 @@ working-storage section.
 01 CreateFood pic X(1) value 'Y'.
 01 SnakeGrew  pic X(1) value 'Y'.
 
+01 GameOverReason pic X(1) value 'S'. *> S=self, W=wall, M=maze-wall
+
+*> Pause key (req 020)
+01 wPauseKey  pic x value 'P'.
+
+*> Maze/obstacle layout (req 019)
+78 wWallChar1     value '#'.
+01 wWallChar  pic x value '#'.
+78 wWallChar-bco  value red.
+78 wWallChar-fco  value white.
+01 wUseMaze   pic x value 'N'.
+01 wMazeFileName        pic x(40) value space.
+01 wMazeFileStatus      pic 99.
+01 wMazeRowCount        pic 9(3) value zero.
+
+*> Speed tied to snake length (req 018)
+01 wSpeedMs   pic 9(4) value 500.
+78 K-TIMEOUT      value 8001. *> CRT-STATUS for an expired ACCEPT TIME-OUT
+
+*> Hard-wall mode toggle (req 017)
+01 wWallMode  pic x value 'N'.
+01 wHitWall   pic x value 'N'.
+
+*> Persistent high-score log (req 016)
+01 wHighScoreStatus      pic 99.
+01 wHighScoreEntry.
+   05 wHS-Date           pic x(10).
+   05 filler             pic x value space.
+   05 wHS-Time           pic x(8).
+   05 filler             pic x value space.
+   05 wHS-Score          pic 9(4).
+
 01 wDummy       PIC X(01) VALUE SPACE.
 01 wAnswer      pic x(01) value space.
 
@@ -93,6 +138,7 @@ working-storage section.
     05 wCursorRow    Pic 9(03).
     05 wCursorCol    Pic 9(03).
  01 wCRT-STATUS      PIC 9(04) VALUE 9999.
+ 01 wSavedCrtStatus  PIC 9(04) VALUE 9999.
  01 wInt             binary-short signed.
 
 01 wDate.
@@ -131,6 +177,9 @@ PROCEDURE DIVISION.
 
   perform AcceptParameters thru AcceptParameters-Ex
   initialize game-screen replacing alphanumeric data by wFieldChar
+  if wUseMaze = 'Y'
+      perform LoadMaze thru LoadMaze-Ex
+  end-if
 
   perform InitialSettings  thru InitialSettingsEx
   move wSnakeChar to ScreenPixel(1 1)
@@ -178,6 +227,8 @@ PROCEDURE DIVISION.
                        display ScreenPixel (wIndRow, wIndCol) at line wLin col wCol :BCOL: wSnakeChar-bco :FCOL: wSnakeChar-fco highlight blink
                   when ScreenPixel (wIndRow, wIndCol) = wFoodChar
                        display ScreenPixel (wIndRow, wIndCol) at line wLin col wCol :BCOL: wFoodChar-bco  :FCOL: wFoodChar-fco  highlight blink
+                  when ScreenPixel (wIndRow, wIndCol) = wWallChar
+                       display ScreenPixel (wIndRow, wIndCol) at line wLin col wCol :BCOL: wWallChar-bco  :FCOL: wWallChar-fco  highlight
                end-evaluate
             end-perform
         end-perform
@@ -195,8 +246,23 @@ PROCEDURE DIVISION.
         display nextSnakePos           at 1767 :BCOL: wBox-bco  :FCOL: wBox-fco highlight
 
 
+        *> speed up as the snake grows (req 018): less time between
+        *> automatic moves, down to a 100ms floor
+        compute wSpeedMs = 500 - (snakeLen * 5)
+        if wSpeedMs < 100 move 100 to wSpeedMs end-if
+
         *> A C C E P T   (WAIT) USER ACTION
-        accept wDummy at 2479 with auto-skip :BCOL: wBox-bco  :FCOL: wBox-fco  end-accept
+        *> note: GnuCOBOL's ACCEPT grammar rejects "WITH AUTO-SKIP"
+        *> combined with TIME-OUT; AUTO is the reserved-word synonym
+        *> for AUTO-SKIP and parses fine alongside TIME-OUT.
+        accept wDummy at 2479 auto time-out wSpeedMs :BCOL: wBox-bco  :FCOL: wBox-fco  end-accept
+
+        *> dedicated pause key (req 020): freeze the snake in place,
+        *> keep accepting input, without ending the game like ESC does
+        if wDummy = wPauseKey or wDummy = 'p'
+            perform PauseGame thru PauseGame-Ex
+            exit perform cycle
+        end-if
 
         evaluate true
             when wCRT-STATUS = K-UP    and not old-direction = DIR-DOWN
@@ -207,6 +273,8 @@ PROCEDURE DIVISION.
                 move DIR-DOWN to cur-direction
             when wCRT-STATUS = K-RIGHT and not old-direction = DIR-LEFT
                 move DIR-RIGHT to cur-direction
+            when wCRT-STATUS = K-TIMEOUT
+                move old-direction to cur-direction *> no key yet, keep going
             when other
                 exit perform cycle *> --> wait for other user action
         end-evaluate
@@ -214,26 +282,47 @@ PROCEDURE DIVISION.
         *> get-next-pos
         move snakeCol(1) to nextSnakeCol
         move snakeRow(1) to nextSnakeRow
+        move 'N' to wHitWall
         evaluate true
             when cur-direction = DIR-UP
-                if snakeRow(1) = 1 move wSizeRow to nextSnakeRow
+                if snakeRow(1) = 1
+                    if wWallMode = 'Y' move 'Y' to wHitWall
+                    else               move wSizeRow to nextSnakeRow end-if
                 else               subtract 1 from snakeRow(1) giving nextSnakeRow end-if
             when cur-direction = DIR-LEFT
-                if snakeCol(1) = 1 move wSizeCol to nextSnakeCol
+                if snakeCol(1) = 1
+                    if wWallMode = 'Y' move 'Y' to wHitWall
+                    else               move wSizeCol to nextSnakeCol end-if
                 else               subtract 1 from snakeCol(1) giving nextSnakeCol end-if
             when cur-direction = DIR-DOWN
-                if snakeRow(1) = wSizeRow move 1 to nextSnakeRow
+                if snakeRow(1) = wSizeRow
+                    if wWallMode = 'Y' move 'Y' to wHitWall
+                    else               move 1 to nextSnakeRow end-if
                 else                      add  1 to snakeRow(1) giving nextSnakeRow end-if
             when cur-direction = DIR-RIGHT
-                if snakeCol(1) = wSizeCol move 1 to nextSnakeCol
+                if snakeCol(1) = wSizeCol
+                    if wWallMode = 'Y' move 'Y' to wHitWall
+                    else               move 1 to nextSnakeCol end-if
                 else                      add  1 to snakeCol(1) giving nextSnakeCol end-if
         end-evaluate
 
+        if wHitWall = 'Y'
+            *> hard-wall mode (req 017): hitting the edge ends the game
+            move 'W' to GameOverReason
+            exit perform
+        end-if
+
         move 'N' to SnakeGrew
         if ScreenPixel(nextSnakeRow, nextSnakeCol) = wSnakeChar
             *> snake on snake itself = game over
+            move 'S' to GameOverReason
             exit perform
         else
+            if ScreenPixel(nextSnakeRow, nextSnakeCol) = wWallChar
+                *> snake on a maze wall (req 019) = game over
+                move 'M' to GameOverReason
+                exit perform
+            end-if
             *> snake on food
             if nextSnakeCol = foodCol and nextSnakeRow = foodRow
                 add 1 to snakeLen
@@ -264,8 +353,15 @@ PROCEDURE DIVISION.
   *> ***************************************************************
 
 
-  display " GAME OVER! Score: " at 0230
-  display snakeLen              at 0249 accept omitted
+  perform WriteHighScore thru WriteHighScore-Ex
+
+  evaluate GameOverReason
+      when 'W' display " GAME OVER! Hit the wall.    " at 0230
+      when 'M' display " GAME OVER! Hit a maze wall. " at 0230
+      when other display " GAME OVER! Ran into itself. " at 0230
+  end-evaluate
+  display " Score: "            at 0330
+  display snakeLen              at 0339 accept omitted
     display ' ' at 0101 with blank screen *> clear screen
     display ' ' at 2101
   stop run.
@@ -286,19 +382,27 @@ AcceptParameters.
   display 'Food  character (default is "#") .................: ' with no advancing
   accept wFoodChar
   if wFoodChar  = space move "#" to wFoodChar  end-if
+  display 'Hit a wall ends the game (Y/N, default N) ........: ' with no advancing
+  accept wWallMode
+  if wWallMode = space move "N" to wWallMode end-if
+  display 'Maze layout file (blank for open field) ..........: ' with no advancing
+  accept wMazeFileName
+  if wMazeFileName not = space move "Y" to wUseMaze end-if
 
   display space
   display '----------------------------------------  '
   display 'Field character ........................: ' wFieldChar
   display 'Snake character ........................: ' wSnakeChar
   display 'Food  character ........................: ' wFoodChar
+  display 'Hit-wall-ends-game ......................: ' wWallMode
   display 'Continue (Y/N or R=Repeat) ? ...........: ' with no advancing
   accept  wAnswer
 
   if wAnswer = 'R' or 'r'
       display ' '
       display '... repeating ...'
-      move space to wSnakeChar wFoodChar
+      move space to wSnakeChar wFoodChar wWallMode wMazeFileName
+      move 'N' to wUseMaze
       go to AcceptParameters
   end-if
 
@@ -355,4 +459,75 @@ InitialSettings.
 
 InitialSettingsEx. exit.
 
+*> Append this game's final score, with a date/time stamp, to the
+*> persistent SNAKE.SCORE log (req 016) so runs survive past STOP RUN.
+WriteHighScore.
+  move FUNCTION CURRENT-DATE to wDate
+  move spaces to wHS-Date
+  string CDT-Year   delimited by size
+         "-"        delimited by size
+         CDT-Month  delimited by size
+         "-"        delimited by size
+         CDT-Day    delimited by size
+         into wHS-Date
+  end-string
+  move spaces to wHS-Time
+  string CDT-Hour    delimited by size
+         ":"         delimited by size
+         CDT-Minutes delimited by size
+         ":"         delimited by size
+         CDT-Seconds delimited by size
+         into wHS-Time
+  end-string
+  move snakeLen to wHS-Score
+  open extend HIGH-SCORE-FILE
+  write HIGH-SCORE-RECORD from wHighScoreEntry
+  close HIGH-SCORE-FILE.
+WriteHighScore-Ex. exit.
+
+*> Load an obstacle/maze layout (req 019): one record per game-screen
+*> row, wWallChar1 marking a wall cell, anything else left open. Rows
+*> beyond the file's line count, or the file itself being missing,
+*> just leave the remaining field open (plain rectangle).
+LoadMaze.
+  move zero to wMazeRowCount
+  open input MAZE-FILE
+  if wMazeFileStatus = "00"
+      perform varying wIndRow from 1 by 1
+              until wIndRow > wSizeRow or wMazeFileStatus not = "00"
+          read MAZE-FILE into MAZE-RECORD
+          if wMazeFileStatus = "00"
+              add 1 to wMazeRowCount
+              perform varying wIndCol from 1 by 1 until wIndCol > wSizeCol
+                  if MAZE-RECORD(wIndCol:1) = wWallChar1
+                      move wWallChar to ScreenPixel(wIndRow, wIndCol)
+                  end-if
+              end-perform
+          end-if
+      end-perform
+      close MAZE-FILE
+  else
+      display "Maze file not found, using an open field ..." accept omitted
+      move 'N' to wUseMaze
+  end-if.
+LoadMaze-Ex. exit.
+
+*> Pause key handler (req 020): blocks on a plain (non-timed) ACCEPT
+*> so the loop truly freezes until the player is ready to continue -
+*> movement/food logic in the main loop is simply skipped this cycle.
+PauseGame.
+  move wCRT-STATUS to wSavedCrtStatus
+  display "GAME PAUSED - PRESS ANY KEY TO RESUME" at 2401 :BCOL: wBox-bco :FCOL: wBox-fco highlight
+  accept wDummy at 2479 with auto-skip :BCOL: wBox-bco :FCOL: wBox-fco end-accept
+  display "                                      " at 2401 :BCOL: wBox-bco :FCOL: wBox-fco
+  *> restore the main loop's CRT status so the resume keystroke
+  *> (e.g. Escape) can't masquerade as the quit key (req 020 fix)
+  move wSavedCrtStatus to wCRT-STATUS
+  *> clear the pause key back out of wDummy so the next timed-out
+  *> ACCEPT (no keypress) doesn't see the stale pause key and
+  *> immediately re-trigger pause, blocking the toggle-to-resume
+  *> gesture (req 020 fix)
+  move space to wDummy.
+PauseGame-Ex. exit.
+
 End program GC99SNAKE.
