@@ -1,4 +1,4 @@
-   IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CHECKERS.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -8,7 +8,25 @@
            CONSOLE IS CRT.
        REPOSITORY.
            FUNCTION ABS INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKERS.SAV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "CHECKERS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT SCORE-FILE ASSIGN TO "CHECKERS.SCR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SCORE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE             PIC X(132).
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                  PIC X(80).
+       FD  SCORE-FILE.
+       01  SCORE-LINE                  PIC X(20).
        WORKING-STORAGE SECTION.
        01  X-KING CONSTANT AS -2.
        01  X-MAN  CONSTANT AS -1.
@@ -25,6 +43,40 @@
            VALUE "+1+0+1+0+0+0-1+0+0+1+0+0+0-1+0-1".
        01  INITDATA REDEFINES INITVALS.
            10 VAL OCCURS 16            PIC S9 SIGN IS LEADING SEPARATE.
+      * Checkpoint save/resume (CHECKERS.SAV) -- one signed digit per
+      * board square, same SIGN LEADING SEPARATE layout as INITDATA,
+      * plus whose turn it is and the game's difficulty/mode so a
+      * resumed game doesn't silently reset them to the 77-level
+      * defaults.
+       01  CKPT-RECORD                 PIC X(132).
+       01  CKPT-BOARD REDEFINES CKPT-RECORD.
+           10 CKPT-ROW OCCURS 8.
+               20 CKPT-S OCCURS 8      PIC S9 SIGN IS LEADING SEPARATE.
+           10 CKPT-TURN-SIDE           PIC S9 SIGN IS LEADING SEPARATE.
+           10 CKPT-DIFFICULTY          PIC 9.
+           10 CKPT-TWO-PLAYER          PIC X.
+       77  CKPT-STATUS                 PIC XX.
+       77  P2                          PIC X.
+       77  DIFFICULTY                  PIC 9 VALUE 1.
+       77  TWO-PLAYER                  PIC X VALUE "N".
+       77  TURN-SIDE                   PIC S9 VALUE 1.
+      * Move-by-move audit trail (CHECKERS.LOG)
+       77  AUDIT-STATUS                PIC XX.
+       01  AUDIT-TIMESTAMP.
+           05 AUDIT-DATE                PIC X(8).
+           05 AUDIT-TIME                PIC X(8).
+       77  LOG-WHO                      PIC X(8).
+       77  LOG-FX                       PIC 9.
+       77  LOG-FY                       PIC 9.
+       77  LOG-TX                       PIC 9.
+      * Running win/loss scoreboard (CHECKERS.SCR) vs the computer.
+       77  SCORE-STATUS                 PIC XX.
+       01  SCORE-RECORD                 PIC X(20).
+       01  SCORE-COUNTS REDEFINES SCORE-RECORD.
+           05 SCORE-WINS                PIC 9(10).
+           05 SCORE-LOSSES              PIC 9(10).
+       77  LOG-TY                       PIC 9.
+       01  AUDIT-ENTRY                  PIC X(80).
        77  A                           PIC S9.
        77  A1                          PIC 9.
        77  B                           PIC S9.
@@ -45,6 +97,21 @@
        77  X                           PIC 99.
        77  Y                           PIC 9.
        77  Z                           PIC 9.
+      * Legal-move hint for the player about to be asked FROM-ENTRY.
+       77  HINT-FOUND                  PIC X VALUE "N".
+           88 HINT-SQUARE-HAS-MOVE     VALUE "Y".
+       77  HINT-COUNT                  PIC 99.
+       77  HINT-DIR-A                  PIC S9.
+       77  HINT-DIR-B                  PIC S9.
+       77  HINT-U                      PIC S99.
+       77  HINT-V                      PIC S99.
+       77  HINT-U2                     PIC S99.
+       77  HINT-V2                     PIC S99.
+       77  HINT-PTR                    PIC S9(4) COMP-5.
+       77  HINT-DIGIT-X                PIC 9.
+       77  HINT-DIGIT-Y                PIC 9.
+       01  HINT-LIST                   PIC X(60).
+       01  HINT-TEXT                   PIC X(70) VALUE SPACE.
 
        SCREEN SECTION.
        01  MOVE-MASK LINE 2 COL 1.
@@ -86,6 +153,9 @@
                BLANK LINE.
        01 MSG-I-WIN VALUE "I WIN."     LINE 24 COL 10.
        01 MSG-YOU-WIN VALUE "YOU WIN." LINE 24 COL 10.
+      * Legal-move hint line, shown before FROM-ENTRY is accepted.
+       01 HINT-DISPLAY LINE 22 COL 1 BLANK LINE.
+           05 HINT-SHOW                PIC X(70) FROM HINT-TEXT.
 
        PROCEDURE DIVISION.
        CHECKERS.
@@ -105,10 +175,31 @@
 000055     DISPLAY "THE COMPUTER WILL TYPE '+TO' WHEN YOU HAVE ANOTHER"
             AT 1116
 000060     DISPLAY "JUMP. TYPE TWO ZEROES IF YOU CANNOT JUMP." AT 1216
+           DISPLAY "TYPE 9,9 AT 'ENTER FROM' TO SAVE AND QUIT." AT 1316
            DISPLAY "READY TO PLAY (Y/N)?" AT 1416
            ACCEPT P AT 1437
       * Kids these days -- they want everything, even lowercase letters
            IF P = "N" OR "n" STOP RUN.
+           DISPLAY "HUMAN VS HUMAN (Y/N)?" AT 1516
+           ACCEPT TWO-PLAYER AT 1539
+           DISPLAY "RESUME SAVED GAME (Y/N)?" AT 1616
+           ACCEPT P2 AT 1641
+           IF P2 = "Y" OR "y" THEN
+               PERFORM LOAD-CHECKPOINT
+               IF CKPT-STATUS = "00" THEN
+                   GO TO LINE1420
+               ELSE
+                   DISPLAY "NO SAVED GAME FOUND - STARTING NEW GAME"
+                       AT 1716
+               END-IF
+           END-IF.
+           IF TWO-PLAYER NOT = "Y" AND TWO-PLAYER NOT = "y" THEN
+               DISPLAY "DIFFICULTY (1=EASY 2=NORMAL 3=HARD)?" AT 1716
+               ACCEPT DIFFICULTY AT 1760
+               IF DIFFICULTY < 1 OR DIFFICULTY > 3 THEN
+                   MOVE 1 TO DIFFICULTY
+               END-IF
+           END-IF.
 000065     DISPLAY " " BLANK SCREEN
 000080*    DIM R(5),S(7,7)
            MOVE -1 TO G.
@@ -122,6 +213,10 @@
                    IF I > 16 THEN MOVE 1 TO I END-IF
 000200         END-PERFORM
            END-PERFORM.
+           IF TWO-PLAYER = "Y" OR TWO-PLAYER = "y" THEN
+               MOVE -1 TO TURN-SIDE
+               GO TO LINE1420
+           END-IF.
 
       * Computer calculates next move
 000230 LINE0230.
@@ -179,6 +274,7 @@
                    THEN SUBTRACT 2 FROM Q
                END-IF
 001080     END-PERFORM
+           IF DIFFICULTY > 1 THEN PERFORM LOOKAHEAD-PLY.
            IF Q > R(1) THEN
                MOVE Q TO R(1)
                MOVE X TO R(2)
@@ -195,6 +291,12 @@
            MOVE -99 TO R(1)
            MOVE 32 TO I.
 001240 LINE1240.
+           MOVE "COMPUTER" TO LOG-WHO
+           MOVE R(2) TO LOG-FX
+           MOVE R(3) TO LOG-FY
+           MOVE R(4) TO LOG-TX
+           MOVE R(5) TO LOG-TY
+           PERFORM LOG-MOVE
            IF R(5) = 1 THEN
                MOVE X-KING TO S(R(4),R(5))
            ELSE
@@ -278,17 +380,30 @@
 001570     MOVE 0 TO Z
            MOVE 0 TO T.
            DISPLAY CLEAR-MSG-LINE.
+      * Show which squares have a legal move before asking FROM-ENTRY.
+           PERFORM BUILD-MOVE-HINT.
       * Ask for player move
 001590 LINE1590.
            DISPLAY ENTRY-SPACER
            MOVE 0 TO X-INPUT OF FROM-ENTRY, Y-INPUT OF FROM-ENTRY
            ACCEPT FROM-ENTRY
-           IF E = 0 THEN STOP RUN.
+           IF E = 9 AND H = 9 THEN
+               PERFORM SAVE-CHECKPOINT
+               STOP RUN
+           END-IF.
+           IF E = 0 THEN PERFORM RESIGN.
            MOVE E TO X.
            MOVE H TO Y.
-           IF S(X,Y) <= 0 THEN
-               DISPLAY MSG-ILLEGAL-MOVE
-               GO TO LINE1590
+           IF TURN-SIDE = 1 THEN
+               IF S(X,Y) <= 0 THEN
+                   DISPLAY MSG-ILLEGAL-MOVE
+                   GO TO LINE1590
+               END-IF
+           ELSE
+               IF S(X,Y) >= 0 THEN
+                   DISPLAY MSG-ILLEGAL-MOVE
+                   GO TO LINE1590
+               END-IF
            END-IF.
            DISPLAY CLEAR-MSG-LINE.
 001670 LINE1670.
@@ -305,6 +420,16 @@
                GO TO LINE1670.
 001700     MOVE 23 TO I.
 001750 LINE1750.
+           IF TURN-SIDE = 1 THEN
+               MOVE "PLAYER-O" TO LOG-WHO
+           ELSE
+               MOVE "PLAYER-X" TO LOG-WHO
+           END-IF.
+           MOVE E TO LOG-FX
+           MOVE H TO LOG-FY
+           MOVE A TO LOG-TX
+           MOVE B TO LOG-TY
+           PERFORM LOG-MOVE
            MOVE S(E,H) TO S(A,B)
            MOVE EMPTY TO S(E,H)
            IF ABS(E - A) <> 2 THEN GO TO LINE1810.
@@ -325,11 +450,262 @@
            ADD 8 TO I.
            GO TO LINE1750.
 001810 LINE1810.
-           IF B = 8 THEN MOVE O-KING TO S(A,B).
-001830     GO TO LINE0230.
+           IF TURN-SIDE = 1 AND B = 8 THEN MOVE O-KING TO S(A,B).
+           IF TURN-SIDE = -1 AND B = 1 THEN MOVE X-KING TO S(A,B).
+001830     IF TWO-PLAYER = "Y" OR TWO-PLAYER = "y" THEN
+               IF TURN-SIDE = 1 THEN
+                   MOVE -1 TO TURN-SIDE
+               ELSE
+                   MOVE 1 TO TURN-SIDE
+               END-IF
+               GO TO LINE1420
+           END-IF.
+           GO TO LINE0230.
 001880 LINE1880.
            DISPLAY MSG-YOU-WIN
+           IF TWO-PLAYER NOT = "Y" AND TWO-PLAYER NOT = "y" THEN
+               PERFORM LOAD-SCORE
+               ADD 1 TO SCORE-WINS
+               PERFORM SAVE-SCORE
+               PERFORM DISPLAY-SCORE
+           END-IF.
            STOP RUN.
 001885 LINE1885.
            DISPLAY MSG-I-WIN
+           IF TWO-PLAYER NOT = "Y" AND TWO-PLAYER NOT = "y" THEN
+               PERFORM LOAD-SCORE
+               ADD 1 TO SCORE-LOSSES
+               PERFORM SAVE-SCORE
+               PERFORM DISPLAY-SCORE
+           END-IF.
+           STOP RUN.
+      * Scan the board for every square owned by the side about to move
+      * (TURN-SIDE) that has at least one legal move -- a simple step or
+      * a jump -- and display the list as a hint above the FROM-ENTRY
+      * prompt.
+       BUILD-MOVE-HINT.
+           MOVE SPACES TO HINT-LIST
+           MOVE 0 TO HINT-COUNT
+           MOVE 1 TO HINT-PTR
+           PERFORM VARYING X FROM 1 BY 1 UNTIL X > 8
+               PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > 8
+                   IF (TURN-SIDE = 1 AND S(X,Y) > 0)
+                      OR (TURN-SIDE = -1 AND S(X,Y) < 0) THEN
+                       PERFORM CHECK-SQUARE-FOR-MOVE
+                       IF HINT-SQUARE-HAS-MOVE THEN
+                           ADD 1 TO HINT-COUNT
+                           MOVE X TO HINT-DIGIT-X
+                           MOVE Y TO HINT-DIGIT-Y
+                           STRING HINT-DIGIT-X "," HINT-DIGIT-Y " "
+                               DELIMITED BY SIZE
+                               INTO HINT-LIST
+                               WITH POINTER HINT-PTR
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           MOVE SPACES TO HINT-TEXT
+           IF HINT-COUNT = 0 THEN
+               MOVE "NO LEGAL MOVES AVAILABLE" TO HINT-TEXT
+           ELSE
+               STRING "MOVES AVAILABLE FROM: " HINT-LIST
+                   DELIMITED BY SIZE
+                   INTO HINT-TEXT
+           END-IF
+           DISPLAY HINT-DISPLAY.
+      * Does the piece at (X,Y) have a legal simple move or jump?
+      * Kings (abs value 2) may move/jump along any of the 4 diagonals;
+      * men may only move/jump toward TURN-SIDE's forward direction,
+      * the same restriction the computer's own move search applies.
+       CHECK-SQUARE-FOR-MOVE.
+           MOVE "N" TO HINT-FOUND
+           IF ABS(S(X,Y)) = 2 THEN
+               PERFORM VARYING HINT-DIR-A FROM -1 BY 2
+                       UNTIL HINT-DIR-A > 1
+                   PERFORM VARYING HINT-DIR-B FROM -1 BY 2
+                           UNTIL HINT-DIR-B > 1
+                       IF NOT HINT-SQUARE-HAS-MOVE THEN
+                           PERFORM CHECK-ONE-DIRECTION
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           ELSE
+               MOVE TURN-SIDE TO HINT-DIR-B
+               PERFORM VARYING HINT-DIR-A FROM -1 BY 2
+                       UNTIL HINT-DIR-A > 1
+                   IF NOT HINT-SQUARE-HAS-MOVE THEN
+                       PERFORM CHECK-ONE-DIRECTION
+                   END-IF
+               END-PERFORM
+           END-IF.
+      * One diagonal step from (X,Y) in direction HINT-DIR-A/HINT-DIR-B:
+      * legal if the landing square is empty, or if it holds an enemy
+      * piece that can be jumped into an empty square beyond it.
+       CHECK-ONE-DIRECTION.
+           ADD X TO HINT-DIR-A GIVING HINT-U
+           ADD Y TO HINT-DIR-B GIVING HINT-V
+           IF HINT-U < 1 OR HINT-U > 8 OR HINT-V < 1 OR HINT-V > 8 THEN
+               EXIT PARAGRAPH
+           END-IF
+           IF S(HINT-U,HINT-V) = EMPTY THEN
+               SET HINT-SQUARE-HAS-MOVE TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+           IF (TURN-SIDE = 1 AND S(HINT-U,HINT-V) < 0)
+              OR (TURN-SIDE = -1 AND S(HINT-U,HINT-V) > 0) THEN
+               ADD HINT-DIR-A TO HINT-U GIVING HINT-U2
+               ADD HINT-DIR-B TO HINT-V GIVING HINT-V2
+               IF HINT-U2 >= 1 AND HINT-U2 <= 8
+                  AND HINT-V2 >= 1 AND HINT-V2 <= 8 THEN
+                   IF S(HINT-U2,HINT-V2) = EMPTY THEN
+                       SET HINT-SQUARE-HAS-MOVE TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+      * Write the current BOARD out to CHECKERS.SAV so the game can
+      * be resumed later instead of replaying from the fixed INITVALS
+      * setup.
+       SAVE-CHECKPOINT.
+           PERFORM VARYING X FROM 1 BY 1 UNTIL X > 8
+               PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > 8
+                   MOVE S(X,Y) TO CKPT-S(X,Y)
+               END-PERFORM
+           END-PERFORM
+           MOVE TURN-SIDE TO CKPT-TURN-SIDE
+           MOVE DIFFICULTY TO CKPT-DIFFICULTY
+           MOVE TWO-PLAYER TO CKPT-TWO-PLAYER
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CKPT-RECORD TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "GAME SAVED TO CHECKERS.SAV" AT 2410.
+      * Extra lookahead plies for higher DIFFICULTY settings. 001030-
+      * 001080 above already checks one diagonal past the candidate
+      * landing square (U,V) for support/exposure; this extends that
+      * same check a second diagonal out for DIFFICULTY 2, and a third
+      * for DIFFICULTY 3, so a harder setting favors moves that stay
+      * good further into the position instead of just the next reply.
+       LOOKAHEAD-PLY.
+           PERFORM VARYING C FROM -1 BY 2 UNTIL C > 1
+               IF U + 2 * C < 1 OR U + 2 * C > 8
+                   OR V + 2 * G < 1 OR V + 2 * G > 8
+                   THEN EXIT PERFORM CYCLE
+               END-IF
+               IF S(U + 2 * C, V + 2 * G) < 0 THEN
+                   ADD 1 TO Q
+               END-IF
+               IF S(U + 2 * C, V + 2 * G) > 0 THEN
+                   SUBTRACT 1 FROM Q
+               END-IF
+           END-PERFORM
+           IF DIFFICULTY > 2 THEN
+               PERFORM VARYING C FROM -1 BY 2 UNTIL C > 1
+                   IF U + 3 * C < 1 OR U + 3 * C > 8
+                       OR V + 3 * G < 1 OR V + 3 * G > 8
+                       THEN EXIT PERFORM CYCLE
+                   END-IF
+                   IF S(U + 3 * C, V + 3 * G) < 0 THEN
+                       ADD 1 TO Q
+                   END-IF
+               END-PERFORM
+           END-IF.
+      * Append one line to CHECKERS.LOG for the move in LOG-WHO/
+      * LOG-FX/LOG-FY/LOG-TX/LOG-TY. Used for both computer moves
+      * (LINE1240) and human moves (LINE1750), including jump legs.
+       LOG-MOVE.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           STRING AUDIT-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               AUDIT-TIME DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               LOG-WHO DELIMITED BY SIZE
+               " FROM " DELIMITED BY SIZE
+               LOG-FX DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LOG-FY DELIMITED BY SIZE
+               " TO " DELIMITED BY SIZE
+               LOG-TX DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LOG-TY DELIMITED BY SIZE
+               INTO AUDIT-ENTRY
+           END-STRING
+           OPEN EXTEND AUDIT-FILE
+           MOVE AUDIT-ENTRY TO AUDIT-LINE
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE.
+      * Entering 0 at "ENTER FROM" used to just STOP RUN with no
+      * explanation. Treat it as a resignation instead: credit the win
+      * to whichever side did not resign and say so, same as a normal
+      * game-ending message -- but, per request 004, without touching
+      * SCORE-WINS/SCORE-LOSSES the way a completed win/loss does, so
+      * the scoreboard isn't skewed by people who just gave up.
+       RESIGN.
+           IF TURN-SIDE = 1 THEN
+               MOVE "PLAYER-O" TO LOG-WHO
+           ELSE
+               MOVE "PLAYER-X" TO LOG-WHO
+           END-IF.
+           PERFORM LOG-RESIGN.
+           IF TURN-SIDE = 1 THEN
+               DISPLAY MSG-I-WIN
+           ELSE
+               DISPLAY MSG-YOU-WIN
+           END-IF.
            STOP RUN.
+      * Append one line to CHECKERS.LOG noting LOG-WHO resigned, in the
+      * same style LOG-MOVE uses for ordinary moves.
+       LOG-RESIGN.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           STRING AUDIT-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               AUDIT-TIME DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               LOG-WHO DELIMITED BY SIZE
+               " RESIGNED" DELIMITED BY SIZE
+               INTO AUDIT-ENTRY
+           END-STRING
+           OPEN EXTEND AUDIT-FILE
+           MOVE AUDIT-ENTRY TO AUDIT-LINE
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE.
+      * Read the running win/loss tally from CHECKERS.SCR, defaulting
+      * to zero the first time the file doesn't exist yet.
+       LOAD-SCORE.
+           MOVE ZERO TO SCORE-WINS
+           MOVE ZERO TO SCORE-LOSSES
+           OPEN INPUT SCORE-FILE
+           IF SCORE-STATUS = "00" THEN
+               READ SCORE-FILE
+                   NOT AT END MOVE SCORE-LINE TO SCORE-RECORD
+               END-READ
+               CLOSE SCORE-FILE
+           END-IF.
+      * Write the running win/loss tally back out to CHECKERS.SCR.
+       SAVE-SCORE.
+           OPEN OUTPUT SCORE-FILE
+           MOVE SCORE-RECORD TO SCORE-LINE
+           WRITE SCORE-LINE
+           CLOSE SCORE-FILE.
+      * Show the running win/loss tally at the end of a game.
+       DISPLAY-SCORE.
+           DISPLAY "WINS: " SCORE-WINS "  LOSSES: " SCORE-LOSSES
+               AT 2510.
+      * Reload BOARD from CHECKERS.SAV saved by SAVE-CHECKPOINT.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   NOT AT END MOVE CHECKPOINT-LINE TO CKPT-RECORD
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               PERFORM VARYING X FROM 1 BY 1 UNTIL X > 8
+                   PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > 8
+                       MOVE CKPT-S(X,Y) TO S(X,Y)
+                   END-PERFORM
+               END-PERFORM
+               MOVE CKPT-TURN-SIDE TO TURN-SIDE
+               MOVE CKPT-DIFFICULTY TO DIFFICULTY
+               MOVE CKPT-TWO-PLAYER TO TWO-PLAYER
+           END-IF.
