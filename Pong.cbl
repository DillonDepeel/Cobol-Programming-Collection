@@ -1,4 +1,4 @@
- *================================================================* 
+      *================================================================*
        IDENTIFICATION                                          DIVISION.
       *================================================================*
       *    Compile with param: cobc -xjd game.cbl -lraylib
@@ -15,10 +15,28 @@
        CONFIGURATION                                            SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT                                             SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SETTINGS-FILE
+               ASSIGN TO "PONG.CFG"
+               FILE STATUS IS SETTINGS-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
       *================================================================*
        DATA                                                    DIVISION.
+      *================================================================*
+       FILE                                                     SECTION.
+       FD  SETTINGS-FILE.
+       01  SETTINGS-RECORD.
+           02  CFG-WIDTH                   PIC 9(4).
+           02  CFG-HEIGHT                  PIC 9(4).
+           02  CFG-P-WIDTH                 PIC 9(3).
+           02  CFG-P-HEIGHT                PIC 9(3).
+           02  CFG-P-SPEED                 PIC 9(3).
+           02  CFG-B-SIZE                  PIC 9(3).
       *================================================================*
        WORKING-STORAGE                                          SECTION.
+       01  SETTINGS-FILE-STATUS            PIC 99.
+           88  SETTINGS-FILE-OK            VALUE 00.
       *----------------------------------------------------------------*
       *    GAME-VARIABLES
       *----------------------------------------------------------------*
@@ -31,19 +49,28 @@
        01 R-KEY-UP             PIC 9.
        01 R-KEY-DOWN           PIC 9.
        01 R-KEY-ENTER          PIC 9.
-      
+       01 R-KEY-W              PIC 9.
+       01 R-KEY-S              PIC 9.
+
        01 K-UP     PIC 9(8)    VALUE 265.
        01 K-DOWN   PIC 9(9)    VALUE 264.
        01 K-ESC    PIC 9(8)    VALUE 256.
        01 K-ENTER  PIC 9(8)    VALUE 257.
+       01 K-W      PIC 9(8)    VALUE 87.
+       01 K-S      PIC 9(8)    VALUE 83.
        78 K-PRESSED            VALUE 7.
        
-       78 W-WIDTH              VALUE 800.
-       78 W-HEIGHT             VALUE 450.
+       01 W-WIDTH   PIC 9(4)    VALUE 800.
+       01 W-HEIGHT  PIC 9(4)    VALUE 450.
        78 W-NAME               VALUE "PONG COBOL GAME".
        78 W-GAMEOVER           VALUE "GAMEOVER! PRESS ENTER TO RESTART".
        01 W-FINISHED PIC 9     VALUE ZERO.
 
+       01 S1-SCORE              PIC 9(3)   VALUE ZERO.
+       01 S2-SCORE              PIC 9(3)   VALUE ZERO.
+       01 S1-SCORE-TEXT         PIC X(3).
+       01 S2-SCORE-TEXT         PIC X(3).
+
        01 C-WHITE.
            02 R    PIC S9(3)   VALUE 245 BINARY.
            02 G    PIC S9(3)   VALUE 245 BINARY.
@@ -54,21 +81,26 @@
       *----------------------------------------------------------------*
       *    PLAYER-VARIABLES
       *----------------------------------------------------------------*
-      *    P: PLAYER
-       78 P-WIDTH              VALUE 16.
-       78 P-HEIGHT             VALUE 80.
+      *    P: PLAYER 1 (LEFT, UP/DOWN KEYS)
+      *    P2: PLAYER 2 (RIGHT, W/S KEYS)
+       01 P-WIDTH   PIC 9(3)    VALUE 16.
+       01 P-HEIGHT  PIC 9(3)    VALUE 80.
        78 P-POSX               VALUE 0.
-       78 P-SPEED              VALUE 16.
+       01 P-SPEED   PIC 9(3)    VALUE 16.
        77 P-POSY               PIC 999V99.
+       01 P2-POSX   PIC 9(4)    VALUE 784.
+       77 P2-POSY               PIC 999V99.
       *----------------------------------------------------------------*
       *    BALL-VARIABLES
       *----------------------------------------------------------------*
       *    B: BALL
-       78 B-SIZE               VALUE 16.
+       01 B-SIZE    PIC 9(3)    VALUE 16.
+       78 B-MAX-HSPEED          VALUE 40.0.
        77 B-POSX               PIC 9(3)V9.
        77 B-POSY               PIC 9(3)V9.
        77 B-HSPEED             PIC S9(2)V9.
        77 B-VSPEED             PIC S9(2)V9.
+       77 B-RALLY              PIC 9(3)   VALUE ZERO.
       *================================================================*
        PROCEDURE                                               DIVISION.
       *================================================================*
@@ -80,6 +112,7 @@
        GOBACK.
       *----------------------------------------------------------------*
        INIT-WINDOW                                              SECTION.
+           PERFORM LOAD-SETTINGS
            CALL "InitWindow" USING
                BY VALUE W-WIDTH W-HEIGHT
                BY REFERENCE W-NAME RETURNING R-CODE
@@ -91,9 +124,26 @@
            CALL "SetTargetFPS" USING BY VALUE 30
                    RETURNING OMITTED
            END-CALL.
+      *----------------------------------------------------------------*
+       LOAD-SETTINGS                                            SECTION.
+           OPEN INPUT SETTINGS-FILE
+           IF SETTINGS-FILE-OK THEN
+               READ SETTINGS-FILE
+               IF SETTINGS-FILE-OK THEN
+                   MOVE CFG-WIDTH    TO W-WIDTH
+                   MOVE CFG-HEIGHT   TO W-HEIGHT
+                   MOVE CFG-P-WIDTH  TO P-WIDTH
+                   MOVE CFG-P-HEIGHT TO P-HEIGHT
+                   MOVE CFG-P-SPEED  TO P-SPEED
+                   MOVE CFG-B-SIZE   TO B-SIZE
+               END-IF
+               CLOSE SETTINGS-FILE
+           END-IF
+           COMPUTE P2-POSX = W-WIDTH - P-WIDTH.
       *----------------------------------------------------------------*
        GAME-INIT                                                SECTION.
            MOVE 0 TO W-FINISHED
+           MOVE 0 TO B-RALLY
            MOVE -5.0 TO B-HSPEED
            MOVE 780 TO B-POSX
            MOVE 225 TO B-POSY
@@ -111,8 +161,11 @@
             
                PERFORM GAME-INPUT
                PERFORM PLAYER-MOVE
-               PERFORM BALL-COLISION
-               PERFORM BALL-MOVE
+               PERFORM PLAYER2-MOVE
+               IF W-FINISHED = 0
+                   PERFORM BALL-COLISION
+                   PERFORM BALL-MOVE
+               END-IF
                PERFORM GAME-DRAW
 
            END-PERFORM.
@@ -128,9 +181,19 @@
                RETURNING R-KEY-DOWN
            END-CALL
 
-           CALL "IsKeyDown" USING 
+           CALL "IsKeyDown" USING
                BY VALUE K-ENTER
                RETURNING R-KEY-ENTER
+           END-CALL
+
+           CALL "IsKeyDown" USING
+               BY VALUE K-W
+               RETURNING R-KEY-W
+           END-CALL
+
+           CALL "IsKeyDown" USING
+               BY VALUE K-S
+               RETURNING R-KEY-S
            END-CALL.
       *----------------------------------------------------------------*
        GAME-DRAW                                                SECTION.
@@ -142,6 +205,21 @@
                RETURNING OMITTED
            END-CALL
 
+           MOVE S1-SCORE TO S1-SCORE-TEXT
+           MOVE S2-SCORE TO S2-SCORE-TEXT
+
+           CALL static "DrawText" USING
+               BY REFERENCE S1-SCORE-TEXT
+               BY VALUE 350 10 32
+               BY CONTENT C-WHITE
+           END-CALL
+
+           CALL static "DrawText" USING
+               BY REFERENCE S2-SCORE-TEXT
+               BY VALUE 430 10 32
+               BY CONTENT C-WHITE
+           END-CALL
+
            IF W-FINISHED <> 0 THEN
                CALL static "DrawText" USING
                    BY REFERENCE W-GAMEOVER
@@ -150,6 +228,7 @@
                END-CALL
            ELSE
                PERFORM PLAYER-DRAW
+               PERFORM PLAYER2-DRAW
                PERFORM BALL-DRAW
            END-IF
 
@@ -164,7 +243,16 @@
            ELSE
                IF R-KEY-UP = K-PRESSED AND P-POSY > 1 THEN
                    SUBTRACT P-SPEED FROM P-POSY
-           END-IF. 
+           END-IF.
+      *----------------------------------------------------------------*
+       PLAYER2-MOVE                                             SECTION.
+           IF R-KEY-S = K-PRESSED
+               AND SUM(P2-POSY, P-HEIGHT, 1) < W-HEIGHT THEN
+                   ADD P-SPEED TO P2-POSY
+           ELSE
+               IF R-KEY-W = K-PRESSED AND P2-POSY > 1 THEN
+                   SUBTRACT P-SPEED FROM P2-POSY
+           END-IF.
       *----------------------------------------------------------------*
        PLAYER-DRAW                                              SECTION.
            CALL static "DrawRectangle" USING
@@ -172,6 +260,13 @@
                BY VALUE P-WIDTH P-HEIGHT
                BY CONTENT C-WHITE
            END-CALL.
+      *----------------------------------------------------------------*
+       PLAYER2-DRAW                                             SECTION.
+           CALL static "DrawRectangle" USING
+               BY VALUE P2-POSX P2-POSY
+               BY VALUE P-WIDTH P-HEIGHT
+               BY CONTENT C-WHITE
+           END-CALL.
       *----------------------------------------------------------------*
        BALL-RANDOM                                              SECTION.
            PERFORM WITH TEST AFTER UNTIL ABS (B-VSPEED) > 4
@@ -191,21 +286,44 @@
                OR B-POSY >= W-HEIGHT - B-SIZE/2 THEN 
                MULTIPLY -1 BY B-VSPEED
            END-IF
-           IF B-POSX >= W-WIDTH - B-SIZE/2 THEN
-               MULTIPLY -1 BY B-HSPEED
-               PERFORM BALL-RANDOM 
+           IF B-POSX >= P2-POSX - B-SIZE/2 THEN
+               IF B-POSY > P2-POSY
+                   AND B-POSY < P2-POSY + P-HEIGHT THEN
+                   MULTIPLY -1.2 BY B-HSPEED
+                   PERFORM BALL-RANDOM
+                   PERFORM BALL-SPEED-RAMP
+               ELSE
+                   ADD 1 TO S1-SCORE
+                   MOVE 1 TO W-FINISHED
+               END-IF
            END-IF
            IF B-POSX <= P-WIDTH THEN
                IF B-POSY > P-POSY
                    AND B-POSY < P-POSY + P-HEIGHT THEN
                    MULTIPLY -1.2 BY B-HSPEED
-                   PERFORM BALL-RANDOM 
-               PERFORM BALL-RANDOM 
-                   PERFORM BALL-RANDOM 
+                   PERFORM BALL-RANDOM
+               PERFORM BALL-RANDOM
+                   PERFORM BALL-RANDOM
+                   PERFORM BALL-SPEED-RAMP
                ELSE
+                   ADD 1 TO S2-SCORE
                    MOVE 1 TO W-FINISHED
                END-IF
            END-IF.
+      *----------------------------------------------------------------*
+       BALL-SPEED-RAMP                                          SECTION.
+           ADD 1 TO B-RALLY
+           IF B-HSPEED > 0
+               ADD 0.3 TO B-HSPEED
+           ELSE
+               SUBTRACT 0.3 FROM B-HSPEED
+           END-IF
+           IF B-HSPEED > B-MAX-HSPEED
+               MOVE B-MAX-HSPEED TO B-HSPEED
+           END-IF
+           IF B-HSPEED < (B-MAX-HSPEED * -1)
+               COMPUTE B-HSPEED = B-MAX-HSPEED * -1
+           END-IF.
       *----------------------------------------------------------------*
        BALL-DRAW                                                SECTION.
            CALL static "DrawRectangle" USING
