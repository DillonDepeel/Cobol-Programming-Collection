@@ -1,4 +1,4 @@
-    IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. 2048-GAME.
 
       * AUTHOR:    Valdis Grinbergs (vgrin)
@@ -53,6 +53,19 @@
            ORGANIZATION IS LINE SEQUENTIAL.
       * USE A FILE NAME WITH A . PREFIX TO CREATE A HIDDEN FILE IN LINUX
 
+       SELECT OPTIONAL SHOP-HIGH-SCORE-FILE
+           ASSIGN TO '.2048-HIGH-SCORES-SHOP'
+           FILE STATUS IS SHOP-HIGH-SCORE-FILE-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+      * REQ 025 - ONE FILE SHARED/APPENDED BY EVERY MACHINE IN THE SHOP
+
+       SELECT OPTIONAL CHALLENGE-RESULTS-FILE
+           ASSIGN TO '.2048-CHALLENGE-RESULTS'
+           FILE STATUS IS CHALLENGE-RESULTS-FILE-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+      * ONE RECORD PER FINISHED HEAD-TO-HEAD MATCH (REQ 024 FOLLOW-UP) -
+      * SHARED/APPENDED ACROSS THE SHOP LIKE SHOP-HIGH-SCORE-FILE.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -66,6 +79,12 @@
        FD  HIGH-SCORE-FILE.
        01  HIGH-SCORE-RECORD                PIC X(23).
 
+       FD  SHOP-HIGH-SCORE-FILE.
+       01  SHOP-HIGH-SCORE-RECORD           PIC X(32).
+
+       FD  CHALLENGE-RESULTS-FILE.
+       01  CHALLENGE-RESULTS-RECORD         PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  GAME-STATUS                      PIC X VALUE 'P'.
            88  GAME-OVER                    VALUE 'Q' 'H'.
@@ -80,6 +99,8 @@
            88  USER-CHOSE-QUIT              VALUE 'Q'.
            88  USER-CHOSE-SET-COMMANDS      VALUE 'C'.
            88  USER-CHOSE-HIGH-SCORES       VALUE 'H'.
+           88  USER-CHOSE-UNDO               VALUE 'Z'.
+           88  USER-CHOSE-SHOP-SCORES       VALUE 'S'.
 
        01  GRID-DIMENSIONS.
       * CHANGING THE DIMENSIONS OF GAME-GRID WOULD REQUIRE
@@ -95,6 +116,69 @@
                10  GRID-COL OCCURS 4 TIMES INDEXED BY COL-INDEX.
                    15  GRID-CELL            PIC 9999 VALUE ZERO.
 
+      * ONE-DEEP UNDO HISTORY (REQ 021) - A SNAPSHOT OF GAME-GRID TAKEN
+      * JUST BEFORE EACH SLIDE, SAME SHAPE AS GAME-GRID.
+       01  PRIOR-GRID.
+           05  PRIOR-ROW OCCURS 4 TIMES.
+               10  PRIOR-COL OCCURS 4 TIMES.
+                   15  PRIOR-CELL           PIC 9999 VALUE ZERO.
+       01  HAVE-UNDO                        PIC X VALUE 'N'.
+           88  UNDO-AVAILABLE               VALUE 'Y'.
+
+      * CONFIGURABLE GRID SIZE (REQ 022) - HOW MANY OF THE 4X4
+      * GAME-GRID CELLS ARE ACTUALLY IN PLAY, SAME FIXED-TABLE-
+      * REUSE APPROACH AS TTS' SELECTABLE BOARD SIZE.
+       01  GRID-SIZE                        PIC 9 VALUE 4.
+
+      * CONFIGURABLE WIN TILE (REQ 023).
+       01  WIN-TILE                         PIC 9(4) VALUE 2048.
+
+      * HEAD-TO-HEAD CHALLENGE MODE (REQ 024) - PLAYER 2's GRID IS
+      * PARKED HERE WHILE PLAYER 1 IS ON THE SHARED GAME-GRID/SCREEN,
+      * AND VICE VERSA, SWAPPED AT EACH TURN BOUNDARY.
+       01  CHALLENGE-MODE                   PIC X VALUE 'N'.
+           88  CHALLENGE-MODE-ON            VALUE 'Y'.
+       01  PLAYER-TURN                      PIC 9 VALUE 1.
+       01  OTHER-PLAYER-GRID.
+           05  OTHER-PLAYER-ROW OCCURS 4 TIMES.
+               10  OTHER-PLAYER-COL OCCURS 4 TIMES.
+                   15  OTHER-PLAYER-CELL    PIC 9999 VALUE ZERO.
+       01  SWAP-GRID-TEMP.
+           05  SWAP-ROW OCCURS 4 TIMES.
+               10  SWAP-COL OCCURS 4 TIMES.
+                   15  SWAP-CELL            PIC 9999 VALUE ZERO.
+       01  PLAYER-1-SCORE                   PIC 9(4) VALUE ZERO.
+       01  PLAYER-2-SCORE                   PIC 9(4) VALUE ZERO.
+       01  CHALLENGE-WINNER                 PIC 9 VALUE ZERO.
+
+      * ONE-TIME WIN-TILE FLAG (REQ 023 FOLLOW-UP) - LETS A SINGLE
+      * PLAYER KEEP PLAYING PAST THE WIN TILE INSTEAD OF ENDING THE
+      * GAME THE INSTANT IT IS REACHED; THE GAME STILL ENDS NORMALLY
+      * WHEN NO MOVES ARE LEFT (SEE PLACE-NEW-TILE).
+       01  HAVE-REACHED-WIN-TILE            PIC X VALUE 'N'.
+           88  ALREADY-REACHED-WIN-TILE     VALUE 'Y'.
+
+      * PERSISTED RESULT OF A FINISHED HEAD-TO-HEAD MATCH (REQ 024
+      * FOLLOW-UP) - CHALLENGE-WINNER WAS PREVIOUSLY ONLY USED TO
+      * BUILD THE ON-SCREEN MESSAGE AND THEN DISCARDED.
+       01  CHALLENGE-RESULTS-FILE-STATUS    PIC 99.
+           88  CHALLENGE-RESULTS-FILE-OK-OR-NEW VALUE 00 05.
+       01  CHALLENGE-WINNER-DISPLAY         PIC 9.
+
+      * SHOP-WIDE LEADERBOARD (REQ 025) - EVERY MACHINE IN THE SHOP
+      * APPENDS ITS FINISHED GAMES, TAGGED BY MACHINE NAME, TO THIS
+      * SHARED FILE INSTEAD OF OVERWRITING IT.
+       01  SHOP-MACHINE-NAME                PIC X(8) VALUE SPACES.
+       01  SHOP-HIGH-SCORES.
+           05  SHOP-HS-TABLE OCCURS 1 TO 50 TIMES DEPENDING
+                   ON SHOP-HS-COUNT INDEXED BY SHOP-HS-INDEX.
+               10  SHOP-HS-SCORE             PIC 9(4).
+               10  FILLER                    PIC X(3) VALUE SPACES.
+               10  SHOP-HS-MACHINE           PIC X(8).
+               10  FILLER                    PIC X VALUE SPACE.
+               10  SHOP-HS-TEXT              PIC X(16).
+       01  SHOP-HS-COUNT                     PIC 99 VALUE ZERO.
+
       * UNSUCCESSFUL ATTEMPT TO ADD COLORS
       * SEE ERROR MESSAGE IN SCREEN SECTION
       *01  GRID-COLORS.
@@ -119,6 +203,12 @@
            88  HIGH-SCORE-FILE-OK-OR-EOF    VALUE 00 10.
            88  HIGH-SCORE-FILE-OK-OR-NEW    VALUE 00 05.
 
+       01  SHOP-HIGH-SCORE-FILE-STATUS      PIC 99.
+           88  SHOP-HIGH-SCORE-FILE-EXISTS  VALUE 00.
+           88  SHOP-HIGH-SCORE-NO-MORE-RECORDS VALUE 10.
+           88  SHOP-HIGH-SCORE-FILE-OK-OR-EOF VALUE 00 10.
+           88  SHOP-HIGH-SCORE-FILE-OK-OR-NEW VALUE 00 05.
+
        01  ARE-TILE-NOT-NEEDED              PIC X VALUE 'N'.
            88  TILE-NOT-NEEDED              VALUE 'Y'.
            88  TILE-NEEDED                  VALUE 'N'.
@@ -130,10 +220,10 @@
            05  CONTROL-RIGHT                PIC X.
 
        01  GRID-MESSAGES.
-           05  WIN-MESSAGE                  PIC X(47)
-               VALUE 'YOU REACHED 2048 AND WON! (PRESS ENTER TO EXIT)'.
            05  NO-MOVES-MESSAGE             PIC X(47)
                VALUE 'NO MOVES LEFT'.
+       01  WIN-TILE-DISPLAY                 PIC ZZZ9.
+       01  PLAYER-TURN-DISPLAY              PIC 9.
 
        01  HIGH-SCORES.
            05  HS-TABLE OCCURS 1 TO 5 TIMES DEPENDING ON HS-COUNT
@@ -175,6 +265,7 @@
            05  BLANK SCREEN.
            05  GRID-SCREEN.
                10  LINE 2 COLUMN 10 VALUE '2048'.
+               10  CHALLENGE-TURN-LABEL LINE 2 COLUMN 20 PIC X(20).
 
       * FOLLOWING ATTEMPT TO INCLUDE COLORS DID NOT WORK
       * ERROR MESSAGE:
@@ -232,11 +323,29 @@
                10  LINE 17 COLUMN 12 VALUE 'C - CHANGE CONTROLS'.
                10  LINE 18 COLUMN 12 VALUE 'H - HIGH SCORES'.
                10  LINE 19 COLUMN 12 VALUE 'Q - QUIT'.
+               10  LINE 19 COLUMN 31 VALUE 'Z - UNDO'.
+               10  LINE 19 COLUMN 42 VALUE 'S - SHOP SCORES'.
                10  GRID-MESSAGE LINE 21 COLUMN 4     PIC X(47).
            05  GRID-INPUT.
                10  USER-INPUT LINE 12 COLUMN 12    PIC X(10)
                    USING USER-ENTRY.
 
+       01  SETUP-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 2 COLUMN 10 VALUE '2048'.
+           05  LINE 4 COLUMN 4
+               VALUE 'GAME SETUP (ENTER TO ACCEPT DEFAULTS)'.
+           05  LINE 6 COLUMN 4 VALUE 'GRID SIZE (2-4):'.
+           05  SET-GRID-SIZE LINE 6 COLUMN 22 PIC 9
+               USING GRID-SIZE.
+           05  LINE 7 COLUMN 4 VALUE 'WIN TILE:'.
+           05  SET-WIN-TILE LINE 7 COLUMN 22 PIC 9(4)
+               USING WIN-TILE.
+           05  LINE 8 COLUMN 4
+               VALUE 'CHALLENGE MODE, TWO PLAYERS (Y/N):'.
+           05  SET-CHALLENGE-MODE LINE 8 COLUMN 40 PIC X
+               USING CHALLENGE-MODE.
+
        01  CONTROLS-SCREEN.
            05  BLANK SCREEN.
            05  LINE 2 COLUMN 10 VALUE '2048'.
@@ -268,21 +377,90 @@
            05  HS-INPUT LINE 13 COLUMN 24    PIC X(10)
                USING USER-ENTRY.
 
+       01  SHOP-SCORE-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 2 COLUMN 10 VALUE '2048'.
+           05  LINE 4 COLUMN 4 VALUE 'SHOP-WIDE HIGH SCORES'.
+           05  LINE 6 COLUMN 4
+               VALUE 'SCORE  MACHINE   YEAR-MO-DY HR-MM'.
+           05  SHOP-HIGH-SCORE-1 LINE  7 COLUMN 4 PIC X(32).
+           05  SHOP-HIGH-SCORE-2 LINE  8 COLUMN 4 PIC X(32).
+           05  SHOP-HIGH-SCORE-3 LINE  9 COLUMN 4 PIC X(32).
+           05  SHOP-HIGH-SCORE-4 LINE 10 COLUMN 4 PIC X(32).
+           05  SHOP-HIGH-SCORE-5 LINE 11 COLUMN 4 PIC X(32).
+           05  LINE 13 COLUMN 4 VALUE 'PRESS ENTER TO EXIT'.
+           05  SHOP-HS-INPUT LINE 13 COLUMN 24    PIC X(10)
+               USING USER-ENTRY.
+
        PROCEDURE DIVISION.
        MAIN.
            PERFORM TEST-GRID-SIZE
-           PERFORM LOAD-CONTROLS
+           PERFORM SETUP-GAME
            MOVE SPACES TO GRID-MESSAGE
            PERFORM PLACE-NEW-TILE
+           IF CHALLENGE-MODE-ON
+               PERFORM SWAP-PLAYER-GRID
+               MOVE SPACES TO GRID-MESSAGE
+               PERFORM PLACE-NEW-TILE
+               PERFORM SWAP-PLAYER-GRID
+           END-IF
            PERFORM GAME-TURN
                UNTIL GAME-OVER
-           PERFORM SAVE-HIGH-SCORES
+           IF CHALLENGE-MODE-ON
+               DISPLAY GAME-GRID-SCREEN
+               PERFORM SAVE-CHALLENGE-RESULT
+           ELSE
+               PERFORM SAVE-HIGH-SCORES
+               PERFORM SAVE-SHOP-HIGH-SCORE
+           END-IF
            IF HOLD-DISPLAY
                ACCEPT USER-INPUT
            END-IF
            STOP RUN
            .
 
+       SETUP-GAME.
+           PERFORM LOAD-CONTROLS
+           ACCEPT SETUP-SCREEN
+           IF GRID-SIZE < 2 OR GRID-SIZE > 4
+               MOVE 4 TO GRID-SIZE
+           END-IF
+           IF WIN-TILE = ZERO
+               MOVE 2048 TO WIN-TILE
+           END-IF
+           MOVE FUNCTION UPPER-CASE (CHALLENGE-MODE) TO CHALLENGE-MODE
+           IF NOT CHALLENGE-MODE-ON
+               MOVE 'N' TO CHALLENGE-MODE
+           END-IF
+           MOVE 'N' TO HAVE-REACHED-WIN-TILE
+           DISPLAY 'HOSTNAME' UPON ENVIRONMENT-NAME
+           ACCEPT SHOP-MACHINE-NAME FROM ENVIRONMENT-VALUE
+           IF SHOP-MACHINE-NAME = SPACES
+               MOVE 'UNKNOWN' TO SHOP-MACHINE-NAME
+           END-IF
+           .
+
+      * HEAD-TO-HEAD CHALLENGE MODE (REQ 024) - THE INACTIVE PLAYER'S
+      * GRID SITS IN OTHER-PLAYER-GRID; THIS SWAPS IT WITH THE LIVE
+      * GAME-GRID (THE ONE GAME-TURN/SLIDE-*/CHECK-IF-WIN ACT ON) AND
+      * FLIPS WHOSE TURN IT IS.
+       SWAP-PLAYER-GRID.
+           MOVE GAME-GRID        TO SWAP-GRID-TEMP
+           MOVE OTHER-PLAYER-GRID TO GAME-GRID
+           MOVE SWAP-GRID-TEMP    TO OTHER-PLAYER-GRID
+           IF PLAYER-TURN = 1
+               MOVE 2 TO PLAYER-TURN
+           ELSE
+               MOVE 1 TO PLAYER-TURN
+           END-IF
+      * HAVE-UNDO/PRIOR-GRID ARE GLOBAL, NOT PER-PLAYER - AN UNDO IS
+      * ONLY EVER MEANT TO APPLY TO THE MOVE JUST MADE BEFORE THIS
+      * SWAP, SO CLEAR IT HERE RATHER THAN LET THE INCOMING PLAYER'S
+      * UNDO OVERWRITE THEIR FRESHLY-SWAPPED GRID WITH THE OTHER
+      * PLAYER'S STALE ONE.
+           MOVE 'N' TO HAVE-UNDO
+           .
+
        TEST-GRID-SIZE.
            IF (LENGTH OF GAME-GRID / LENGTH OF GRID-ROW)
            NOT = NUMBER-OF-ROWS
@@ -336,9 +514,18 @@
            ELSE
                PERFORM PLACE-NEW-TILE
            END-IF
+           MOVE SPACES TO CHALLENGE-TURN-LABEL
+           IF CHALLENGE-MODE-ON
+               MOVE PLAYER-TURN TO PLAYER-TURN-DISPLAY
+               STRING '- PLAYER ' PLAYER-TURN-DISPLAY ' TURN'
+                   DELIMITED BY SIZE INTO CHALLENGE-TURN-LABEL
+           END-IF
            DISPLAY GAME-GRID-SCREEN
            PERFORM HANDLE-USER-ENTRY
            PERFORM CHECK-IF-WIN
+           IF CHALLENGE-MODE-ON AND NOT GAME-OVER
+               PERFORM SWAP-PLAYER-GRID
+           END-IF
            .
 
        PLACE-NEW-TILE.
@@ -352,9 +539,11 @@
            COMPUTE RANDOM-NUMBER = FUNCTION RANDOM * EMPTY-COUNT + 1
            MOVE ZERO TO CELL-COUNT
            PERFORM VARYING ROW-INDEX FROM 1 BY 1
-               UNTIL ROW-INDEX > 4 OR CELL-COUNT >= RANDOM-NUMBER
+               UNTIL ROW-INDEX > GRID-SIZE
+                  OR CELL-COUNT >= RANDOM-NUMBER
                PERFORM VARYING COL-INDEX FROM 1 BY 1
-               UNTIL COL-INDEX > 4 OR CELL-COUNT >= RANDOM-NUMBER
+                   UNTIL COL-INDEX > GRID-SIZE
+                      OR CELL-COUNT >= RANDOM-NUMBER
                    IF GRID-CELL (ROW-INDEX, COL-INDEX) = ZERO
                        ADD 1 TO CELL-COUNT
                    END-IF
@@ -381,10 +570,10 @@
            MOVE ZERO TO EMPTY-COUNT
 
            SET ROW-INDEX TO ZERO
-           PERFORM 4 TIMES
+           PERFORM GRID-SIZE TIMES
                SET ROW-INDEX UP BY 1
                SET COL-INDEX TO ZERO
-               PERFORM 4 TIMES
+               PERFORM GRID-SIZE TIMES
                SET COL-INDEX UP BY 1
                    IF GRID-CELL (ROW-INDEX, COL-INDEX) = ZERO
                        ADD 1 TO EMPTY-COUNT
@@ -404,13 +593,21 @@
                    PERFORM CHANGE-CONTROLS
                WHEN USER-CHOSE-HIGH-SCORES
                    PERFORM SHOW-HIGH-SCORES
+               WHEN USER-CHOSE-SHOP-SCORES
+                   PERFORM SHOW-SHOP-SCORES
+               WHEN USER-CHOSE-UNDO
+                   PERFORM UNDO-MOVE
                WHEN USER-COMMAND = CONTROL-UP
+                   PERFORM SAVE-UNDO-STATE
                    PERFORM SLIDE-UP
                WHEN USER-COMMAND = CONTROL-DOWN
+                   PERFORM SAVE-UNDO-STATE
                    PERFORM SLIDE-DOWN
                WHEN USER-COMMAND = CONTROL-LEFT
+                   PERFORM SAVE-UNDO-STATE
                    PERFORM SLIDE-LEFT
                WHEN USER-COMMAND = CONTROL-RIGHT
+                   PERFORM SAVE-UNDO-STATE
                    PERFORM SLIDE-RIGHT
                WHEN OTHER
                    SET TILE-NOT-NEEDED TO TRUE
@@ -439,6 +636,14 @@
            OR CONTROL-DOWN  = 'H'
            OR CONTROL-LEFT  = 'H'
            OR CONTROL-RIGHT = 'H'
+           OR CONTROL-UP    = 'Z'
+           OR CONTROL-DOWN  = 'Z'
+           OR CONTROL-LEFT  = 'Z'
+           OR CONTROL-RIGHT = 'Z'
+           OR CONTROL-UP    = 'S'
+           OR CONTROL-DOWN  = 'S'
+           OR CONTROL-LEFT  = 'S'
+           OR CONTROL-RIGHT = 'S'
            OR CONTROL-UP = CONTROL-DOWN
            OR CONTROL-UP = CONTROL-LEFT
            OR CONTROL-UP = CONTROL-RIGHT
@@ -541,10 +746,10 @@
        GET-CURRENT-SCORE.
            MOVE ZERO TO CURRENT-SCORE
            SET ROW-INDEX TO ZERO
-           PERFORM 4 TIMES
+           PERFORM GRID-SIZE TIMES
                SET ROW-INDEX UP BY 1
                SET COL-INDEX TO ZERO
-               PERFORM 4 TIMES
+               PERFORM GRID-SIZE TIMES
                    SET COL-INDEX UP BY 1
                    IF GRID-CELL (ROW-INDEX, COL-INDEX) > CURRENT-SCORE
                        MOVE GRID-CELL (ROW-INDEX, COL-INDEX)
@@ -588,21 +793,139 @@
            CLOSE HIGH-SCORE-FILE
            .
 
+       SAVE-SHOP-HIGH-SCORE.
+           PERFORM GET-CURRENT-SCORE
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT CURRENT-TIME FROM TIME
+           MOVE 1 TO SHOP-HS-COUNT
+           MOVE CURRENT-SCORE     TO SHOP-HS-SCORE (1)
+           MOVE SHOP-MACHINE-NAME TO SHOP-HS-MACHINE (1)
+           STRING CD-YEAR '-' CD-MONTH '-' CD-DAY ' '
+               CT-HOUR ':' CT-MINUTE
+               DELIMITED BY SIZE INTO SHOP-HS-TEXT (1)
+           OPEN EXTEND SHOP-HIGH-SCORE-FILE
+           IF NOT SHOP-HIGH-SCORE-FILE-OK-OR-NEW
+               DISPLAY 'UNABLE TO WRITE TO SHOP HIGH SCORE FILE'
+           ELSE
+               WRITE SHOP-HIGH-SCORE-RECORD FROM SHOP-HS-TABLE (1)
+           END-IF
+           CLOSE SHOP-HIGH-SCORE-FILE
+           .
+
+      * PERSISTS THE RESULT OF A FINISHED HEAD-TO-HEAD MATCH SO IT
+      * SURVIVES PAST THE END OF THE PROCESS, THE SAME WAY
+      * SAVE-SHOP-HIGH-SCORE PERSISTS SINGLE-PLAYER RESULTS.
+       SAVE-CHALLENGE-RESULT.
+           MOVE CHALLENGE-WINNER TO CHALLENGE-WINNER-DISPLAY
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT CURRENT-TIME FROM TIME
+           MOVE SPACES TO CHALLENGE-RESULTS-RECORD
+           STRING SHOP-MACHINE-NAME ' '
+               CD-YEAR '-' CD-MONTH '-' CD-DAY ' '
+               CT-HOUR ':' CT-MINUTE ' '
+               'PLAYER ' CHALLENGE-WINNER-DISPLAY ' WINS '
+               DELIMITED BY SIZE INTO CHALLENGE-RESULTS-RECORD
+           OPEN EXTEND CHALLENGE-RESULTS-FILE
+           IF NOT CHALLENGE-RESULTS-FILE-OK-OR-NEW
+               DISPLAY 'UNABLE TO WRITE TO CHALLENGE RESULTS FILE'
+           ELSE
+               WRITE CHALLENGE-RESULTS-RECORD
+           END-IF
+           CLOSE CHALLENGE-RESULTS-FILE
+           .
+
+       GET-SHOP-HIGH-SCORES.
+           MOVE ZERO TO SHOP-HS-COUNT
+           OPEN INPUT SHOP-HIGH-SCORE-FILE
+           IF SHOP-HIGH-SCORE-FILE-EXISTS
+               READ SHOP-HIGH-SCORE-FILE
+               PERFORM TEST-SHOP-HIGH-SCORE-FILE
+               SET SHOP-HS-INDEX TO 1
+               PERFORM UNTIL SHOP-HIGH-SCORE-NO-MORE-RECORDS
+                       OR SHOP-HS-INDEX > 50
+                   MOVE SHOP-HIGH-SCORE-RECORD
+                     TO SHOP-HS-TABLE (SHOP-HS-INDEX)
+                   ADD 1 TO SHOP-HS-COUNT
+                   READ SHOP-HIGH-SCORE-FILE
+                   PERFORM TEST-SHOP-HIGH-SCORE-FILE
+                   SET SHOP-HS-INDEX UP BY 1
+               END-PERFORM
+           END-IF
+           CLOSE SHOP-HIGH-SCORE-FILE
+           IF SHOP-HS-COUNT > 1
+               SORT SHOP-HS-TABLE ON DESCENDING KEY SHOP-HS-SCORE
+                                     ASCENDING KEY  SHOP-HS-TEXT
+           END-IF
+           .
+
+       TEST-SHOP-HIGH-SCORE-FILE.
+           IF NOT SHOP-HIGH-SCORE-FILE-OK-OR-EOF
+               DISPLAY 'UNABLE TO READ SHOP HIGH SCORE FILE'
+               CLOSE SHOP-HIGH-SCORE-FILE
+               STOP RUN
+           END-IF
+           .
+
+       SHOW-SHOP-SCORES.
+           PERFORM GET-SHOP-HIGH-SCORES
+           IF SHOP-HS-COUNT > 0
+               MOVE SHOP-HS-TABLE (1) TO SHOP-HIGH-SCORE-1
+           ELSE
+               MOVE SPACES TO SHOP-HIGH-SCORE-1
+           END-IF
+           IF SHOP-HS-COUNT > 1
+               MOVE SHOP-HS-TABLE (2) TO SHOP-HIGH-SCORE-2
+           ELSE
+               MOVE SPACES TO SHOP-HIGH-SCORE-2
+           END-IF
+           IF SHOP-HS-COUNT > 2
+               MOVE SHOP-HS-TABLE (3) TO SHOP-HIGH-SCORE-3
+           ELSE
+               MOVE SPACES TO SHOP-HIGH-SCORE-3
+           END-IF
+           IF SHOP-HS-COUNT > 3
+               MOVE SHOP-HS-TABLE (4) TO SHOP-HIGH-SCORE-4
+           ELSE
+               MOVE SPACES TO SHOP-HIGH-SCORE-4
+           END-IF
+           IF SHOP-HS-COUNT > 4
+               MOVE SHOP-HS-TABLE (5) TO SHOP-HIGH-SCORE-5
+           ELSE
+               MOVE SPACES TO SHOP-HIGH-SCORE-5
+           END-IF
+           MOVE SPACES TO USER-ENTRY
+           ACCEPT SHOP-SCORE-SCREEN
+           SET TILE-NOT-NEEDED TO TRUE
+           .
+
+       SAVE-UNDO-STATE.
+           MOVE GAME-GRID TO PRIOR-GRID
+           MOVE 'Y' TO HAVE-UNDO
+           .
+
+       UNDO-MOVE.
+           IF UNDO-AVAILABLE
+               MOVE PRIOR-GRID TO GAME-GRID
+               MOVE 'N' TO HAVE-UNDO
+           END-IF
+           SET TILE-NOT-NEEDED TO TRUE
+           .
+
        SLIDE-UP.
            SET COL-INDEX TO ZERO
-           PERFORM 4 TIMES
+           PERFORM GRID-SIZE TIMES
                SET COL-INDEX UP BY 1
                MOVE ZERO TO PRIOR-TILE
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 4 TIMES
+               PERFORM GRID-SIZE TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE ZERO TO UPDATED-SET (UPDATED-INDEX)
                END-PERFORM
 
                SET UPDATED-INDEX TO 1
                SET ROW-INDEX TO ZERO
-               PERFORM 4 TIMES
+               PERFORM GRID-SIZE TIMES
                    SET ROW-INDEX UP BY 1
                    IF GRID-CELL (ROW-INDEX, COL-INDEX) NOT = 0
                        IF GRID-CELL (ROW-INDEX, COL-INDEX) = PRIOR-TILE
@@ -619,7 +942,7 @@
                END-PERFORM
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 4 TIMES
+               PERFORM GRID-SIZE TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE UPDATED-SET (UPDATED-INDEX)
                      TO GRID-CELL (UPDATED-INDEX, COL-INDEX)
@@ -630,19 +953,20 @@
 
        SLIDE-DOWN.
            SET COL-INDEX TO ZERO
-           PERFORM 4 TIMES
+           PERFORM GRID-SIZE TIMES
                SET COL-INDEX UP BY 1
                MOVE ZERO TO PRIOR-TILE
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 4 TIMES
+               PERFORM GRID-SIZE TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE ZERO TO UPDATED-SET (UPDATED-INDEX)
                END-PERFORM
 
-               SET UPDATED-INDEX TO 4
-               SET ROW-INDEX TO 5
-               PERFORM 4 TIMES
+               SET UPDATED-INDEX TO GRID-SIZE
+               SET ROW-INDEX TO GRID-SIZE
+               SET ROW-INDEX UP BY 1
+               PERFORM GRID-SIZE TIMES
                    SET ROW-INDEX DOWN BY 1
                    IF GRID-CELL (ROW-INDEX, COL-INDEX) NOT = 0
                        IF GRID-CELL (ROW-INDEX, COL-INDEX) = PRIOR-TILE
@@ -659,7 +983,7 @@
                END-PERFORM
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 4 TIMES
+               PERFORM GRID-SIZE TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE UPDATED-SET (UPDATED-INDEX)
                      TO GRID-CELL (UPDATED-INDEX, COL-INDEX)
@@ -670,19 +994,19 @@
 
        SLIDE-LEFT.
            SET ROW-INDEX TO ZERO
-           PERFORM 4 TIMES
+           PERFORM GRID-SIZE TIMES
                SET ROW-INDEX UP BY 1
                MOVE ZERO TO PRIOR-TILE
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 4 TIMES
+               PERFORM GRID-SIZE TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE ZERO TO UPDATED-SET (UPDATED-INDEX)
                END-PERFORM
 
                SET UPDATED-INDEX TO 1
                SET COL-INDEX TO ZERO
-               PERFORM 4 TIMES
+               PERFORM GRID-SIZE TIMES
                    SET COL-INDEX UP BY 1
                    IF GRID-CELL (ROW-INDEX, COL-INDEX) NOT = 0
                        IF GRID-CELL (ROW-INDEX, COL-INDEX) = PRIOR-TILE
@@ -699,7 +1023,7 @@
                END-PERFORM
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 4 TIMES
+               PERFORM GRID-SIZE TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE UPDATED-SET (UPDATED-INDEX)
                      TO GRID-CELL (ROW-INDEX, UPDATED-INDEX)
@@ -710,19 +1034,20 @@
 
        SLIDE-RIGHT.
            SET ROW-INDEX TO ZERO
-           PERFORM 4 TIMES
+           PERFORM GRID-SIZE TIMES
                SET ROW-INDEX UP BY 1
                MOVE ZERO TO PRIOR-TILE
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 4 TIMES
+               PERFORM GRID-SIZE TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE ZERO TO UPDATED-SET (UPDATED-INDEX)
                END-PERFORM
 
-               SET UPDATED-INDEX TO 4
-               SET COL-INDEX TO 5
-               PERFORM 4 TIMES
+               SET UPDATED-INDEX TO GRID-SIZE
+               SET COL-INDEX TO GRID-SIZE
+               SET COL-INDEX UP BY 1
+               PERFORM GRID-SIZE TIMES
                    SET COL-INDEX DOWN BY 1
                    IF GRID-CELL (ROW-INDEX, COL-INDEX) NOT = 0
                        IF GRID-CELL (ROW-INDEX, COL-INDEX) = PRIOR-TILE
@@ -739,7 +1064,7 @@
                END-PERFORM
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 4 TIMES
+               PERFORM GRID-SIZE TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE UPDATED-SET (UPDATED-INDEX)
                      TO GRID-CELL (ROW-INDEX, UPDATED-INDEX)
@@ -750,15 +1075,36 @@
 
        CHECK-IF-WIN.
            SET ROW-INDEX TO ZERO
-           PERFORM 4 TIMES
+           PERFORM GRID-SIZE TIMES
                SET ROW-INDEX UP BY 1
                SET COL-INDEX TO ZERO
-               PERFORM 4 TIMES
+               PERFORM GRID-SIZE TIMES
                    SET COL-INDEX UP BY 1
-                   IF GRID-CELL (ROW-INDEX, COL-INDEX) = 2048
-                       MOVE WIN-MESSAGE TO GRID-MESSAGE 
-                       DISPLAY GAME-GRID-SCREEN
-                       SET GAME-OVER TO TRUE
+                   IF GRID-CELL (ROW-INDEX, COL-INDEX) = WIN-TILE
+                       MOVE WIN-TILE TO WIN-TILE-DISPLAY
+                       MOVE SPACES TO GRID-MESSAGE
+                       IF CHALLENGE-MODE-ON
+      * HEAD-TO-HEAD STILL ENDS THE MATCH - FIRST TO THE WIN TILE WINS.
+                           MOVE PLAYER-TURN TO PLAYER-TURN-DISPLAY
+                           MOVE PLAYER-TURN TO CHALLENGE-WINNER
+                           STRING 'PLAYER ' PLAYER-TURN-DISPLAY
+                               ' WINS WITH THE ' WIN-TILE-DISPLAY
+                               ' TILE!'
+                               DELIMITED BY SIZE INTO GRID-MESSAGE
+                           DISPLAY GAME-GRID-SCREEN
+                           SET GAME-OVER TO TRUE
+                       ELSE
+                           IF NOT ALREADY-REACHED-WIN-TILE
+      * SINGLE PLAYER - SHOW THE WIN MESSAGE ONCE BUT KEEP PLAYING;
+      * THE GAME STILL ENDS NORMALLY WHEN NO MOVES ARE LEFT.
+                               SET ALREADY-REACHED-WIN-TILE TO TRUE
+                               STRING 'YOU WIN!  YOU MADE THE '
+                                   WIN-TILE-DISPLAY
+                                   ' TILE!  KEEP PLAYING...'
+                                   DELIMITED BY SIZE INTO GRID-MESSAGE
+                               DISPLAY GAME-GRID-SCREEN
+                           END-IF
+                       END-IF
                    END-IF
                END-PERFORM
            END-PERFORM
