@@ -13,6 +13,11 @@
              ORGANIZATION IS SEQUENTIAL
              ACCESS IS SEQUENTIAL.
 
+           SELECT OPTIONAL SEND-LOG-FILE ASSIGN TO UT-S-SENDLOG
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL
+             FILE STATUS IS WS-SEND-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -23,10 +28,24 @@
            RECORD CONTAINS 255 CHARACTERS.
        01 REXX-RECORD     PIC X(255).
 
+       FD  SEND-LOG-FILE
+           LABEL RECORD STANDARD
+           BLOCK 0 RECORDS
+           RECORDING MODE F
+           RECORD CONTAINS 133 CHARACTERS.
+       01 SEND-LOG-RECORD  PIC X(133).
+
        WORKING-STORAGE SECTION.
        01 MAILBOX-ADDRESS              PIC X(64).
        01 REPLYTO-ADDRESS              PIC X(64).
        01 DEBUG-ACTION                 PIC X(5).
+       01 CC-ADDRESS                   PIC X(64).
+       01 BCC-ADDRESS                  PIC X(64).
+       01 ATTACH-DSN                   PIC X(44).
+       01 BODY-TYPE                    PIC X(4).
+           88  BODY-IS-HTML            VALUE 'HTML'.
+       01 MIME-BOUNDARY                PIC X(20) VALUE
+           '----EMAIL-BOUNDARY-1'.
        01 FILLER.
           05  WS-DUMMY                 PIC S9(8) COMP.
           05  WS-RETURN-CODE           PIC S9(8) COMP.
@@ -61,6 +80,28 @@
               10 FILLER                PIC X(80).
        01 IDX                          PIC 9(2) COMP.
 
+       01 WS-SEND-LOG-STATUS            PIC XX.
+
+       01 SEND-LOG-DATE.
+          05  SLD-YEAR                 PIC 9(4).
+          05  SLD-MONTH                PIC 99.
+          05  SLD-DAY                  PIC 99.
+       01 SEND-LOG-TIME.
+          05  SLT-HOUR                 PIC 99.
+          05  SLT-MINUTE               PIC 99.
+          05  SLT-SECOND               PIC 99.
+          05  SLT-HUNDREDTHS           PIC 99.
+       01 SEND-LOG-ENTRY.
+          05  SL-DATE                  PIC X(10).
+          05  FILLER                   PIC X VALUE SPACE.
+          05  SL-TIME                  PIC X(8).
+          05  FILLER                   PIC X VALUE SPACE.
+          05  SL-JOBNAME               PIC X(8).
+          05  FILLER                   PIC X VALUE SPACE.
+          05  SL-MAILBOX               PIC X(64).
+          05  FILLER                   PIC X VALUE SPACE.
+          05  SL-RETURN-CODE           PIC -(4)9.
+
        LINKAGE SECTION.
        01 CB1.
           05 PTR1 POINTER OCCURS 256.
@@ -74,10 +115,21 @@
            UNSTRING THE-PARM
            DELIMITED BY ',' INTO MAILBOX-ADDRESS
                             REPLYTO-ADDRESS
-                            DEBUG-ACTION.
+                            DEBUG-ACTION
+                            CC-ADDRESS
+                            BCC-ADDRESS
+                            ATTACH-DSN
+                            BODY-TYPE.
            INSPECT MAILBOX-ADDRESS REPLACING ALL LOW-VALUES BY SPACES.
            INSPECT REPLYTO-ADDRESS REPLACING ALL LOW-VALUES BY SPACES.
            INSPECT DEBUG-ACTION REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT CC-ADDRESS REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT BCC-ADDRESS REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT ATTACH-DSN REPLACING ALL LOW-VALUES BY SPACES.
+           INSPECT BODY-TYPE REPLACING ALL LOW-VALUES BY SPACES.
+           MOVE FUNCTION UPPER-CASE(BODY-TYPE) TO BODY-TYPE.
+           IF BODY-TYPE = SPACES
+             MOVE 'TEXT' TO BODY-TYPE.
 
            MOVE SPACES TO MESSAGE-TABLE.
            PERFORM GET-MESSAGE-TEXT
@@ -224,6 +276,30 @@
            DELIMITED BY SIZE INTO REXX-RECORD.
            WRITE REXX-RECORD.
            MOVE SPACES TO REXX-RECORD.
+           STRING 'SMTP_CC = STRIP("'
+                  CC-ADDRESS
+                  '")'
+           DELIMITED BY SIZE INTO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE SPACES TO REXX-RECORD.
+           STRING 'SMTP_BCC = STRIP("'
+                  BCC-ADDRESS
+                  '")'
+           DELIMITED BY SIZE INTO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE SPACES TO REXX-RECORD.
+           STRING 'ATTACH_DSN = STRIP("'
+                  ATTACH-DSN
+                  '")'
+           DELIMITED BY SIZE INTO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE SPACES TO REXX-RECORD.
+           STRING 'MIME_BOUNDARY = "'
+                  MIME-BOUNDARY
+                  '"'
+           DELIMITED BY SIZE INTO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE SPACES TO REXX-RECORD.
            STRING 'SMTP_SUBJECT = "MESSAGE FROM "'
                   '||JOBNAME||"."||JOBID||"@TIAA-CREF.ORG"'
            DELIMITED BY SIZE INTO REXX-RECORD.
@@ -241,14 +317,45 @@
                   '"SO_ASCII","ON")'
            DELIMITED BY SIZE INTO REXX-RECORD.
            WRITE REXX-RECORD.
-           MOVE 'SERVER_INFO="AF_INET 25 "SMTP_ADDRESS1' TO REXX-RECORD.
+      *    REQ 028 - TRY EACH SMTP SERVER IN TURN UNTIL ONE CONNECTS.
+           MOVE 'ACTIVE_SMTP = SMTP_ADDRESS1' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE 'SERVER_INFO="AF_INET 25 "ACTIVE_SMTP' TO REXX-RECORD.
            WRITE REXX-RECORD.
            MOVE 'STR = SOCKET("CONNECT",SOCKID,SERVER_INFO)'
              TO REXX-RECORD.
            WRITE REXX-RECORD.
+           MOVE 'PARSE VAR STR SOCKRC .' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE 'IF SOCKRC < 0 THEN DO' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE '  ACTIVE_SMTP = SMTP_ADDRESS2' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE '  SERVER_INFO="AF_INET 25 "ACTIVE_SMTP' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE '  STR = SOCKET("CONNECT",SOCKID,SERVER_INFO)'
+             TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE '  PARSE VAR STR SOCKRC .' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE 'END' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE 'IF SOCKRC < 0 THEN DO' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE '  ACTIVE_SMTP = SMTP_ADDRESS3' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE '  SERVER_INFO="AF_INET 25 "ACTIVE_SMTP' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE '  STR = SOCKET("CONNECT",SOCKID,SERVER_INFO)'
+             TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE '  PARSE VAR STR SOCKRC .' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE 'END' TO REXX-RECORD.
+           WRITE REXX-RECORD.
            MOVE 'STR = SOCKET("RECV",SOCKID,10000)' TO REXX-RECORD.
            WRITE REXX-RECORD.
-           MOVE 'MSG = "HELO "||SMTP_ADDRESS1||CRLF' TO REXX-RECORD.
+           MOVE 'MSG = "HELO "||ACTIVE_SMTP||CRLF' TO REXX-RECORD.
            WRITE REXX-RECORD.
            MOVE 'SAY MSG' TO REXX-RECORD.
            WRITE REXX-RECORD.
@@ -283,6 +390,34 @@
            MOVE 'PARSE VAR STR SOCKRC DATA_LENGTH SMTP_RESPONSE'
              TO REXX-RECORD.
            WRITE REXX-RECORD.
+
+      *    REQ 026 - THE SMTP ENVELOPE NEEDS A SEPARATE RCPT TO FOR
+      *    EACH CC/BCC ADDRESS; BCC NEVER GETS A HEADER LINE.
+           IF CC-ADDRESS NOT = SPACES
+             MOVE 'MSG = "RCPT TO:<"||SMTP_CC||">"||CRLF'
+               TO REXX-RECORD
+             WRITE REXX-RECORD
+             MOVE 'STR = SOCKET("SEND",SOCKID,MSG)' TO REXX-RECORD
+             WRITE REXX-RECORD
+             MOVE 'STR = SOCKET("RECV",SOCKID,10000)' TO REXX-RECORD
+             WRITE REXX-RECORD
+             MOVE 'PARSE VAR STR SOCKRC DATA_LENGTH SMTP_RESPONSE'
+               TO REXX-RECORD
+             WRITE REXX-RECORD
+           END-IF.
+           IF BCC-ADDRESS NOT = SPACES
+             MOVE 'MSG = "RCPT TO:<"||SMTP_BCC||">"||CRLF'
+               TO REXX-RECORD
+             WRITE REXX-RECORD
+             MOVE 'STR = SOCKET("SEND",SOCKID,MSG)' TO REXX-RECORD
+             WRITE REXX-RECORD
+             MOVE 'STR = SOCKET("RECV",SOCKID,10000)' TO REXX-RECORD
+             WRITE REXX-RECORD
+             MOVE 'PARSE VAR STR SOCKRC DATA_LENGTH SMTP_RESPONSE'
+               TO REXX-RECORD
+             WRITE REXX-RECORD
+           END-IF.
+
            MOVE 'MSG = "DATA"||CRLF' TO REXX-RECORD.
            WRITE REXX-RECORD.
            MOVE 'STR = SOCKET("SEND",SOCKID,MSG)' TO REXX-RECORD.
@@ -294,21 +429,72 @@
            WRITE REXX-RECORD.
            MOVE 'MSG = "TO:"||SMTP_MAILBOX||CRLF,' TO REXX-RECORD.
            WRITE REXX-RECORD.
+
+      *    REQ 026 - A CC HEADER LINE, BUT NEVER A BCC ONE.
+           IF CC-ADDRESS NOT = SPACES
+             MOVE '||"CC:"||SMTP_CC||CRLF,' TO REXX-RECORD
+             WRITE REXX-RECORD
+           END-IF.
+
            MOVE '||"REPLY-TO:"||SMTP_REPLYTO||CRLF,' TO REXX-RECORD.
            WRITE REXX-RECORD.
            MOVE '||"SUBJECT:"SMTP_SUBJECT||CRLF,' TO REXX-RECORD.
            WRITE REXX-RECORD.
-           MOVE '||"X-MAILER: REXX EXEC ON MVS"||CRLF' TO REXX-RECORD.
-           WRITE REXX-RECORD.
+
+      *    REQ 027/030 - AN ATTACHMENT FORCES A MULTIPART/MIXED BODY;
+      *    OTHERWISE AN HTML BODY JUST NEEDS A CONTENT-TYPE HEADER.
+           IF ATTACH-DSN NOT = SPACES
+             MOVE '||"X-MAILER: REXX EXEC ON MVS"||CRLF,' TO REXX-RECORD
+             WRITE REXX-RECORD
+             MOVE '||"MIME-Version: 1.0"||CRLF,' TO REXX-RECORD
+             WRITE REXX-RECORD
+             MOVE '||"Content-Type: multipart/mixed; boundary="'
+               TO REXX-RECORD
+             WRITE REXX-RECORD
+             MOVE '||MIME_BOUNDARY||CRLF' TO REXX-RECORD
+             WRITE REXX-RECORD
+           ELSE
+             IF BODY-IS-HTML
+               MOVE '||"X-MAILER: REXX EXEC ON MVS"||CRLF,'
+                 TO REXX-RECORD
+               WRITE REXX-RECORD
+               MOVE '||"Content-Type: text/html"||CRLF' TO REXX-RECORD
+               WRITE REXX-RECORD
+             ELSE
+               MOVE '||"X-MAILER: REXX EXEC ON MVS"||CRLF'
+                 TO REXX-RECORD
+               WRITE REXX-RECORD
+             END-IF
+           END-IF.
+
            MOVE 'STR = SOCKET("SEND",SOCKID,MSG)' TO REXX-RECORD.
            WRITE REXX-RECORD.
            MOVE 'STR = SOCKET("SEND",SOCKID,CRLF)' TO REXX-RECORD.
            WRITE REXX-RECORD.
 
+           IF ATTACH-DSN NOT = SPACES
+             MOVE 'MSG = "--"||MIME_BOUNDARY||CRLF' TO REXX-RECORD
+             WRITE REXX-RECORD
+             IF BODY-IS-HTML
+               MOVE 'MSG = MSG||"Content-Type: text/html"||CRLF||CRLF'
+                 TO REXX-RECORD
+             ELSE
+               MOVE 'MSG = MSG||"Content-Type: text/plain"||CRLF||CRLF'
+                 TO REXX-RECORD
+             END-IF
+             WRITE REXX-RECORD
+             MOVE 'STR = SOCKET("SEND",SOCKID,MSG)' TO REXX-RECORD
+             WRITE REXX-RECORD
+           END-IF.
+
            PERFORM WRITE-MESSAGE-TEXT
              VARYING IDX FROM 1 BY 1
                UNTIL IDX = 30.
 
+           IF ATTACH-DSN NOT = SPACES
+             PERFORM WRITE-ATTACHMENT
+           END-IF.
+
            MOVE 'MSG = CRLF||"."||CRLF' TO REXX-RECORD.
            WRITE REXX-RECORD.
            MOVE 'STR = SOCKET("SEND",SOCKID,MSG)' TO REXX-RECORD.
@@ -344,6 +530,9 @@
            CALL 'IKJEFTSR' USING WS-FLAGS WS-BUFFER WS-LENGTH
              WS-RETURN-CODE WS-REASON-CODE WS-DUMMY.
 
+      *    REQ 029 - RECORD EVERY SEND ATTEMPT, SUCCESS OR FAILURE.
+           PERFORM WRITE-SEND-LOG.
+
            IF DEBUG-ACTION IS EQUAL TO 'DEBUG'
              DISPLAY WS-BUFFER.
            IF WS-RETURN-CODE > 0
@@ -380,3 +569,60 @@
            WRITE REXX-RECORD.
            MOVE 'STR = SOCKET("SEND",SOCKID,MSG)' TO REXX-RECORD.
            WRITE REXX-RECORD.
+
+       WRITE-ATTACHMENT.
+           MOVE 'MSG = CRLF||"--"||MIME_BOUNDARY||CRLF' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE
+           'MSG = MSG||"Content-Type: application/octet-stream"||CRLF'
+             TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE SPACES TO REXX-RECORD.
+           STRING 'MSG = MSG||'
+                  '"Content-Disposition: attachment; filename='
+                  QUOTE FUNCTION TRIM(ATTACH-DSN) QUOTE
+                  '"||CRLF||CRLF'
+           DELIMITED BY SIZE INTO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE 'STR = SOCKET("SEND",SOCKID,MSG)' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE SPACES TO REXX-RECORD.
+           STRING 'ADDRESS TSO "ALLOC DD(ATTACH) DSN('
+                  FUNCTION TRIM(ATTACH-DSN)
+                  ') SHR REUSE"'
+           DELIMITED BY SIZE INTO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE 'DO WHILE LINES("ATTACH") > 0' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE '  ATTLINE = LINEIN("ATTACH")' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE '  MSG = STRIP(ATTLINE)||CRLF' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE '  STR = SOCKET("SEND",SOCKID,MSG)' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE 'END' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE 'ADDRESS TSO "FREE DD(ATTACH)"' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE 'MSG = CRLF||"--"||MIME_BOUNDARY||"--"||CRLF'
+             TO REXX-RECORD.
+           WRITE REXX-RECORD.
+           MOVE 'STR = SOCKET("SEND",SOCKID,MSG)' TO REXX-RECORD.
+           WRITE REXX-RECORD.
+
+       WRITE-SEND-LOG.
+           ACCEPT SEND-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT SEND-LOG-TIME FROM TIME.
+           MOVE SPACES TO SEND-LOG-ENTRY.
+           STRING SLD-YEAR '-' SLD-MONTH '-' SLD-DAY
+           DELIMITED BY SIZE INTO SL-DATE.
+           STRING SLT-HOUR ':' SLT-MINUTE ':' SLT-SECOND
+           DELIMITED BY SIZE INTO SL-TIME.
+           MOVE JOB-NAMEX TO SL-JOBNAME.
+           MOVE MAILBOX-ADDRESS TO SL-MAILBOX.
+           MOVE WS-RETURN-CODE TO SL-RETURN-CODE.
+           OPEN EXTEND SEND-LOG-FILE.
+           IF WS-SEND-LOG-STATUS = '00' OR WS-SEND-LOG-STATUS = '05'
+             WRITE SEND-LOG-RECORD FROM SEND-LOG-ENTRY
+           END-IF.
+           CLOSE SEND-LOG-FILE.
