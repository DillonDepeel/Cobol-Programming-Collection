@@ -1,11 +1,28 @@
-identification division.
+       identification division.
        program-id. calculate.
 
        environment division.
+       input-output section.
+       file-control.
+           select optional transaction-log-file
+               assign to "CALC.LOG"
+               organization is line sequential
+               file status is ws-log-status.
 
        data division.
+       file section.
+       fd  transaction-log-file.
+       01  log-record           pic x(80).
+
        working-storage section.
        01 calmemory      pic s9(9) comp-5 value 0.
+       01 ws-log-op      pic x(8).
+       01 ws-log-num-1   pic -(15)9.9(6).
+       01 ws-log-num-2   pic -(15)9.9(6).
+       01 ws-log-num-3   pic -(15)9.9(6).
+       01 ws-batch-idx   pic 9(4) comp-5.
+       01 ws-log-status  pic xx value "99".
+           88 ws-log-ok-or-new value "00" "05".
 
        linkage section.
        01 calculator.
@@ -13,34 +30,224 @@ identification division.
           05 arg2        pic s9(19)v9(19) comp-3.
           05 result      pic s9(19)v9(19) comp-3.
           05 storage     pic s9(19)v9(19) comp-3.
+          05 calc-status pic 9 comp-5.
+              88 calc-status-ok       value 0.
+              88 calc-status-div-zero value 1.
+              88 calc-status-overflow value 2.
+
+       01 batch-table.
+          05 batch-count pic 9(4) comp-5.
+          05 batch-entry occurs 1 to 100 times
+                         depending on batch-count.
+             10 batch-op     pic x(8).
+             10 batch-arg1   pic s9(19)v9(19) comp-3.
+             10 batch-arg2   pic s9(19)v9(19) comp-3.
+             10 batch-result pic s9(19)v9(19) comp-3.
+             10 batch-storage pic s9(19)v9(19) comp-3.
+             10 batch-status pic 9 comp-5.
+                 88 batch-status-ok       value 0.
+                 88 batch-status-div-zero value 1.
+                 88 batch-status-unknown  value 9.
 
        procedure division.
        exit program.
 
        entry "add" using calculator.
+         set calc-status-ok to true
          move arg1 to result
          add  arg2 to result
-         add  result to calmemory
+           on size error
+             set calc-status-overflow to true
+         end-add
+         if calc-status-ok then
+           add  result to calmemory
+         end-if
          move calmemory to storage
+         move "ADD" to ws-log-op
+         perform write-transaction-log
          exit program.
 
        entry "subtract" using calculator.
+         set calc-status-ok to true
          move arg1 to result
          subtract arg2 from result
-         add  result to calmemory
+           on size error
+             set calc-status-overflow to true
+         end-subtract
+         if calc-status-ok then
+           add  result to calmemory
+         end-if
          move calmemory to storage
+         move "SUBTRACT" to ws-log-op
+         perform write-transaction-log
          exit program.
 
-      entry "multiply" using calculator.
+       entry "multiply" using calculator.
+         set calc-status-ok to true
          move arg1 to result
          multiply arg2 by result
+           on size error
+             set calc-status-overflow to true
+         end-multiply
+         if calc-status-ok then
+           add  result to calmemory
+         end-if
+         move calmemory to storage
+         move "MULTIPLY" to ws-log-op
+         perform write-transaction-log
+         exit program.
+
+       entry "divide" using calculator.
+         if arg2 = 0 then
+           set calc-status-div-zero to true
+           move 0 to result
+           move calmemory to storage
+         else
+           set calc-status-ok to true
+           move arg1 to result
+           divide arg2 into result
+           add  result to calmemory
+           move calmemory to storage
+         end-if
+         move "DIVIDE" to ws-log-op
+         perform write-transaction-log
+         exit program.
+
+       entry "percent" using calculator.
+         set calc-status-ok to true
+         compute result = arg1 * arg2 / 100
          add  result to calmemory
          move calmemory to storage
+         move "PERCENT" to ws-log-op
+         perform write-transaction-log
          exit program.
 
-      entry "divide" using calculator.
-         move arg1 to result
-         divide arg2 into result
+       entry "power" using calculator.
+         set calc-status-ok to true
+         compute result = arg1 ** arg2
          add  result to calmemory
          move calmemory to storage
+         move "POWER" to ws-log-op
+         perform write-transaction-log
+         exit program.
+
+       entry "modulus" using calculator.
+         if arg2 = 0 then
+           set calc-status-div-zero to true
+           move 0 to result
+           move calmemory to storage
+         else
+           set calc-status-ok to true
+           move arg1 to result
+           divide arg2 into result giving result
+                  remainder result
+           add  result to calmemory
+           move calmemory to storage
+         end-if
+         move "MODULUS" to ws-log-op
+         perform write-transaction-log
+         exit program.
+
+       entry "clearmemory" using calculator.
+         set calc-status-ok to true
+         move 0 to calmemory
+         move calmemory to storage
+         move "CLEARMEM" to ws-log-op
+         move 0 to result
+         perform write-transaction-log
          exit program.
+
+       entry "recall" using calculator.
+         set calc-status-ok to true
+         move calmemory to result
+         move calmemory to storage
+         move "RECALL" to ws-log-op
+         perform write-transaction-log
+         exit program.
+
+       entry "batch" using batch-table.
+         perform varying ws-batch-idx from 1 by 1
+                 until ws-batch-idx > batch-count
+           evaluate function upper-case(batch-op(ws-batch-idx))
+             when "ADD"
+               set batch-status-ok(ws-batch-idx) to true
+               compute batch-result(ws-batch-idx) =
+                   batch-arg1(ws-batch-idx) + batch-arg2(ws-batch-idx)
+             when "SUBTRACT"
+               set batch-status-ok(ws-batch-idx) to true
+               compute batch-result(ws-batch-idx) =
+                   batch-arg1(ws-batch-idx) - batch-arg2(ws-batch-idx)
+             when "MULTIPLY"
+               set batch-status-ok(ws-batch-idx) to true
+               compute batch-result(ws-batch-idx) =
+                   batch-arg1(ws-batch-idx) * batch-arg2(ws-batch-idx)
+             when "DIVIDE"
+               if batch-arg2(ws-batch-idx) = 0 then
+                 set batch-status-div-zero(ws-batch-idx) to true
+                 move 0 to batch-result(ws-batch-idx)
+               else
+                 set batch-status-ok(ws-batch-idx) to true
+                 compute batch-result(ws-batch-idx) =
+                     batch-arg1(ws-batch-idx) / batch-arg2(ws-batch-idx)
+               end-if
+             when "PERCENT"
+               set batch-status-ok(ws-batch-idx) to true
+               compute batch-result(ws-batch-idx) =
+                   batch-arg1(ws-batch-idx) * batch-arg2(ws-batch-idx)
+                   / 100
+             when "POWER"
+               set batch-status-ok(ws-batch-idx) to true
+               compute batch-result(ws-batch-idx) =
+                   batch-arg1(ws-batch-idx) ** batch-arg2(ws-batch-idx)
+             when "MODULUS"
+               if batch-arg2(ws-batch-idx) = 0 then
+                 set batch-status-div-zero(ws-batch-idx) to true
+                 move 0 to batch-result(ws-batch-idx)
+               else
+                 set batch-status-ok(ws-batch-idx) to true
+                 divide batch-arg2(ws-batch-idx)
+                     into batch-arg1(ws-batch-idx)
+                     giving batch-result(ws-batch-idx)
+                     remainder batch-result(ws-batch-idx)
+               end-if
+             when other
+               set batch-status-unknown(ws-batch-idx) to true
+               move 0 to batch-result(ws-batch-idx)
+           end-evaluate
+           add batch-result(ws-batch-idx) to calmemory
+           move calmemory to batch-storage(ws-batch-idx)
+
+           move batch-op(ws-batch-idx) to ws-log-op
+           move batch-arg1(ws-batch-idx) to ws-log-num-1
+           move batch-arg2(ws-batch-idx) to ws-log-num-2
+           move batch-result(ws-batch-idx) to ws-log-num-3
+           move spaces to log-record
+           string function trim(ws-log-op) " "
+                  function trim(ws-log-num-1) " "
+                  function trim(ws-log-num-2) " = "
+                  function trim(ws-log-num-3)
+             delimited by size into log-record
+           open extend transaction-log-file
+           if ws-log-ok-or-new then
+             write log-record
+           end-if
+           close transaction-log-file
+         end-perform
+         exit program.
+
+       write-transaction-log.
+         move arg1 to ws-log-num-1
+         move arg2 to ws-log-num-2
+         move result to ws-log-num-3
+         move spaces to log-record
+         string function trim(ws-log-op) " "
+                function trim(ws-log-num-1) " "
+                function trim(ws-log-num-2) " = "
+                function trim(ws-log-num-3)
+           delimited by size into log-record
+         open extend transaction-log-file
+         if ws-log-ok-or-new then
+           write log-record
+         end-if
+         close transaction-log-file
+         .
