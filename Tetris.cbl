@@ -8,6 +8,43 @@ FILE-CONTROL.
 	SELECT  FHIGH ASSIGN TO "TTS.SCORE"
 		STATUS IS HIGH-STAT.
 
+	SELECT  FOBJ  ASSIGN TO "TTS.OBJECTS"
+		STATUS IS OBJ-STAT.
+
+	SELECT  FPAUSE ASSIGN TO "TTS.PAUSE"
+		STATUS IS PAUSE-STAT.
+
+	SELECT  FREPT  ASSIGN TO "TTS.RPT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		STATUS IS REPT-STAT.
+
+	SELECT  FSTATS ASSIGN TO "TTS.STATS"
+		STATUS IS STATS-STAT.
+
+*Queue of high scores that couldn't be written because TTS.SCORE was
+*locked (req 011); drained into TTS.SCORE the next time it opens.
+	SELECT  FPEND  ASSIGN TO "TTS.PEND"
+		STATUS IS PEND-STAT.
+
+*Queue of this-game line-clear deltas that couldn't be folded into
+*TTS.STATS because it was locked; drained into TTS.STATS the next
+*time it opens (same concern/pattern as TTS.PEND above).
+	SELECT  FSPEND ASSIGN TO "TTS.SPEND"
+		STATUS IS SPEND-STAT.
+
+*List of other terminals' TTS.SCORE files to fold into a single
+*merged leaderboard report (req 006); one filename per line,
+*maintained by ops the same way req015's settings file and req019's
+*maze layout file are.
+	SELECT  FNODES ASSIGN TO "TTS.NODES"
+		ORGANIZATION IS LINE SEQUENTIAL
+		STATUS IS NODES-STAT.
+
+*One of the remote terminals' TTS.SCORE files named in TTS.NODES,
+*opened by filename read at runtime into WS-MERGE-FILE.
+	SELECT  FMERGE ASSIGN TO WS-MERGE-FILE
+		STATUS IS MERGE-STAT.
+
 DATA DIVISION.
 FILE SECTION.
 
@@ -20,6 +57,87 @@ FD FHIGH.
 	03 HIGH-LEVEL	PIC 9(04) COMP.
 	03 HIGH-BONUS	PIC 9(04) COMP.
 	03 HIGH-CPU	PIC 9(09) COMP.
+	03 HIGH-NODE	PIC X(08).
+
+*Same layout as SHIGH, one record per score queued while TTS.SCORE
+*was locked.
+FD FPEND.
+01 SPEND.
+	03 PEND-NAME	PIC X(20).
+	03 PEND-POINTS	PIC 9(18) COMP.
+	03 PEND-LINES	PIC 9(09) COMP.
+	03 PEND-ENTRY	PIC 9(04) COMP.
+	03 PEND-LEVEL	PIC 9(04) COMP.
+	03 PEND-BONUS	PIC 9(04) COMP.
+	03 PEND-CPU	PIC 9(09) COMP.
+	03 PEND-NODE	PIC X(08).
+
+FD FOBJ.
+01 SOBJ		PIC X(432).
+
+*On-disk checkpoint for a paused game (TTS.PAUSE).
+FD FPAUSE.
+01 SPAUSE.
+	03 P-GAME-TABLE.
+*Sized to match Game-Table (req 010's Large board tier, 24x25).
+		04 P-Game-Table-X Occurs 24 Times.
+			05 P-Game-Table-Y Occurs 25 Times.
+				06 P-T-EL Pic 9(4) Comp.
+	03 P-O-Idx		Pic 9(4) Comp.
+	03 P-O-Idx-Next		Pic 9(4) Comp.
+	03 P-Px			Pic 9(4) Comp.
+	03 P-Py			Pic 9(4) Comp.
+	03 P-Rot		Pic 9(4) Comp.
+	03 P-Points		Pic S9(18) Comp.
+	03 P-Level		Pic 9(4) Comp.
+	03 P-Cmp-Lines		Pic 9(9) Comp.
+	03 P-Bonus-All		Pic 9(4) Comp.
+	03 P-First-Level	Pic 9(4) Comp.
+	03 P-Dim-X		Pic 9(4) Comp.
+	03 P-Dim-Y		Pic 9(4) Comp.
+	03 P-LS-Singles		Pic 9(9) Comp.
+	03 P-LS-Doubles		Pic 9(9) Comp.
+	03 P-LS-Triples		Pic 9(9) Comp.
+	03 P-LS-Tetrises	Pic 9(9) Comp.
+
+*Printable high-score report (TTS.RPT).
+FD FREPT.
+01 RPT-LINE	PIC X(80).
+
+*Lifetime line-clear statistics, across all games (TTS.STATS).
+FD FSTATS.
+01 SSTATS.
+	03 STATS-SINGLES	PIC 9(9) COMP.
+	03 STATS-DOUBLES	PIC 9(9) COMP.
+	03 STATS-TRIPLES	PIC 9(9) COMP.
+	03 STATS-TETRISES	PIC 9(9) COMP.
+
+*One record per game whose line-clear deltas couldn't be folded into
+*TTS.STATS because it was locked; same layout as SSTATS but holding
+*this-game deltas instead of running totals.
+FD FSPEND.
+01 SSPEND.
+	03 SPEND-SINGLES	PIC 9(9) COMP.
+	03 SPEND-DOUBLES	PIC 9(9) COMP.
+	03 SPEND-TRIPLES	PIC 9(9) COMP.
+	03 SPEND-TETRISES	PIC 9(9) COMP.
+
+*List of other terminals' TTS.SCORE files to merge (req 006).
+FD FNODES.
+01 NODES-LINE	PIC X(80).
+
+*Same record layout as SHIGH (FHIGH) -- FMERGE just points at a
+*different terminal's TTS.SCORE file, named by WS-MERGE-FILE.
+FD FMERGE.
+01 SMERGE.
+	03 MERGE-NAME	PIC X(20).
+	03 MERGE-POINTS	PIC 9(18) COMP.
+	03 MERGE-LINES	PIC 9(09) COMP.
+	03 MERGE-ENTRY	PIC 9(04) COMP.
+	03 MERGE-LEVEL	PIC 9(04) COMP.
+	03 MERGE-BONUS	PIC 9(04) COMP.
+	03 MERGE-CPU	PIC 9(09) COMP.
+	03 MERGE-NODE	PIC X(08).
 
 WORKING-STORAGE SECTION.
 
@@ -32,7 +150,11 @@ WORKING-STORAGE SECTION.
 01 C-Delim-C1	Pic  X(1) Value ".".
 01 C-Delim-C2	Pic  X(1) Value ":".
 
-01 Rows         Pic S9(9) Comp Value 22.
+*Sized for the largest selectable board (req 010's "Large" tier sets
+*C-Dim-X to 24) -- the border/side-panel math in DRAW-FIELD draws out
+*to C-Origin-X + C-Dim-X + 3, so this has to cover that for every tier,
+*not just the Small/Standard ones the original fixed value assumed.
+01 Rows         Pic S9(9) Comp Value 28.
 01 Columns      Pic S9(9) Comp Value 78.
 01 Rows-O	Pic S9(9) Comp Value 24.
 01 Columns-O	Pic S9(9) Comp Value 78.
@@ -99,6 +221,11 @@ WORKING-STORAGE SECTION.
 01 Max-Wait     Pic  9(4) Comp   Value  100.
 01 Wait-Count	Pic  9(4) Comp.
 
+*Queueing retry for a locked TTS.SCORE instead of giving up right away.
+01 Retry-Wait			  Comp-2 Value 0.5.
+01 C-Max-Retry	Pic  9(4) Comp   Value 20.
+01 Retry-Count	Pic  9(4) Comp.
+
 01 Level	Pic  9(4) Comp Value  1.
 01 Max-Level	Pic  9(4) Comp Value  9.
 01 C-New-Level	Pic  9(4) Comp Value 10.
@@ -247,9 +374,12 @@ WORKING-STORAGE SECTION.
 
 *GameBoard
 
+*Sized to the largest selectable board (req 010's "Large" option,
+*24x25) - C-Dim-X/C-Dim-Y bound every loop that indexes T-EL, so a
+*table sized for the largest tier is safe for the smaller ones too.
 01 Game-Table.
-	02 Game-Table-X Occurs 17 Times.
-		03 Game-Table-Y Occurs 19 Times.
+	02 Game-Table-X Occurs 24 Times.
+		03 Game-Table-Y Occurs 25 Times.
 			05 T-EL Pic 9(4) Comp Value 0.
 
 *Selected object.
@@ -305,6 +435,8 @@ WORKING-STORAGE SECTION.
 01 K-CTRL-W	PIC 9(4) COMP VALUE  23.
 01 K-UPPER-P	PIC 9(4) COMP VALUE  80.
 01 K-LOWER-P	PIC 9(4) COMP VALUE 112.
+01 K-UPPER-Y	PIC 9(4) COMP VALUE  89.
+01 K-LOWER-Y	PIC 9(4) COMP VALUE 121.
 01 KEYB-FLAG	PIC 9(9) COMP VALUE   0.
 
 *
@@ -316,6 +448,27 @@ WORKING-STORAGE SECTION.
 *For HIGH SCORES.
 
 01 HIGH-Stat	Pic x(2).
+01 OBJ-Stat	Pic x(2).
+01 PAUSE-Stat	Pic x(2).
+01 REPT-Stat	Pic x(2).
+01 STATS-Stat	Pic x(2).
+01 PEND-Stat	Pic x(2).
+01 SPEND-Stat	Pic x(2).
+01 NODES-Stat	Pic x(2).
+01 MERGE-Stat	Pic x(2).
+01 WS-MERGE-FILE	Pic X(80).
+01 Resumed-Game	Pic 9     Value 0.
+
+*Line-clear statistics: LS- counts this game, LT- is the lifetime
+*total loaded from/saved to TTS.STATS (LS- added in when the game ends).
+01 LS-Singles	Pic 9(9) Comp Value 0.
+01 LS-Doubles	Pic 9(9) Comp Value 0.
+01 LS-Triples	Pic 9(9) Comp Value 0.
+01 LS-Tetrises	Pic 9(9) Comp Value 0.
+01 LT-Singles	Pic 9(9) Comp Value 0.
+01 LT-Doubles	Pic 9(9) Comp Value 0.
+01 LT-Triples	Pic 9(9) Comp Value 0.
+01 LT-Tetrises	Pic 9(9) Comp Value 0.
 
 01 First-Level	Pic 9(4) Comp Value 0.
 01 Player-Name	Pic x(20).
@@ -331,6 +484,7 @@ WORKING-STORAGE SECTION.
 		03 HS-LEVEL	PIC 9(04) COMP.
 		03 HS-BONUS	PIC 9(04) COMP.
 		03 HS-CPU	PIC 9(09) COMP.
+		03 HS-NODE	PIC X(08).
 
 *
 
@@ -390,6 +544,21 @@ WORKING-STORAGE SECTION.
 01 Z-Bonus	Pic Z(04).
 01 Z-CPU	Pic Z(09).
 01 Z-Num	Pic Z9.
+01 Z-LS-Singles		Pic Z(9).
+01 Z-LS-Doubles		Pic Z(9).
+01 Z-LS-Triples		Pic Z(9).
+01 Z-LS-Tetrises	Pic Z(9).
+01 Z-LT-Singles		Pic Z(9).
+01 Z-LT-Doubles		Pic Z(9).
+01 Z-LT-Triples		Pic Z(9).
+01 Z-LT-Tetrises	Pic Z(9).
+
+*For the consolidated multi-terminal leaderboard: TTS.SCORE is a
+*shared file, so every terminal on the cluster already contends for
+*the same high-score table (see FILE-ERROR below); WS-NODE just tags
+*each new entry with the node it was set on, read once at startup
+*via the standard VMS SYS$NODE logical.
+01 WS-NODE	Pic X(08).
 
 01 Odg		Pic x.
 01 Txt80	Pic x(80).
@@ -418,9 +587,17 @@ BEGIN.
 
 	Perform OWN-OBJECTS.
 
+	Perform CHECK-FOR-PAUSED-GAME.
+
+	If Resumed-Game = 0
+		Perform ACCEPT-BOARD-SIZE
+	End-If.
+
 	Perform DRAW.
 
-	Perform ACCEPT-LEVEL.
+	If Resumed-Game = 0
+		Perform ACCEPT-LEVEL
+	End-If.
 
 	Call "LIB$INIT_TIMER".
 
@@ -437,6 +614,7 @@ BEGIN.
 	Perform CLOS-ALL.
 
 	If To-Stop = 0
+		Perform SAVE-LINE-STATS
 		Perform INSERT-INTO-HIGH-SCORES
 	End-If.
 
@@ -553,10 +731,19 @@ BEGIN.
 
 	Call "SMG$UNPASTE_VIRTUAL_DISPLAY" Using DISP PASTE.
 	Display "" Line 1 Column 1 Erase Screen.
+	Display "PAUSED. PF4 SAVES AND QUITS, ANY OTHER KEY RESUMES."
+		Line 1 Column 1.
 
 	Call "SMG$READ_KEYSTROKE" Using KEYB, KEY-CODE.
 
-	Call "SMG$PASTE_VIRTUAL_DISPLAY" Using DISP PASTE POS-X POS-Y.
+	If KEY-CODE = K-PF4
+		Perform SAVE-PAUSE
+		Move 1 to To-Out
+		Move 0 to To-Play
+		Move 1 to To-Stop
+	Else
+		Call "SMG$PASTE_VIRTUAL_DISPLAY" Using DISP PASTE POS-X POS-Y
+	End-If.
 
 ************************
 MOVE-TO-BOTTOM SECTION.
@@ -986,6 +1173,8 @@ BEGIN.
 		Perform DRAW-FIELD-ALL
 	End-If.
 
+	Perform UPDATE-LINE-STATS.
+
 	If Bonus-OUT = 1
 		Call "SMG$PUT_CHARS" Using DISP 
 				By Descriptor "             "
@@ -1011,6 +1200,25 @@ BEGIN.
 	End-If.
 
 
+*************************
+UPDATE-LINE-STATS SECTION.
+*************************
+BEGIN.
+
+*Bonus holds the number of lines cleared by this piece's drop (0-4),
+*still un-decremented at this point -- tally it into this game's
+*single/double/triple/tetris counters for the TTS.RPT stats report.
+	Evaluate Bonus
+		When 1
+			Add 1 to LS-Singles
+		When 2
+			Add 1 to LS-Doubles
+		When 3
+			Add 1 to LS-Triples
+		When 4
+			Add 1 to LS-Tetrises
+	End-Evaluate.
+
 ******************************
 CHK-FOR-ENTIRE-LINE SECTION.
 ******************************
@@ -1476,6 +1684,38 @@ BEGIN.
 
 	Call "SMG$PASTE_VIRTUAL_DISPLAY" Using DISP PASTE POS-X POS-Y.
 
+**************************
+ACCEPT-BOARD-SIZE SECTION.
+**************************
+BEGIN.
+
+        Call "SMG$CREATE_VIRTUAL_DISPLAY"  Using ROWS-L COLUMNS-L DISP-L
+						 M_BORDER.
+
+	Move  1 to LinX.
+	Move  2 to ColY.
+	Call "SMG$PUT_CHARS" Using DISP-L By Descriptor
+					"Board: 1=Small 2=Standard 3=Large"
+				        By Reference  LINX COLY.
+
+	Call "SMG$PASTE_VIRTUAL_DISPLAY" Using DISP-L PASTE POS-XL POS-YL.
+
+	Call "SMG$READ_KEYSTROKE" Using KEYB, KEY-CODE.
+
+	Evaluate KEY-CODE
+
+		When K-N1 Move 10 to C-Dim-X
+			  Move 15 to C-Dim-Y
+
+		When K-N3 Move 24 to C-Dim-X
+			  Move 25 to C-Dim-Y
+
+		When Other Continue
+
+	End-Evaluate.
+
+        Call "SMG$DELETE_VIRTUAL_DISPLAY"  Using DISP-L.
+
 **********************
 ACCEPT-LEVEL SECTION.
 **********************
@@ -1669,6 +1909,9 @@ BEGIN.
 	Move OBJ11-No-Rot	to C-NO-ROT(11).
 	Move OBJ12-No-Rot	to C-NO-ROT(12).
 
+*Overlay any objects previously customized and saved from OWN-OBJECTS.
+	Perform LOAD-CUSTOM-OBJECTS.
+
 *Set levels.
 	Move 100		to LEV-Count(1).
 	Move  90		to LEV-Count(2).
@@ -1695,6 +1938,12 @@ BEGIN.
 	Move  0		      to Bonus-All.
 	Move LEV-Count(LEVEL) to Max-Wait
 
+	Move 0 to LS-Singles.
+	Move 0 to LS-Doubles.
+	Move 0 to LS-Triples.
+	Move 0 to LS-Tetrises.
+	Perform LOAD-LINE-STATS.
+
 *Initialize RANDOM.
 	Move Function Current-Date(9:6) to SEED.
 	Move                          1 to O-Idx.
@@ -1708,6 +1957,11 @@ BEGIN.
 	Move C-DIM-X	to CtX.
 	Move C-DIM-Y	to CtY.
 
+*Tag this session's high scores with the node they were set on.
+	Move Spaces to WS-NODE.
+	Display "SYS$NODE" Upon Environment-Name.
+	Accept  WS-NODE  From Environment-Value.
+
 ***********************
 INIT-DRAW-POS SECTION.
 ***********************
@@ -1779,7 +2033,24 @@ BEGIN.
 
 	Call "SMG$PASTE_VIRTUAL_DISPLAY" Using DISP-O PASTE POS-XO POS-YO.
 
-	Call "SMG$READ_KEYSTROKE" Using KEYB, KEY-CODE.
+*PF2 saves the current objects (including any future hand-edits) to
+*TTS.OBJECTS so they are there again next time OWN-OBJECTS runs; any
+*other key but PF4 just keeps browsing.
+	Move 0 to To-Out.
+	Perform Until To-Out = 1
+		Call "SMG$READ_KEYSTROKE" Using KEYB, KEY-CODE.
+		Evaluate KEY-CODE
+			When K-PF2
+				Perform SAVE-CUSTOM-OBJECTS
+				Call "SMG$PUT_STATUS_LINE" Using PASTE
+					By Descriptor "Objects saved"
+				End-Call
+			When K-PF4
+				Move 1 to To-Out
+			When Other
+				Continue
+		End-Evaluate
+	End-Perform.
 
 	Call "SMG$DELETE_VIRTUAL_DISPLAY"  Using DISP-O.
 	Call "SMG$DELETE_VIRTUAL_DISPLAY"  Using DISP-ED.
@@ -1836,12 +2107,420 @@ BEGIN.
 
 
 
+***************************
+LOAD-CUSTOM-OBJECTS SECTION.
+***************************
+BEGIN.
+
+	Open Input FOBJ.
+	If OBJ-Stat = "00"
+		Read FOBJ
+			Not At End Move SOBJ to Objects
+		End-Read
+		Close FOBJ
+	End-If.
+
+***************************
+SAVE-CUSTOM-OBJECTS SECTION.
+***************************
+BEGIN.
+
+	Move Objects to SOBJ.
+	Open Output FOBJ.
+	Write SOBJ.
+	Close FOBJ.
+
+*****************************
+CHECK-FOR-PAUSED-GAME SECTION.
+*****************************
+BEGIN.
+
+	Move 0 to Resumed-Game.
+
+	Open Input FPAUSE.
+	If PAUSE-Stat = "00"
+		Close FPAUSE
+
+	        Call "SMG$CREATE_VIRTUAL_DISPLAY"  Using ROWS-L COLUMNS-L
+							 DISP-L M_BORDER.
+
+		Move  1 to LinX.
+		Move  2 to ColY.
+		Call "SMG$PUT_CHARS" Using DISP-L By Descriptor
+					"Resume paused game (Y/N)?"
+					By Reference  LINX COLY.
+
+		Call "SMG$PASTE_VIRTUAL_DISPLAY" Using DISP-L PASTE
+							POS-XL POS-YL.
+
+		Call "SMG$READ_KEYSTROKE" Using KEYB, KEY-CODE.
+
+	        Call "SMG$DELETE_VIRTUAL_DISPLAY"  Using DISP-L.
+
+		If KEY-CODE = K-UPPER-Y Or KEY-CODE = K-LOWER-Y
+			Perform LOAD-PAUSE
+			Move 1 to Resumed-Game
+		End-If
+	End-If.
+
+***************
+SAVE-PAUSE SECTION.
+***************
+BEGIN.
+
+	Move Game-Table    to P-GAME-TABLE.
+	Move O-Idx         to P-O-Idx.
+	Move O-Idx-Next    to P-O-Idx-Next.
+	Move Px            to P-Px.
+	Move Py            to P-Py.
+	Move Rot           to P-Rot.
+	Move Points        to P-Points.
+	Move Level         to P-Level.
+	Move Cmp-Lines     to P-Cmp-Lines.
+	Move Bonus-All     to P-Bonus-All.
+	Move First-Level   to P-First-Level.
+	Move C-Dim-X       to P-Dim-X.
+	Move C-Dim-Y       to P-Dim-Y.
+	Move LS-Singles    to P-LS-Singles.
+	Move LS-Doubles    to P-LS-Doubles.
+	Move LS-Triples    to P-LS-Triples.
+	Move LS-Tetrises   to P-LS-Tetrises.
+
+	Open Output FPAUSE.
+	Write SPAUSE.
+	Close FPAUSE.
+
+***************
+LOAD-PAUSE SECTION.
+***************
+BEGIN.
+
+	Open Input FPAUSE.
+	Read FPAUSE
+		Not At End
+			Move P-GAME-TABLE    to Game-Table
+			Move P-O-Idx         to O-Idx
+			Move P-O-Idx-Next    to O-Idx-Next
+			Move P-Px            to Px
+			Move P-Py            to Py
+			Move P-Rot           to Rot
+			Move P-Points        to Points
+			Move P-Level         to Level
+			Move P-Cmp-Lines     to Cmp-Lines
+			Move P-Bonus-All     to Bonus-All
+			Move P-First-Level   to First-Level
+			Move P-Dim-X         to C-Dim-X
+			Move P-Dim-Y         to C-Dim-Y
+			Move P-LS-Singles    to LS-Singles
+			Move P-LS-Doubles    to LS-Doubles
+			Move P-LS-Triples    to LS-Triples
+			Move P-LS-Tetrises   to LS-Tetrises
+			Move LEV-Count(LEVEL) to Max-Wait
+			Move 1               to To-Play
+			Move 0               to To-Stop
+	End-Read.
+	Close FPAUSE.
+
 *********************************
-INSERT-INTO-HIGH-SCORES SECTION.
+ENSURE-STATS-FILE SECTION.
 *********************************
 BEGIN.
 
+*TTS.STATS doesn't exist yet on a shop's very first game - create it
+*with a zero record, same fallback INSERT-INTO-HIGH-SCORES uses for
+*TTS.SCORE.
+	Perform OPEN-INPUT-STATS-RETRY.
+	If STATS-Stat Not = "00"
+		Open Output FSTATS
+		Initialize SSTATS
+		Write SSTATS
+		Close FSTATS
+	Else
+		Close FSTATS
+	End-If.
+
+*********************************
+LOAD-LINE-STATS SECTION.
+*********************************
+BEGIN.
+
+	Move 0 to LT-Singles.
+	Move 0 to LT-Doubles.
+	Move 0 to LT-Triples.
+	Move 0 to LT-Tetrises.
+
+	Perform ENSURE-STATS-FILE.
+	Perform FLUSH-PENDING-LINE-STATS.
+
+	Perform OPEN-INPUT-STATS-RETRY.
+	If STATS-Stat = "00"
+		Read FSTATS
+			Not At End
+				Move STATS-SINGLES  to LT-Singles
+				Move STATS-DOUBLES  to LT-Doubles
+				Move STATS-TRIPLES  to LT-Triples
+				Move STATS-TETRISES to LT-Tetrises
+		End-Read
+		Close FSTATS
+	End-If.
+
+*********************************
+SAVE-LINE-STATS SECTION.
+*********************************
+BEGIN.
+
+	Perform LOAD-LINE-STATS.
+
+	Compute LT-Singles  = LT-Singles  + LS-Singles.
+	Compute LT-Doubles  = LT-Doubles  + LS-Doubles.
+	Compute LT-Triples  = LT-Triples  + LS-Triples.
+	Compute LT-Tetrises = LT-Tetrises + LS-Tetrises.
+
+	Move LT-Singles  to STATS-SINGLES.
+	Move LT-Doubles  to STATS-DOUBLES.
+	Move LT-Triples  to STATS-TRIPLES.
+	Move LT-Tetrises to STATS-TETRISES.
+
+	Perform OPEN-IO-STATS-RETRY.
+	If STATS-Stat = "00"
+		Rewrite SSTATS
+		Close FSTATS
+	Else
+		Perform QUEUE-PENDING-LINE-STATS
+		Display " "
+		Display "Sorry, someone is locking the LINE STATS."
+			" Queued - it will be saved next time. Status " No
+		Display STATS-Stat Bold
+	End-If.
+
+*****************************
+OPEN-INPUT-STATS-RETRY SECTION.
+*****************************
+BEGIN.
+
+	Move 0 to Retry-Count.
+	Open Input FSTATS.
+	Perform Until STATS-Stat = "00" Or Retry-Count >= C-Max-Retry
+		Display "LINE STATS locked - queued, retrying..."
+			Bold Line 24 Column 1 No
+		Call "LIB$WAIT" Using RETRY-WAIT End-Call
+		Add 1 to Retry-Count
+		Open Input FSTATS
+	End-Perform.
+
+**************************
+OPEN-IO-STATS-RETRY SECTION.
+**************************
+BEGIN.
+
+	Move 0 to Retry-Count.
+	Open I-O FSTATS.
+	Perform Until STATS-Stat = "00" Or Retry-Count >= C-Max-Retry
+		Display "LINE STATS locked - queued, retrying..."
+			Bold Line 24 Column 1 No
+		Call "LIB$WAIT" Using RETRY-WAIT End-Call
+		Add 1 to Retry-Count
+		Open I-O FSTATS
+	End-Perform.
+
+*********************************
+QUEUE-PENDING-LINE-STATS SECTION.
+*********************************
+BEGIN.
+
+*This game's LS- deltas couldn't be folded into TTS.STATS because it
+*stayed locked through every retry -- save them to TTS.SPEND instead
+*of dropping them, for FLUSH-PENDING-LINE-STATS to fold in later.
+	Move LS-Singles  to SPEND-SINGLES.
+	Move LS-Doubles  to SPEND-DOUBLES.
+	Move LS-Triples  to SPEND-TRIPLES.
+	Move LS-Tetrises to SPEND-TETRISES.
+
+	Open Extend FSPEND.
+	If SPEND-Stat Not = "00"
+		Open Output FSPEND
+	End-If.
+	Write SSPEND End-Write.
+	Close FSPEND.
+
+*********************************
+FLUSH-PENDING-LINE-STATS SECTION.
+*********************************
+BEGIN.
+
+*Drain any backlog built up by QUEUE-PENDING-LINE-STATS into
+*TTS.STATS, now that we are about to read TTS.STATS ourselves anyway.
+*Assumes ENSURE-STATS-FILE has already guaranteed TTS.STATS exists.
+	Open Input FSPEND.
+	If SPEND-Stat = "00"
+		Close FSPEND
+		Perform OPEN-IO-STATS-RETRY.
+		If STATS-Stat = "00"
+			Read FSTATS
+				Not At End
+					Move STATS-SINGLES  to LT-Singles
+					Move STATS-DOUBLES  to LT-Doubles
+					Move STATS-TRIPLES  to LT-Triples
+					Move STATS-TETRISES to LT-Tetrises
+				At End
+					Move 0 to LT-Singles
+					Move 0 to LT-Doubles
+					Move 0 to LT-Triples
+					Move 0 to LT-Tetrises
+			End-Read
+			Open Input FSPEND
+			Perform Until SPEND-Stat Not = "00"
+				Read FSPEND
+					At End Move "10" to SPEND-Stat
+					Not At End
+						Add SPEND-SINGLES  to LT-Singles
+						Add SPEND-DOUBLES  to LT-Doubles
+						Add SPEND-TRIPLES  to LT-Triples
+						Add SPEND-TETRISES to LT-Tetrises
+				End-Read
+			End-Perform
+			Close FSPEND
+			Move LT-Singles  to STATS-SINGLES
+			Move LT-Doubles  to STATS-DOUBLES
+			Move LT-Triples  to STATS-TRIPLES
+			Move LT-Tetrises to STATS-TETRISES
+			Rewrite SSTATS
+			Close FSTATS
+			Open Output FSPEND
+			Close FSPEND
+		Else
+			Display " "
+			Display "Sorry, someone is locking the LINE STATS."
+				" Pending entries stay queued." No
+		End-If
+	End-If.
+
+*****************************
+OPEN-INPUT-HIGH-RETRY SECTION.
+*****************************
+BEGIN.
+
+	Move 0 to Retry-Count.
 	Open Input FHIGH.
+	Perform Until HIGH-Stat = "00" Or Retry-Count >= C-Max-Retry
+		Display "HIGH SCORES locked - queued, retrying..."
+			Bold Line 24 Column 1 No
+		Call "LIB$WAIT" Using RETRY-WAIT End-Call
+		Add 1 to Retry-Count
+		Open Input FHIGH
+	End-Perform.
+
+**************************
+OPEN-IO-HIGH-RETRY SECTION.
+**************************
+BEGIN.
+
+	Move 0 to Retry-Count.
+	Open I-O FHIGH.
+	Perform Until HIGH-Stat = "00" Or Retry-Count >= C-Max-Retry
+		Display "HIGH SCORES locked - queued, retrying..."
+			Bold Line 24 Column 1 No
+		Call "LIB$WAIT" Using RETRY-WAIT End-Call
+		Add 1 to Retry-Count
+		Open I-O FHIGH
+	End-Perform.
+
+*********************************
+QUEUE-PENDING-HIGH-SCORE SECTION.
+*********************************
+BEGIN.
+
+*The entry at Idx was already inserted into the in-memory HIGHSCORES
+*table by INSERT-HIGH but TTS.SCORE stayed locked through every retry
+*-- save it to TTS.PEND instead of dropping it, for
+*FLUSH-PENDING-HIGH-SCORES to merge in on a later, successful open.
+	Move HS-NAME(Idx)	to PEND-NAME.
+	Move HS-POINTS(Idx)	to PEND-POINTS.
+	Move HS-LINES(Idx)	to PEND-LINES.
+	Move HS-ENTRY(Idx)	to PEND-ENTRY.
+	Move HS-LEVEL(Idx)	to PEND-LEVEL.
+	Move HS-BONUS(Idx)	to PEND-BONUS.
+	Move HS-CPU(Idx)	to PEND-CPU.
+	Move HS-NODE(Idx)	to PEND-NODE.
+
+	Open Extend FPEND.
+	If PEND-Stat Not = "00"
+		Open Output FPEND
+	End-If.
+	Write SPEND End-Write.
+	Close FPEND.
+
+*********************************
+FLUSH-PENDING-HIGH-SCORES SECTION.
+*********************************
+BEGIN.
+
+*Drain any backlog built up by QUEUE-PENDING-HIGH-SCORE into
+*TTS.SCORE, now that we are about to try TTS.SCORE ourselves anyway.
+	Open Input FPEND.
+	If PEND-Stat = "00"
+		Close FPEND
+		Perform OPEN-IO-HIGH-RETRY
+		If HIGH-Stat = "00"
+			Perform READ-HIGH
+			Open Input FPEND
+			Perform Until PEND-Stat Not = "00"
+				Read FPEND
+					At End Move "10" to PEND-Stat
+					Not At End Perform INSERT-PENDING-ENTRY
+				End-Read
+			End-Perform
+			Close FPEND
+			Perform REWRITE-HIGH
+			Close FHIGH
+			Open Output FPEND
+			Close FPEND
+		Else
+			Display " "
+			Display "Sorry, someone is locking the HIGH SCORES."
+				" Pending entries stay queued." No
+		End-If
+	End-If.
+
+*********************************
+INSERT-PENDING-ENTRY SECTION.
+*********************************
+BEGIN.
+
+*Same shift-and-insert logic as CHK-FOR-INSERT-HIGH/INSERT-HIGH, but
+*against an already-known PEND-* entry instead of the current game's
+*score, and with no player-name prompt since the name was captured
+*when the entry was queued.
+	Move 0 to Idx.
+	Perform Varying Idx-HS From 1 By 1 Until Idx-HS > C-Max-HS
+		If HS-Points(Idx-HS) <= PEND-Points
+			Move Idx-HS   to Idx
+			Move C-Max-HS to Idx-HS
+		End-If
+	End-Perform.
+
+	If Idx > 0
+		Perform Varying Idx-HS From C-Max-HS By -1 Until Idx-HS <= Idx
+			Move SCORES-TABLE(Idx-HS - 1) to SCORES-TABLE(Idx-HS)
+		End-Perform
+		Move PEND-NAME		to HS-NAME(Idx)
+		Move PEND-POINTS	to HS-POINTS(Idx)
+		Move PEND-LINES		to HS-LINES(Idx)
+		Move PEND-ENTRY		to HS-ENTRY(Idx)
+		Move PEND-LEVEL		to HS-LEVEL(Idx)
+		Move PEND-BONUS		to HS-BONUS(Idx)
+		Move PEND-CPU		to HS-CPU(Idx)
+		Move PEND-NODE		to HS-NODE(Idx)
+	End-If.
+
+*********************************
+INSERT-INTO-HIGH-SCORES SECTION.
+*********************************
+BEGIN.
+
+	Perform FLUSH-PENDING-HIGH-SCORES.
+
+	Perform OPEN-INPUT-HIGH-RETRY.
 	If HIGH-Stat Not = "00"
 		Open OUTPUT FHIGH
 
@@ -1853,7 +2532,7 @@ BEGIN.
 		End-Perform
 
 		Close FHIGH
-		Open INPUT FHIGH
+		Perform OPEN-INPUT-HIGH-RETRY
 	End-If.
 
 	If HIGH-Stat = "00"
@@ -1862,19 +2541,19 @@ BEGIN.
 		If Idx > 0
 			Perform  INSERT-HIGH
 			Close    FHIGH
-			Open I-O FHIGH
+			Perform  OPEN-IO-HIGH-RETRY
 			If HIGH-Stat = "00"
 				Perform REWRITE-HIGH
 			Else
+			 Perform QUEUE-PENDING-HIGH-SCORE
 			 Display " "
-			 Display "Sorry, someone is locking the HIGH SCORES. Status " No
+			 Display "Sorry, someone is locking the HIGH SCORES."
+				 " Queued - it will be saved next time. Status " No
 			 Display HIGH-Stat Bold
 			End-If
+			Perform PROMPT-PRINT-AND-MERGE
 		Else
-			Perform SHOW-HIGH-SCORES
-			Display "SEE HIGH SCORES" Reversed Bold 
-						  Line 23 Column 33 No
-			Accept ODG Protected With No Echo Line 24 Column 80
+			Perform PROMPT-PRINT-AND-MERGE
 		End-If
 	Else
 		Display " "
@@ -1884,6 +2563,208 @@ BEGIN.
 
 	Close FHIGH.
 
+****************************
+PRINT-HIGH-SCORES SECTION.
+****************************
+BEGIN.
+
+	Open Output FREPT.
+	If REPT-Stat = "00"
+		Move All "-" to RPT-LINE
+		Write RPT-LINE
+
+		Move Space to RPT-LINE
+		String  "TETRIS HIGH SCORES" Delimited By Size Into RPT-LINE
+		Write RPT-LINE
+
+		Move All "-" to RPT-LINE
+		Write RPT-LINE
+
+		Move Space to RPT-LINE
+		String  "NAME" "                    " "POINTS" "    "
+			"LINES" "   " "LEVEL" "   " "BONUS" "    " "CPU"
+			"   " "NODE"
+			Delimited By Size Into RPT-LINE
+		Write RPT-LINE
+
+		Perform Varying Idx-HS From 1 By 1 Until Idx-HS > C-Max-HS
+
+			Move HS-Points(Idx-HS)		to Z-Points
+			Move HS-Lines(Idx-HS)		to Z-Lines
+			Move HS-Entry(Idx-HS)		to Z-Entry
+			Move HS-Level(Idx-HS)		to Z-Level
+			Move HS-Bonus(Idx-HS)		to Z-Bonus
+			Move HS-CPU(Idx-HS)		to Z-CPU
+			Move Idx-HS			to Z-Num
+
+			Move Space to RPT-LINE
+			String  Z-Num ". "
+				HS-NAME(Idx-HS) "    " Z-Points "    " Z-Lines "    "
+				Z-Entry "   " Z-Level "    " Z-Bonus "     " Z-CPU
+				"   " HS-NODE(Idx-HS)
+				Delimited By Size Into RPT-LINE
+
+			Write RPT-LINE
+
+		End-Perform
+
+		Move All "-" to RPT-LINE
+		Write RPT-LINE
+
+		Perform PRINT-LINE-STATS.
+
+		Close FREPT
+
+		Display "REPORT WRITTEN TO TTS.RPT" Bold Line 24 Column 1 No
+	Else
+		Display "COULD NOT OPEN TTS.RPT FOR PRINTING" Bold Line 24 Column 1 No
+	End-If.
+
+****************************
+PRINT-LINE-STATS SECTION.
+****************************
+BEGIN.
+
+*Appends a line-clear breakdown to the already-open TTS.RPT report,
+*right after the high-score table; FREPT stays open (caller's job to
+*close it), same convention PRINT-HIGH-SCORES uses for its own lines.
+	Move Space to RPT-LINE
+	String  "LINE-CLEAR STATISTICS" Delimited By Size Into RPT-LINE
+	Write RPT-LINE
+
+	Move All "-" to RPT-LINE
+	Write RPT-LINE
+
+	Move Space to RPT-LINE
+	String  "                SINGLES  DOUBLES  TRIPLES  TETRISES"
+		Delimited By Size Into RPT-LINE
+	Write RPT-LINE
+
+	Move LS-Singles  to Z-LS-Singles.
+	Move LS-Doubles  to Z-LS-Doubles.
+	Move LS-Triples  to Z-LS-Triples.
+	Move LS-Tetrises to Z-LS-Tetrises.
+
+	Move Space to RPT-LINE
+	String  "THIS GAME:     " Z-LS-Singles "    " Z-LS-Doubles
+		"    " Z-LS-Triples "    " Z-LS-Tetrises
+		Delimited By Size Into RPT-LINE
+	Write RPT-LINE
+
+	Move LT-Singles  to Z-LT-Singles.
+	Move LT-Doubles  to Z-LT-Doubles.
+	Move LT-Triples  to Z-LT-Triples.
+	Move LT-Tetrises to Z-LT-Tetrises.
+
+	Move Space to RPT-LINE
+	String  "LIFETIME TOTAL:" Z-LT-Singles "    " Z-LT-Doubles
+		"    " Z-LT-Triples "    " Z-LT-Tetrises
+		Delimited By Size Into RPT-LINE
+	Write RPT-LINE
+
+	Move All "-" to RPT-LINE
+	Write RPT-LINE.
+
+*********************************
+PROMPT-PRINT-AND-MERGE SECTION.
+*********************************
+BEGIN.
+
+*Shared by both CHK-FOR-INSERT-HIGH outcomes (score made the table or
+*not) so the player always gets a chance to print/merge, not just on
+*the "didn't qualify" path.
+	Perform SHOW-HIGH-SCORES.
+	Display "SEE HIGH SCORES" Reversed Bold
+				  Line 23 Column 33 No.
+	Display "PRINT REPORT (Y/N)?" Line 24 Column 60 No.
+	Accept ODG Protected With No Echo Line 24 Column 80.
+	If ODG = "Y" Or ODG = "y"
+		Perform PRINT-HIGH-SCORES
+	End-If.
+
+	Display "MERGE OTHER TERMINALS' SCORES (Y/N)?" Line 24 Column 1 No.
+	Accept ODG Protected With No Echo Line 24 Column 40.
+	If ODG = "Y" Or ODG = "y"
+		Perform MERGE-TERMINAL-SCORES
+	End-If.
+
+*********************************
+MERGE-TERMINAL-SCORES SECTION.
+*********************************
+BEGIN.
+
+*Req 006: fold every other terminal's own TTS.SCORE table (named, one
+*per line, in TTS.NODES -- maintained by ops the same way req015's
+*settings file and req019's maze file are) into this session's
+*in-memory HIGHSCORES, then print the result as a single combined
+*leaderboard report.
+	Open Input FNODES.
+	If NODES-Stat Not = "00"
+		Display "TTS.NODES NOT FOUND - NOTHING TO MERGE" Bold
+			Line 24 Column 1 No
+	Else
+		Perform Until NODES-Stat Not = "00"
+			Read FNODES
+				At End Move "10" to NODES-Stat
+				Not At End
+					Move NODES-LINE to WS-MERGE-FILE
+					Perform MERGE-ONE-TERMINAL
+			End-Read
+		End-Perform
+		Close FNODES
+		Perform SHOW-HIGH-SCORES
+		Perform PRINT-HIGH-SCORES
+		Display "MERGED LEADERBOARD WRITTEN TO TTS.RPT" Bold
+			Line 24 Column 1 No
+	End-If.
+
+*********************************
+MERGE-ONE-TERMINAL SECTION.
+*********************************
+BEGIN.
+
+	Open Input FMERGE.
+	If MERGE-Stat = "00"
+		Perform Until MERGE-Stat Not = "00"
+			Read FMERGE
+				At End Move "10" to MERGE-Stat
+				Not At End Perform MERGE-INSERT-ONE
+			End-Read
+		End-Perform
+		Close FMERGE
+	End-If.
+
+*********************************
+MERGE-INSERT-ONE SECTION.
+*********************************
+BEGIN.
+
+*Same low-to-high insertion used by CHK-FOR-INSERT-HIGH/INSERT-HIGH,
+*but driven off a remote terminal's SMERGE record instead of this
+*session's own just-finished game, so merging several terminals'
+*tables together doesn't disturb those sections' own globals.
+	Move 0 to Idx.
+	Perform Varying Idx-HS From 1 By 1 Until Idx-HS > C-Max-HS
+		If HS-Points(Idx-HS) <= MERGE-POINTS
+			Move Idx-HS   to Idx
+			Move C-Max-HS to Idx-HS
+		End-If
+	End-Perform.
+
+	If Idx > 0
+		Perform Varying Idx-HS From C-Max-HS By -1 Until Idx-HS <= Idx
+			Move SCORES-TABLE(Idx-HS - 1) to SCORES-TABLE(Idx-HS)
+		End-Perform
+		Move MERGE-NAME		to HS-NAME(Idx)
+		Move MERGE-POINTS	to HS-POINTS(Idx)
+		Move MERGE-LINES	to HS-LINES(Idx)
+		Move MERGE-ENTRY	to HS-ENTRY(Idx)
+		Move MERGE-LEVEL	to HS-LEVEL(Idx)
+		Move MERGE-BONUS	to HS-BONUS(Idx)
+		Move MERGE-CPU		to HS-CPU(Idx)
+		Move MERGE-NODE	to HS-NODE(Idx)
+	End-If.
+
 *******************
 READ-HIGH SECTION.
 *******************
@@ -1901,7 +2782,8 @@ BEGIN.
 				Move HIGH-Entry		to HS-ENTRY(Idx-HS) 
 				Move HIGH-Level		to HS-LEVEL(Idx-HS) 
 				Move HIGH-Bonus		to HS-BONUS(Idx-HS)
-				Move HIGH-CPU		to HS-CPU(Idx-HS) 
+				Move HIGH-CPU		to HS-CPU(Idx-HS)
+				Move HIGH-NODE		to HS-NODE(Idx-HS)
 		End-Read
 
 	End-Perform.
@@ -1922,6 +2804,7 @@ BEGIN.
 				Move HS-LEVEL(Idx-HS) 	to HIGH-Level
 				Move HS-BONUS(Idx-HS)	to HIGH-Bonus
 				Move HS-CPU(Idx-HS) 	to HIGH-CPU
+				Move HS-NODE(Idx-HS)	to HIGH-NODE
 				ReWrite SHIGH End-ReWrite
 		End-Read
 
@@ -1961,7 +2844,8 @@ BEGIN.
 	Move First-Level	to HS-ENTRY(Idx) 
 	Move Level		to HS-LEVEL(Idx) 
 	Move Bonus-All		to HS-BONUS(Idx)
-	Move T-Cont		to HS-CPU(Idx).
+	Move T-Cont		to HS-CPU(Idx)
+	Move WS-NODE		to HS-NODE(Idx).
 
 	Perform SHOW-HIGH-SCORES.
 
@@ -1985,6 +2869,7 @@ BEGIN.
 	Display "Level"		Bold Line 1 Column 49 No.
 	Display "Bonus"		Bold Line 1 Column 57 No.
 	Display "CPU"		Bold Line 1 Column 73 No.
+	Display "NODE"		Bold Line 1 Column 85 No.
 
 	Perform Varying Idx-HS From 1 By 1 Until Idx-HS > C-Max-HS
 
@@ -1999,9 +2884,10 @@ BEGIN.
 		Move Idx-HS			to Z-Num
 
 		Move Space to Txt80
-		String  Z-Num ". " 
+		String  Z-Num ". "
 			HS-NAME(Idx-HS) "    " Z-Points "    " Z-Lines "    "
 			Z-Entry "   " Z-Level "    " Z-Bonus "     " Z-CPU
+			"   " HS-NODE(Idx-HS)
 			Delimited By Size Into Txt80
 
 		If Idx-HS = Idx
